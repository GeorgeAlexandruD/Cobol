@@ -8,7 +8,7 @@ working-storage section.
            02 FIRST-NAME pic X(20).
            02 LAST-NAME pic X(20).
            02 ACCOUNT-NO pic X(20).
-           02 BALANCE PIC 9(7)v99. 
+           02 BALANCE PIC S9(7)v99.
            02 CURRENCY-CODE pic X(3).
 
 
