@@ -5,9 +5,34 @@ IDENTIFICATION DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT transactions-file ASSIGN TO "10-Transaktioner.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CPR OF transactions-in WITH DUPLICATES
+               FILE STATUS IS WS-TRANS-STATUS.
            SELECT output-file ASSIGN TO "11-Statistik.txt"
                ORGANIZATION LINE SEQUENTIAL.
+           SELECT top5-shops-csv-file ASSIGN TO "11-Top5ButikkerExport.csv"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT monthly-cashflow-csv-file ASSIGN TO "11-MaanedligCashflowExport.csv"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT customer-raw-file ASSIGN TO "WS-CustomersRaw.tmp".
+           SELECT customer-sort-file ASSIGN TO "WS-CustomersSort.wrk".
+           SELECT customer-sorted-file ASSIGN TO "WS-CustomersSorted.tmp".
+           SELECT shop-raw-file ASSIGN TO "WS-ShopsRaw.tmp".
+           SELECT shop-sort-file ASSIGN TO "WS-ShopsSort.wrk".
+           SELECT shop-sorted-file ASSIGN TO "WS-ShopsSorted.tmp".
+           SELECT amount-raw-file ASSIGN TO "WS-AmountsRaw.tmp".
+           SELECT amount-sort-file ASSIGN TO "WS-AmountsSort.wrk".
+           SELECT amount-sorted-file ASSIGN TO "WS-AmountsSorted.tmp".
+           SELECT audit-log-file ASSIGN TO "10-RunAuditLog.txt"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-LOG-STATUS.
+           SELECT param-file ASSIGN TO "11-StatistikParam.txt"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-PARAM-STATUS.
+           SELECT stats-output-file ASSIGN TO "11-StatistikStats.txt"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-STATS-OUTPUT-STATUS.
  
        DATA DIVISION.
        FILE SECTION.
@@ -17,22 +42,90 @@ IDENTIFICATION DIVISION.
  
        FD output-file.
        01 OUTPUT-RECORD                    PIC X(100).
- 
+
+       FD top5-shops-csv-file.
+       01 TOP5-SHOPS-CSV-RECORD            PIC X(100).
+
+       FD monthly-cashflow-csv-file.
+       01 MONTHLY-CASHFLOW-CSV-RECORD      PIC X(100).
+
+       FD customer-raw-file.
+       01 CUSTOMER-RAW-RECORD.
+           COPY "11-CUSTOMERREC.cpy".
+
+       SD customer-sort-file.
+       01 CUSTOMER-SORT-RECORD.
+           COPY "11-CUSTOMERREC.cpy".
+
+       FD customer-sorted-file.
+       01 CUSTOMER-SORTED-RECORD.
+           COPY "11-CUSTOMERREC.cpy".
+
+       FD shop-raw-file.
+       01 SHOP-RAW-RECORD.
+           COPY "11-SHOPREC.cpy".
+
+       SD shop-sort-file.
+       01 SHOP-SORT-RECORD.
+           COPY "11-SHOPREC.cpy".
+
+       FD shop-sorted-file.
+       01 SHOP-SORTED-RECORD.
+           COPY "11-SHOPREC.cpy".
+
+      *> one BELOEB-converted amount per transaction, sorted to find the median
+       FD amount-raw-file.
+       01 AMOUNT-RAW-RECORD                PIC S9(13)V99.
+
+       SD amount-sort-file.
+       01 AMOUNT-SORT-RECORD               PIC S9(13)V99.
+
+       FD amount-sorted-file.
+       01 AMOUNT-SORTED-RECORD             PIC S9(13)V99.
+
+       FD audit-log-file.
+       01 AUDIT-LOG-RECORD                 PIC X(100).
+
+       FD param-file.
+       01 PARAM-RECORD                     PIC X(40).
+
+      *> one CSV line: AVERAGE,STD-DEV,MEDIAN - read back by Kontoudskrift
+      *> so its balance-carry-forward can benchmark against this run's figures
+       FD stats-output-file.
+       01 STATS-OUTPUT-RECORD              PIC X(60).
+
        WORKING-STORAGE SECTION.
       *> --- Control Flags ---
        01 END-OF-TRANSACTIONS-FILE         PIC X           VALUE "N".
-       01 WS-SWAP                          PIC X           VALUE "Y".
        01 WS-SHOP-FOUND                    PIC X           VALUE "N".
+       01 WS-TYPE-FOUND                    PIC X           VALUE "N".
        01 WS-CPR                           PIC X(15)       VALUE SPACES.
- 
+       01 END-OF-CUSTOMER-SORTED-FILE      PIC X           VALUE "N".
+       01 END-OF-SHOP-SORTED-FILE          PIC X           VALUE "N".
+       01 WS-RATES-STATUS                  PIC XX          VALUE SPACES.
+       01 WS-TRANS-STATUS                  PIC XX          VALUE SPACES.
+       01 WS-USD-RATE                      PIC S9(5)V9999  VALUE 6.8.
+       01 WS-EUR-RATE                      PIC S9(5)V9999  VALUE 7.5.
+
+      *> --- Optional date-range filter, read from 11-StatistikParam.txt ---
+       01 WS-PARAM-STATUS                  PIC XX          VALUE SPACES.
+       01 WS-DATE-FROM                     PIC X(10)       VALUE LOW-VALUES.
+       01 WS-DATE-TO                       PIC X(10)       VALUE HIGH-VALUES.
+       01 WS-STATS-OUTPUT-STATUS           PIC XX          VALUE SPACES.
+
       *> --- Indexes & Counters ---
        01 WS-IX                            PIC 9(5)        VALUE 1.
        01 WS-JX                            PIC 9(5)        VALUE 1.
-       01 WS-NEXT                          PIC 9(5).
+       01 WS-TYPE-IX                       PIC 99          VALUE 1.
        01 WS-MONTH-IX                      PIC 99.
-       01 WS-LENGTH                        PIC 9(5)        VALUE 10001.
+       01 WS-YEAR-IX                       PIC 99          VALUE 1.
+       01 WS-YEAR-NUM                      PIC 9(4).
+       01 WS-YEAR-FOUND                    PIC X           VALUE "N".
        01 WS-CUSTOMER-INFO-IX              PIC 9(5)        VALUE 0.
        01 WS-SHOP-INFO-IX                  PIC 9(5)        VALUE 1.
+       01 WS-SHOP-RANK                     PIC 9(5)        VALUE 0.
+       01 WS-CUSTOMER-TOTAL                PIC 9(7)        VALUE 0.
+       01 WS-DECILE-CUTOFF                 PIC 9(7)        VALUE 0.
  
       *> --- Running Totals ---
        01 WS-TOTAL-INDBETALT               PIC S9(13)V99   VALUE 0.
@@ -42,6 +135,7 @@ IDENTIFICATION DIVISION.
       *> --- Display Formatters ---
        01 WS-TOTAL-DISPLAY                 PIC -Z(11).99.
        01 WS-TOTAL-DISPLAY-NEGATIVE        PIC -Z(11).99.
+       01 WS-LARGEST-DISPLAY               PIC -Z(11).99.
  
       *> --- Average & Standard Deviation ---
        01 AVERAGE-TOTAL                    PIC S9(15)V99.
@@ -51,39 +145,105 @@ IDENTIFICATION DIVISION.
        01 WS-STANDARD-DEVIATION            PIC S9(13)V99.
        01 WS-STD-SQUARED                   PIC S9(20)V99.
        01 WS-STANDARD-DEVIATION-SQUARED    PIC S9(20)V99.
- 
-      *> --- Customer Table (max 10001, last slot used as swap buffer) ---
-       01 WS-CUSTOMER-INFO OCCURS 10001 TIMES.
-           02 T-KONTO-ID                   PIC X(15).
-           02 TOTAL                        PIC S9(13)V99.
-           02 T-NAVN                       PIC X(50).
-           02 T-NUMBER                     PIC 99.
-           02 AVG                          PIC S9(13)V99.
- 
-      *> --- Shop Table (max 500, last slot used as swap buffer) ---
+
+      *> --- Median, found via a sort of every converted transaction amount ---
+       01 END-OF-AMOUNT-SORTED-FILE        PIC X           VALUE "N".
+       01 WS-MEDIAN-INDEX                  PIC 9(7)        VALUE 0.
+       01 WS-MEDIAN-COUNTER                PIC 9(7)        VALUE 0.
+       01 WS-MEDIAN-VALUE                  PIC S9(13)V99   VALUE 0.
+
+      *> --- edited views of AVERAGE/WS-STANDARD-DEVIATION/WS-MEDIAN-VALUE
+      *> for WRITE-STATS-FILE - FUNCTION TRIM on the non-edited PIC
+      *> S9(13)V99 fields themselves would strip the implied decimal
+      *> point and the sign along with it, so go through an edited
+      *> picture first, same as WS-TOTAL-DISPLAY does everywhere else ---
+       01 WS-AVERAGE-DISPLAY               PIC -Z(11).99.
+       01 WS-STANDARD-DEVIATION-DISPLAY    PIC -Z(11).99.
+       01 WS-MEDIAN-DISPLAY                PIC -Z(11).99.
+
+      *> --- Customer currently being accumulated (one CPR's worth of
+      *> consecutive transaction rows); flushed to customer-raw-file
+      *> whenever the CPR changes, so the customer count is bounded only
+      *> by disk, not by a fixed table size. ---
+       01 WS-CURRENT-CUSTOMER.
+           02 CUR-KONTO-ID                 PIC X(15).
+           02 CUR-TOTAL                    PIC S9(13)V99.
+           02 CUR-NAVN                     PIC X(50).
+           02 CUR-T-NUMBER                 PIC 99.
+           02 CUR-LARGEST-AMOUNT           PIC S9(13)V99.
+           02 CUR-LARGEST-DATE             PIC X(10).
+
+      *> --- Current customer's shop & transaction-type breakdown, used
+      *> to pick the top shop and most-used type at flush time ---
+       01 WS-CUR-SHOP-COUNT                PIC 9(2)        VALUE 0.
+       01 WS-CUR-SHOP-IX                   PIC 9(2)        VALUE 1.
+       01 WS-CUR-SHOP-FOUND                PIC X           VALUE "N".
+       01 WS-CUR-SHOP-INFO OCCURS 20 TIMES.
+           02 CUR-SHOP-NAME                PIC X(15).
+           02 CUR-SHOP-AMOUNT              PIC S9(13)V99.
+
+       01 WS-CUR-TYPE-COUNT                PIC 9(2)        VALUE 0.
+       01 WS-CUR-TYPE-IX                   PIC 9(2)        VALUE 1.
+       01 WS-CUR-TYPE-FOUND                PIC X           VALUE "N".
+       01 WS-CUR-TYPE-INFO OCCURS 10 TIMES.
+           02 CUR-TYPE-NAME                PIC X(15).
+           02 CUR-TYPE-TALLY               PIC 9(5).
+
+       01 WS-CUR-MAX-AMOUNT                PIC S9(13)V99.
+       01 WS-CUR-MAX-TALLY                 PIC 9(5).
+
+      *> --- Run-history audit log, shared with Kontoudskrift ---
+       01 WS-AUDIT-LOG-STATUS              PIC XX          VALUE SPACES.
+       01 WS-AUDIT-COUNT                   PIC 9(7)        VALUE 0.
+       01 WS-AUDIT-TOTAL                   PIC S9(15)V99   VALUE 0.
+       01 WS-AUDIT-TOTAL-DISPLAY           PIC -Z(13).99.
+       01 WS-AUDIT-COUNT-DISPLAY           PIC Z(6)9.
+       01 WS-AUDIT-TIMESTAMP               PIC X(21)       VALUE SPACES.
+
+      *> --- Shop Table (max 500 distinct shops per run) ---
        01 WS-SHOP-INFO OCCURS 500 TIMES.
            02 SHOP-NAME                    PIC X(15).
            02 SHOP-TRANSACTION-COUNTER     PIC 9(5).
            02 SHOP-TURNOVER                PIC S9(13)V99.
- 
-      *> --- Monthly Cashflow & Payment Type Breakdown ---
-       01 WS-MONTHLY-CASHFLOW OCCURS 12 TIMES.
-           02 WS-TOTAL-MONTHLY-OUTGOING    PIC S9(13)V99.
-           02 WS-TOTAL-MONTHLY-INCOMING    PIC S9(13)V99.
- 
-       01 WS-MONTHLY-PAYMENT-TYPES OCCURS 12 TIMES.
-           02 MONTH-TYPE OCCURS 3 TIMES.
-               03 TYPE-NAME                PIC X(15).
-               03 TYPE-NUMBER              PIC 9(5).
+           02 SHOP-LARGEST-AMOUNT          PIC S9(13)V99.
+           02 SHOP-LARGEST-DATE            PIC X(10).
+
+      *> --- Branch Table (turnover/cashflow rolled up per FILIAL-NR,
+      *> max 20 distinct branches per run) ---
+       01 WS-BRANCH-FOUND                  PIC X           VALUE "N".
+       01 WS-BRANCH-KX                     PIC 9(5)        VALUE 1.
+       01 WS-BRANCH-INFO-IX                PIC 9(5)        VALUE 0.
+       01 WS-BRANCH-INFO OCCURS 20 TIMES.
+           02 BRANCH-FILIAL-NR             PIC X(4).
+           02 BRANCH-TRANSACTION-COUNTER   PIC 9(7).
+           02 BRANCH-TURNOVER              PIC S9(13)V99.
+
+      *> --- Monthly Cashflow & Payment Type Breakdown, per year
+      *> (up to 10 distinct years/run, up to 10 distinct types/month) ---
+       01 WS-YEAR-COUNT                    PIC 9(2)        VALUE 0.
+       01 WS-YEAR-INFO OCCURS 10 TIMES.
+           02 YEAR-VALUE                   PIC 9(4).
+           02 WS-MONTHLY-CASHFLOW OCCURS 12 TIMES.
+               03 WS-TOTAL-MONTHLY-OUTGOING    PIC S9(13)V99.
+               03 WS-TOTAL-MONTHLY-INCOMING    PIC S9(13)V99.
+           02 WS-TYPE-COUNT OCCURS 12 TIMES    PIC 9(2)        VALUE 0.
+           02 WS-MONTHLY-PAYMENT-TYPES OCCURS 12 TIMES.
+               03 MONTH-TYPE OCCURS 10 TIMES.
+                   04 TYPE-NAME                PIC X(15).
+                   04 TYPE-NUMBER              PIC 9(5).
  
        PROCEDURE DIVISION.
            PERFORM INITIALIZE-PROGRAM
            PERFORM PROCESS-TRANSACTIONS
-           PERFORM BUBBLE-SORT-CUSTOMERS
+           CLOSE customer-raw-file
+           PERFORM SORT-CUSTOMERS
            PERFORM WRITE-REPORT
            PERFORM CALCULATE-STANDARD-DEVIATION
+           PERFORM WRITE-AUDIT-LOG-LINE
            CLOSE transactions-file
            CLOSE output-file
+           CLOSE top5-shops-csv-file
+           CLOSE monthly-cashflow-csv-file
            STOP RUN.
  
       *> ============================================================
@@ -91,14 +251,12 @@ IDENTIFICATION DIVISION.
       *> ============================================================
        INITIALIZE-PROGRAM.
            OPEN INPUT transactions-file
- 
+           OPEN OUTPUT customer-raw-file
+           PERFORM LOAD-RATES
+           PERFORM LOAD-DATE-RANGE-PARAMETER
+
            PERFORM VARYING WS-IX FROM 1 BY 1 UNTIL WS-IX > 12
                MOVE 0 TO SHOP-TURNOVER OF WS-SHOP-INFO(WS-IX)
-               MOVE 0 TO WS-TOTAL-MONTHLY-INCOMING OF WS-MONTHLY-CASHFLOW(WS-IX)
-               MOVE 0 TO WS-TOTAL-MONTHLY-OUTGOING OF WS-MONTHLY-CASHFLOW(WS-IX)
-               MOVE 0 TO TYPE-NUMBER OF WS-MONTHLY-PAYMENT-TYPES(WS-IX, 1)
-               MOVE 0 TO TYPE-NUMBER OF WS-MONTHLY-PAYMENT-TYPES(WS-IX, 2)
-               MOVE 0 TO TYPE-NUMBER OF WS-MONTHLY-PAYMENT-TYPES(WS-IX, 3)
            END-PERFORM
  
            MOVE 1 TO WS-IX
@@ -122,18 +280,32 @@ IDENTIFICATION DIVISION.
                        DIVIDE AVERAGE-TOTAL BY AVERAGE-DIV GIVING AVERAGE
                        MOVE AVERAGE TO WS-TOTAL-DISPLAY
                        MOVE AVERAGE-TOTAL TO WS-TOTAL-DISPLAY
+                       IF WS-CPR <> SPACES
+                           PERFORM FLUSH-CURRENT-CUSTOMER
+                       END-IF
+                       *> capture the run's totals for the audit log before
+                       *> CALCULATE-STANDARD-DEVIATION adjusts AVERAGE-DIV
+                       MOVE AVERAGE-DIV TO WS-AUDIT-COUNT
+                       MOVE AVERAGE-TOTAL TO WS-AUDIT-TOTAL
                        MOVE "Y" TO END-OF-TRANSACTIONS-FILE
  
                    NOT AT END
-                       MOVE SPACES TO OUTPUT-RECORD
- 
-                       PERFORM HANDLE-NEW-CUSTOMER
-                       PERFORM ACCUMULATE-CUSTOMER-TOTAL
-                       PERFORM ACCUMULATE-MONTHLY-CASHFLOW
-                       PERFORM ACCUMULATE-PAYMENT-TYPES
-                       PERFORM ACCUMULATE-SHOP-TURNOVER
- 
-                       ADD 1 TO WS-IX
+                      *> 11-StatistikParam.txt lets a run be scoped to a date range;
+                      *> transactions outside it are skipped entirely, as if absent
+                       IF TIDSPUNKT(1:10) >= WS-DATE-FROM AND TIDSPUNKT(1:10) <= WS-DATE-TO
+                           MOVE SPACES TO OUTPUT-RECORD
+
+                           PERFORM HANDLE-NEW-CUSTOMER
+                           PERFORM ACCUMULATE-CUSTOMER-TOTAL
+                           PERFORM ACCUMULATE-MONTHLY-CASHFLOW
+                           PERFORM ACCUMULATE-PAYMENT-TYPES
+                           PERFORM ACCUMULATE-SHOP-TURNOVER
+                           PERFORM ACCUMULATE-BRANCH-TURNOVER
+                           PERFORM ACCUMULATE-CUSTOMER-SHOP
+                           PERFORM ACCUMULATE-CUSTOMER-TYPE
+
+                           ADD 1 TO WS-IX
+                       END-IF
                END-READ
            END-PERFORM
        EXIT.
@@ -141,58 +313,179 @@ IDENTIFICATION DIVISION.
       *> --- New customer detection and registration ---
        HANDLE-NEW-CUSTOMER.
            IF WS-CPR <> CPR
-               ADD 1 TO WS-CUSTOMER-INFO-IX
-               MOVE KONTO-ID TO T-KONTO-ID OF WS-CUSTOMER-INFO(WS-CUSTOMER-INFO-IX)
-               MOVE 0 TO TOTAL OF WS-CUSTOMER-INFO(WS-CUSTOMER-INFO-IX)
-               ADD 50000 TO TOTAL OF WS-CUSTOMER-INFO(WS-CUSTOMER-INFO-IX)
-               MOVE NAVN TO T-NAVN OF WS-CUSTOMER-INFO(WS-CUSTOMER-INFO-IX)
+               IF WS-CPR <> SPACES
+                   PERFORM FLUSH-CURRENT-CUSTOMER
+               END-IF
+               MOVE KONTO-ID TO CUR-KONTO-ID
+               MOVE 0 TO CUR-TOTAL
+               ADD 50000 TO CUR-TOTAL
+               MOVE NAVN TO CUR-NAVN
                MOVE CPR TO WS-CPR
                MOVE 0 TO WS-TOTAL-INDBETALT
                MOVE 0 TO WS-TOTAL
-               MOVE 0 TO T-NUMBER OF WS-CUSTOMER-INFO(WS-CUSTOMER-INFO-IX)
+               MOVE 0 TO CUR-T-NUMBER
+               MOVE 0 TO CUR-LARGEST-AMOUNT
+               MOVE SPACES TO CUR-LARGEST-DATE
+               MOVE 0 TO WS-CUR-SHOP-COUNT
+               MOVE 0 TO WS-CUR-TYPE-COUNT
            END-IF
        EXIT.
- 
+
       *> --- Add transaction amount to current customer's running total ---
        ACCUMULATE-CUSTOMER-TOTAL.
            PERFORM CONVERT-BELOEB-W-TOTAL
-           ADD WS-TOTAL  TO TOTAL    OF WS-CUSTOMER-INFO(WS-CUSTOMER-INFO-IX)
-           ADD 1         TO T-NUMBER OF WS-CUSTOMER-INFO(WS-CUSTOMER-INFO-IX)
+           ADD WS-TOTAL  TO CUR-TOTAL
+           ADD 1         TO CUR-T-NUMBER
+           IF FUNCTION ABS(WS-BELOEB-NUM) > CUR-LARGEST-AMOUNT
+               MOVE FUNCTION ABS(WS-BELOEB-NUM) TO CUR-LARGEST-AMOUNT
+               MOVE TIDSPUNKT(1:10) TO CUR-LARGEST-DATE
+           END-IF
            MOVE 0 TO WS-TOTAL
        EXIT.
- 
-      *> --- Bucket transaction into the correct month's cashflow ---
+
+      *> --- Write the completed customer out to the raw work file ---
+       FLUSH-CURRENT-CUSTOMER.
+           MOVE CUR-TOTAL    TO CR-TOTAL    OF CUSTOMER-RAW-RECORD
+           MOVE CUR-KONTO-ID TO CR-KONTO-ID OF CUSTOMER-RAW-RECORD
+           MOVE CUR-NAVN     TO CR-NAVN     OF CUSTOMER-RAW-RECORD
+           MOVE CUR-T-NUMBER TO CR-T-NUMBER OF CUSTOMER-RAW-RECORD
+           MOVE CUR-LARGEST-AMOUNT TO CR-LARGEST-AMOUNT OF CUSTOMER-RAW-RECORD
+           MOVE CUR-LARGEST-DATE   TO CR-LARGEST-DATE   OF CUSTOMER-RAW-RECORD
+           IF CUR-T-NUMBER > 0
+               DIVIDE CUR-TOTAL BY CUR-T-NUMBER GIVING CR-AVG OF CUSTOMER-RAW-RECORD
+           ELSE
+               MOVE 0 TO CR-AVG OF CUSTOMER-RAW-RECORD
+           END-IF
+           PERFORM FIND-CUSTOMER-TOP-SHOP
+           PERFORM FIND-CUSTOMER-TOP-TYPE
+           WRITE CUSTOMER-RAW-RECORD
+       EXIT.
+
+      *> --- Find or register the shop within the current customer's own
+      *> breakdown, then add to its share of this customer's turnover ---
+       ACCUMULATE-CUSTOMER-SHOP.
+           MOVE "N" TO WS-CUR-SHOP-FOUND
+           PERFORM VARYING WS-CUR-SHOP-IX FROM 1 BY 1 UNTIL WS-CUR-SHOP-IX > WS-CUR-SHOP-COUNT
+               IF BUTIK = CUR-SHOP-NAME OF WS-CUR-SHOP-INFO(WS-CUR-SHOP-IX)
+                   ADD FUNCTION ABS(WS-BELOEB-NUM) TO CUR-SHOP-AMOUNT OF WS-CUR-SHOP-INFO(WS-CUR-SHOP-IX)
+                   MOVE "Y" TO WS-CUR-SHOP-FOUND
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF WS-CUR-SHOP-FOUND = "N" AND WS-CUR-SHOP-COUNT < 20
+               ADD 1 TO WS-CUR-SHOP-COUNT
+               MOVE BUTIK TO CUR-SHOP-NAME OF WS-CUR-SHOP-INFO(WS-CUR-SHOP-COUNT)
+               MOVE FUNCTION ABS(WS-BELOEB-NUM) TO CUR-SHOP-AMOUNT OF WS-CUR-SHOP-INFO(WS-CUR-SHOP-COUNT)
+           END-IF
+       EXIT.
+
+      *> --- Find or register the transaction type within the current
+      *> customer's own breakdown, then tally it ---
+       ACCUMULATE-CUSTOMER-TYPE.
+           MOVE "N" TO WS-CUR-TYPE-FOUND
+           PERFORM VARYING WS-CUR-TYPE-IX FROM 1 BY 1 UNTIL WS-CUR-TYPE-IX > WS-CUR-TYPE-COUNT
+               IF TRANSAKTIONSTYPE = CUR-TYPE-NAME OF WS-CUR-TYPE-INFO(WS-CUR-TYPE-IX)
+                   ADD 1 TO CUR-TYPE-TALLY OF WS-CUR-TYPE-INFO(WS-CUR-TYPE-IX)
+                   MOVE "Y" TO WS-CUR-TYPE-FOUND
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF WS-CUR-TYPE-FOUND = "N" AND WS-CUR-TYPE-COUNT < 10
+               ADD 1 TO WS-CUR-TYPE-COUNT
+               MOVE TRANSAKTIONSTYPE TO CUR-TYPE-NAME OF WS-CUR-TYPE-INFO(WS-CUR-TYPE-COUNT)
+               MOVE 1 TO CUR-TYPE-TALLY OF WS-CUR-TYPE-INFO(WS-CUR-TYPE-COUNT)
+           END-IF
+       EXIT.
+
+      *> --- Scan the current customer's shop breakdown for the highest turnover ---
+       FIND-CUSTOMER-TOP-SHOP.
+           MOVE SPACES TO CR-TOP-SHOP OF CUSTOMER-RAW-RECORD
+           IF WS-CUR-SHOP-COUNT > 0
+               MOVE CUR-SHOP-NAME OF WS-CUR-SHOP-INFO(1) TO CR-TOP-SHOP OF CUSTOMER-RAW-RECORD
+               MOVE CUR-SHOP-AMOUNT OF WS-CUR-SHOP-INFO(1) TO WS-CUR-MAX-AMOUNT
+               PERFORM VARYING WS-CUR-SHOP-IX FROM 2 BY 1 UNTIL WS-CUR-SHOP-IX > WS-CUR-SHOP-COUNT
+                   IF CUR-SHOP-AMOUNT OF WS-CUR-SHOP-INFO(WS-CUR-SHOP-IX) > WS-CUR-MAX-AMOUNT
+                       MOVE CUR-SHOP-AMOUNT OF WS-CUR-SHOP-INFO(WS-CUR-SHOP-IX) TO WS-CUR-MAX-AMOUNT
+                       MOVE CUR-SHOP-NAME   OF WS-CUR-SHOP-INFO(WS-CUR-SHOP-IX) TO CR-TOP-SHOP OF CUSTOMER-RAW-RECORD
+                   END-IF
+               END-PERFORM
+           END-IF
+       EXIT.
+
+      *> --- Scan the current customer's type breakdown for the most-used type ---
+       FIND-CUSTOMER-TOP-TYPE.
+           MOVE SPACES TO CR-TOP-TYPE OF CUSTOMER-RAW-RECORD
+           IF WS-CUR-TYPE-COUNT > 0
+               MOVE CUR-TYPE-NAME OF WS-CUR-TYPE-INFO(1) TO CR-TOP-TYPE OF CUSTOMER-RAW-RECORD
+               MOVE CUR-TYPE-TALLY OF WS-CUR-TYPE-INFO(1) TO WS-CUR-MAX-TALLY
+               PERFORM VARYING WS-CUR-TYPE-IX FROM 2 BY 1 UNTIL WS-CUR-TYPE-IX > WS-CUR-TYPE-COUNT
+                   IF CUR-TYPE-TALLY OF WS-CUR-TYPE-INFO(WS-CUR-TYPE-IX) > WS-CUR-MAX-TALLY
+                       MOVE CUR-TYPE-TALLY OF WS-CUR-TYPE-INFO(WS-CUR-TYPE-IX) TO WS-CUR-MAX-TALLY
+                       MOVE CUR-TYPE-NAME  OF WS-CUR-TYPE-INFO(WS-CUR-TYPE-IX) TO CR-TOP-TYPE OF CUSTOMER-RAW-RECORD
+                   END-IF
+               END-PERFORM
+           END-IF
+       EXIT.
+
+      *> --- Find or register the transaction's year, resetting its tables ---
+       LOOKUP-YEAR.
+           MOVE TIDSPUNKT(1:4) TO WS-YEAR-NUM
+           MOVE "N" TO WS-YEAR-FOUND
+           PERFORM VARYING WS-YEAR-IX FROM 1 BY 1 UNTIL WS-YEAR-IX > WS-YEAR-COUNT
+               IF WS-YEAR-NUM = YEAR-VALUE OF WS-YEAR-INFO(WS-YEAR-IX)
+                   MOVE "Y" TO WS-YEAR-FOUND
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF WS-YEAR-FOUND = "N" AND WS-YEAR-COUNT < 10
+               ADD 1 TO WS-YEAR-COUNT
+               MOVE WS-YEAR-COUNT TO WS-YEAR-IX
+               MOVE WS-YEAR-NUM TO YEAR-VALUE OF WS-YEAR-INFO(WS-YEAR-IX)
+               PERFORM VARYING WS-MONTH-IX FROM 1 BY 1 UNTIL WS-MONTH-IX > 12
+                   MOVE 0 TO WS-TOTAL-MONTHLY-INCOMING OF WS-MONTHLY-CASHFLOW(WS-YEAR-IX, WS-MONTH-IX)
+                   MOVE 0 TO WS-TOTAL-MONTHLY-OUTGOING OF WS-MONTHLY-CASHFLOW(WS-YEAR-IX, WS-MONTH-IX)
+                   MOVE 0 TO WS-TYPE-COUNT(WS-YEAR-IX, WS-MONTH-IX)
+               END-PERFORM
+           END-IF
+       EXIT.
+
+      *> --- Bucket transaction into the correct year+month's cashflow ---
        ACCUMULATE-MONTHLY-CASHFLOW.
+           PERFORM LOOKUP-YEAR
            MOVE TIDSPUNKT(6:2) TO WS-MONTH-IX
            PERFORM CONVERT-BELOEB
            *> standard deviation first loop through
            ADD WS-BELOEB-NUM TO AVERAGE-TOTAL
            ADD 1 TO AVERAGE-DIV
- 
+
            IF WS-BELOEB-NUM > 0
-               ADD WS-BELOEB-NUM TO WS-TOTAL-MONTHLY-INCOMING OF WS-MONTHLY-CASHFLOW(WS-MONTH-IX)
+               ADD WS-BELOEB-NUM TO WS-TOTAL-MONTHLY-INCOMING OF WS-MONTHLY-CASHFLOW(WS-YEAR-IX, WS-MONTH-IX)
            END-IF
            IF WS-BELOEB-NUM < 0
-               ADD WS-BELOEB-NUM TO WS-TOTAL-MONTHLY-OUTGOING OF WS-MONTHLY-CASHFLOW(WS-MONTH-IX)
+               ADD WS-BELOEB-NUM TO WS-TOTAL-MONTHLY-OUTGOING OF WS-MONTHLY-CASHFLOW(WS-YEAR-IX, WS-MONTH-IX)
            END-IF
        EXIT.
- 
-      *> --- Count transaction types per month ---
+
+      *> --- Find or register this year+month's transaction type, then count it ---
        ACCUMULATE-PAYMENT-TYPES.
-           IF TRANSAKTIONSTYPE = "Indbetaling"
-               MOVE "Indbetaling" TO TYPE-NAME OF WS-MONTHLY-PAYMENT-TYPES(WS-MONTH-IX, 1)
-               ADD 1 TO TYPE-NUMBER OF WS-MONTHLY-PAYMENT-TYPES(WS-MONTH-IX, 1)
-           END-IF
-           IF TRANSAKTIONSTYPE = "Udbetaling"
-               MOVE "Udbetaling" TO TYPE-NAME OF WS-MONTHLY-PAYMENT-TYPES(WS-MONTH-IX, 2)
-               ADD 1 TO TYPE-NUMBER OF WS-MONTHLY-PAYMENT-TYPES(WS-MONTH-IX, 2)
-           END-IF
-           IF TRANSAKTIONSTYPE(1:4) = "Over"
-               MOVE "Overf๘rsel" TO TYPE-NAME OF WS-MONTHLY-PAYMENT-TYPES(WS-MONTH-IX, 3)
-               ADD 1 TO TYPE-NUMBER OF WS-MONTHLY-PAYMENT-TYPES(WS-MONTH-IX, 3)
+           MOVE "N" TO WS-TYPE-FOUND
+           PERFORM VARYING WS-TYPE-IX FROM 1 BY 1 UNTIL WS-TYPE-IX > WS-TYPE-COUNT(WS-YEAR-IX, WS-MONTH-IX)
+               IF TRANSAKTIONSTYPE = TYPE-NAME OF WS-MONTHLY-PAYMENT-TYPES(WS-YEAR-IX, WS-MONTH-IX, WS-TYPE-IX)
+                   ADD 1 TO TYPE-NUMBER OF WS-MONTHLY-PAYMENT-TYPES(WS-YEAR-IX, WS-MONTH-IX, WS-TYPE-IX)
+                   MOVE "Y" TO WS-TYPE-FOUND
+               END-IF
+           END-PERFORM
+
+           IF WS-TYPE-FOUND = "N" AND WS-TYPE-COUNT(WS-YEAR-IX, WS-MONTH-IX) < 10
+               ADD 1 TO WS-TYPE-COUNT(WS-YEAR-IX, WS-MONTH-IX)
+               MOVE TRANSAKTIONSTYPE TO TYPE-NAME OF WS-MONTHLY-PAYMENT-TYPES(WS-YEAR-IX, WS-MONTH-IX, WS-TYPE-COUNT(WS-YEAR-IX, WS-MONTH-IX))
+               MOVE 1 TO TYPE-NUMBER OF WS-MONTHLY-PAYMENT-TYPES(WS-YEAR-IX, WS-MONTH-IX, WS-TYPE-COUNT(WS-YEAR-IX, WS-MONTH-IX))
            END-IF
        EXIT.
- 
+
       *> --- Find or register shop, then add to its turnover ---
        ACCUMULATE-SHOP-TURNOVER.
            MOVE "N" TO WS-SHOP-FOUND
@@ -200,10 +493,14 @@ IDENTIFICATION DIVISION.
                IF BUTIK = SHOP-NAME OF WS-SHOP-INFO(WS-JX)
                    ADD 1 TO SHOP-TRANSACTION-COUNTER OF WS-SHOP-INFO(WS-JX)
                    ADD FUNCTION ABS(WS-BELOEB-NUM) TO SHOP-TURNOVER OF WS-SHOP-INFO(WS-JX)
+                   IF FUNCTION ABS(WS-BELOEB-NUM) > SHOP-LARGEST-AMOUNT OF WS-SHOP-INFO(WS-JX)
+                       MOVE FUNCTION ABS(WS-BELOEB-NUM) TO SHOP-LARGEST-AMOUNT OF WS-SHOP-INFO(WS-JX)
+                       MOVE TIDSPUNKT(1:10) TO SHOP-LARGEST-DATE OF WS-SHOP-INFO(WS-JX)
+                   END-IF
                    MOVE "Y" TO WS-SHOP-FOUND
                END-IF
            END-PERFORM
- 
+
            IF WS-SHOP-FOUND = "N"
                IF WS-IX <> 1
                    ADD 1 TO WS-SHOP-INFO-IX
@@ -211,107 +508,306 @@ IDENTIFICATION DIVISION.
                MOVE BUTIK TO SHOP-NAME OF WS-SHOP-INFO(WS-SHOP-INFO-IX)
                ADD FUNCTION ABS(WS-BELOEB-NUM) TO SHOP-TURNOVER  OF WS-SHOP-INFO(WS-SHOP-INFO-IX)
                MOVE 1 TO SHOP-TRANSACTION-COUNTER OF WS-SHOP-INFO(WS-SHOP-INFO-IX)
+               MOVE FUNCTION ABS(WS-BELOEB-NUM) TO SHOP-LARGEST-AMOUNT OF WS-SHOP-INFO(WS-SHOP-INFO-IX)
+               MOVE TIDSPUNKT(1:10) TO SHOP-LARGEST-DATE OF WS-SHOP-INFO(WS-SHOP-INFO-IX)
            END-IF
        EXIT.
- 
+
+      *> --- Find or register branch, then add to its turnover; rolls
+      *> shop/cashflow activity up by FILIAL-NR alongside the per-shop
+      *> breakdown above ---
+       ACCUMULATE-BRANCH-TURNOVER.
+           MOVE "N" TO WS-BRANCH-FOUND
+           PERFORM VARYING WS-BRANCH-KX FROM 1 BY 1 UNTIL WS-BRANCH-KX > WS-BRANCH-INFO-IX
+               IF FILIAL-NR = BRANCH-FILIAL-NR OF WS-BRANCH-INFO(WS-BRANCH-KX)
+                   ADD 1 TO BRANCH-TRANSACTION-COUNTER OF WS-BRANCH-INFO(WS-BRANCH-KX)
+                   ADD FUNCTION ABS(WS-BELOEB-NUM) TO BRANCH-TURNOVER OF WS-BRANCH-INFO(WS-BRANCH-KX)
+                   MOVE "Y" TO WS-BRANCH-FOUND
+               END-IF
+           END-PERFORM
+
+           IF WS-BRANCH-FOUND = "N" AND WS-BRANCH-INFO-IX < 20
+               ADD 1 TO WS-BRANCH-INFO-IX
+               MOVE FILIAL-NR TO BRANCH-FILIAL-NR OF WS-BRANCH-INFO(WS-BRANCH-INFO-IX)
+               MOVE 1 TO BRANCH-TRANSACTION-COUNTER OF WS-BRANCH-INFO(WS-BRANCH-INFO-IX)
+               MOVE FUNCTION ABS(WS-BELOEB-NUM) TO BRANCH-TURNOVER OF WS-BRANCH-INFO(WS-BRANCH-INFO-IX)
+           END-IF
+       EXIT.
+
 
        WRITE-REPORT.
            OPEN OUTPUT output-file
+           OPEN OUTPUT top5-shops-csv-file
+           OPEN OUTPUT monthly-cashflow-csv-file
+           MOVE SPACES TO TOP5-SHOPS-CSV-RECORD
+           STRING "BUTIK,OMSAETNING_DKK" DELIMITED BY SIZE
+               INTO TOP5-SHOPS-CSV-RECORD
+           WRITE TOP5-SHOPS-CSV-RECORD
+           MOVE SPACES TO MONTHLY-CASHFLOW-CSV-RECORD
+           STRING "AAR,MAANED,INDBETALINGER_DKK,UDBETALINGER_DKK" DELIMITED BY SIZE
+               INTO MONTHLY-CASHFLOW-CSV-RECORD
+           WRITE MONTHLY-CASHFLOW-CSV-RECORD
            MOVE SPACES TO OUTPUT-RECORD
            MOVE 1 TO WS-CUSTOMER-INFO-IX
  
+           PERFORM COUNT-CUSTOMERS
            PERFORM WRITE-CUSTOMER-SECTION
+           PERFORM WRITE-OVERDRAFT-ALERT-SECTION
            PERFORM WRITE-MONTHLY-CASHFLOW-SECTION
+           PERFORM WRITE-SHOP-RAW-FILE
+           PERFORM SORT-SHOPS
            PERFORM WRITE-ALL-SHOPS-SECTION
            PERFORM WRITE-TOP5-SHOPS-SECTION
            PERFORM WRITE-PAYMENT-TYPES-SECTION
+           PERFORM WRITE-BRANCH-SECTION
        EXIT.
  
+       SORT-CUSTOMERS.
+           SORT customer-sort-file ON DESCENDING KEY CR-TOTAL OF CUSTOMER-SORT-RECORD
+               USING customer-raw-file
+               GIVING customer-sorted-file
+       EXIT.
+
+      *> --- Count customers up front so the top/bottom decile cutoff
+      *> (by turnover) is known before the ranked listing is printed ---
+       COUNT-CUSTOMERS.
+           MOVE 0   TO WS-CUSTOMER-TOTAL
+           MOVE "N" TO END-OF-CUSTOMER-SORTED-FILE
+           OPEN INPUT customer-sorted-file
+           PERFORM UNTIL END-OF-CUSTOMER-SORTED-FILE = "Y"
+               READ customer-sorted-file
+                   AT END
+                       MOVE "Y" TO END-OF-CUSTOMER-SORTED-FILE
+                   NOT AT END
+                       ADD 1 TO WS-CUSTOMER-TOTAL
+               END-READ
+           END-PERFORM
+           CLOSE customer-sorted-file
+
+           DIVIDE WS-CUSTOMER-TOTAL BY 10 GIVING WS-DECILE-CUTOFF
+           IF WS-DECILE-CUTOFF = 0 AND WS-CUSTOMER-TOTAL > 0
+               MOVE 1 TO WS-DECILE-CUTOFF
+           END-IF
+       EXIT.
+
+      *> customer-sorted-file is ranked DESCENDING by CR-TOTAL, so the
+      *> first WS-DECILE-CUTOFF customers read are the top decile by
+      *> turnover and the last WS-DECILE-CUTOFF are the bottom decile
        WRITE-CUSTOMER-SECTION.
-           PERFORM UNTIL WS-CUSTOMER-INFO-IX > 20
-               DISPLAY TOTAL    OF WS-CUSTOMER-INFO(WS-CUSTOMER-INFO-IX) "by " T-NUMBER OF WS-CUSTOMER-INFO(WS-CUSTOMER-INFO-IX)
-               DIVIDE TOTAL    OF WS-CUSTOMER-INFO(WS-CUSTOMER-INFO-IX) BY T-NUMBER OF WS-CUSTOMER-INFO(WS-CUSTOMER-INFO-IX) GIVING AVG  OF WS-CUSTOMER-INFO(WS-CUSTOMER-INFO-IX)
-               MOVE TOTAL OF WS-CUSTOMER-INFO(WS-CUSTOMER-INFO-IX) TO WS-TOTAL-DISPLAY
-               STRING "Kunde-ID:" FUNCTION TRIM(T-KONTO-ID OF WS-CUSTOMER-INFO(WS-CUSTOMER-INFO-IX)) ", Navn: " FUNCTION TRIM(T-NAVN     OF WS-CUSTOMER-INFO(WS-CUSTOMER-INFO-IX))
-                   ", Saldo: " FUNCTION TRIM(WS-TOTAL-DISPLAY) " DKK, Avg: " AVG OF WS-CUSTOMER-INFO(WS-CUSTOMER-INFO-IX)
-                   DELIMITED BY SIZE INTO OUTPUT-RECORD
-               PERFORM WRITE-LINE
-               ADD 1 TO WS-CUSTOMER-INFO-IX
+           OPEN INPUT customer-sorted-file
+           PERFORM UNTIL END-OF-CUSTOMER-SORTED-FILE = "Y"
+               READ customer-sorted-file
+                   AT END
+                       MOVE "Y" TO END-OF-CUSTOMER-SORTED-FILE
+                   NOT AT END
+                       MOVE CR-TOTAL OF CUSTOMER-SORTED-RECORD TO WS-TOTAL-DISPLAY
+                       MOVE CR-LARGEST-AMOUNT OF CUSTOMER-SORTED-RECORD TO WS-LARGEST-DISPLAY
+                       STRING "Kunde-ID:" FUNCTION TRIM(CR-KONTO-ID OF CUSTOMER-SORTED-RECORD) ", Navn: " FUNCTION TRIM(CR-NAVN OF CUSTOMER-SORTED-RECORD)
+                           ", Saldo: " FUNCTION TRIM(WS-TOTAL-DISPLAY) " DKK, Avg: " CR-AVG OF CUSTOMER-SORTED-RECORD
+                           ", Top butik: " FUNCTION TRIM(CR-TOP-SHOP OF CUSTOMER-SORTED-RECORD)
+                           ", Hyppigste type: " FUNCTION TRIM(CR-TOP-TYPE OF CUSTOMER-SORTED-RECORD)
+                           ", Storste transaktion: " FUNCTION TRIM(WS-LARGEST-DISPLAY) " DKK (" FUNCTION TRIM(CR-LARGEST-DATE OF CUSTOMER-SORTED-RECORD) ")"
+                           DELIMITED BY SIZE INTO OUTPUT-RECORD
+
+                       IF WS-DECILE-CUTOFF > 0
+                           IF WS-CUSTOMER-INFO-IX <= WS-DECILE-CUTOFF
+                               STRING FUNCTION TRIM(OUTPUT-RECORD) DELIMITED BY SIZE
+                                      ", Segment: Top 10% (hoj omsaetning)" DELIMITED BY SIZE
+                                      INTO OUTPUT-RECORD
+                           ELSE
+                               IF WS-CUSTOMER-INFO-IX > WS-CUSTOMER-TOTAL - WS-DECILE-CUTOFF
+                                   STRING FUNCTION TRIM(OUTPUT-RECORD) DELIMITED BY SIZE
+                                          ", Segment: Bund 10% (lav omsaetning)" DELIMITED BY SIZE
+                                          INTO OUTPUT-RECORD
+                               END-IF
+                           END-IF
+                       END-IF
+
+                       PERFORM WRITE-LINE
+                       ADD 1 TO WS-CUSTOMER-INFO-IX
+               END-READ
            END-PERFORM
+           CLOSE customer-sorted-file
        EXIT.
- 
-       WRITE-MONTHLY-CASHFLOW-SECTION.
+
+      *> customer-sorted-file is already ranked DESCENDING by CR-TOTAL,
+      *> so overdrawn customers fall out at the tail of the same sort
+       WRITE-OVERDRAFT-ALERT-SECTION.
+           MOVE "N" TO END-OF-CUSTOMER-SORTED-FILE
            MOVE SPACES TO OUTPUT-RECORD
            PERFORM WRITE-LINE
-           STRING "Måned      Indbetalinger(dkk)    Udbetalinger(dkk)"
-               DELIMITED BY SIZE INTO OUTPUT-RECORD
+           STRING "Kunder i overtraek (negativ saldo):" DELIMITED BY SIZE
+               INTO OUTPUT-RECORD
            PERFORM WRITE-LINE
- 
-           PERFORM VARYING WS-IX FROM 1 BY 1 UNTIL WS-IX > 12
-               MOVE WS-TOTAL-MONTHLY-INCOMING OF WS-MONTHLY-CASHFLOW(WS-IX) TO WS-TOTAL-DISPLAY
-               MOVE WS-TOTAL-MONTHLY-OUTGOING OF WS-MONTHLY-CASHFLOW(WS-IX) TO WS-TOTAL-DISPLAY-NEGATIVE
-               STRING WS-IX " "
-                   FUNCTION TRIM(WS-TOTAL-DISPLAY) " "
-                   FUNCTION TRIM(WS-TOTAL-DISPLAY-NEGATIVE)
+
+           OPEN INPUT customer-sorted-file
+           PERFORM UNTIL END-OF-CUSTOMER-SORTED-FILE = "Y"
+               READ customer-sorted-file
+                   AT END
+                       MOVE "Y" TO END-OF-CUSTOMER-SORTED-FILE
+                   NOT AT END
+                       IF CR-TOTAL OF CUSTOMER-SORTED-RECORD < 0
+                           MOVE CR-TOTAL OF CUSTOMER-SORTED-RECORD TO WS-TOTAL-DISPLAY-NEGATIVE
+                           STRING "Kunde-ID:" FUNCTION TRIM(CR-KONTO-ID OF CUSTOMER-SORTED-RECORD)
+                               ", Navn: " FUNCTION TRIM(CR-NAVN OF CUSTOMER-SORTED-RECORD)
+                               ", Saldo: " FUNCTION TRIM(WS-TOTAL-DISPLAY-NEGATIVE) " DKK"
+                               DELIMITED BY SIZE INTO OUTPUT-RECORD
+                           PERFORM WRITE-LINE
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE customer-sorted-file
+       EXIT.
+
+       WRITE-MONTHLY-CASHFLOW-SECTION.
+           PERFORM VARYING WS-YEAR-IX FROM 1 BY 1 UNTIL WS-YEAR-IX > WS-YEAR-COUNT
+               MOVE SPACES TO OUTPUT-RECORD
+               PERFORM WRITE-LINE
+               STRING "Ar " YEAR-VALUE OF WS-YEAR-INFO(WS-YEAR-IX)
+                   DELIMITED BY SIZE INTO OUTPUT-RECORD
+               PERFORM WRITE-LINE
+               STRING "Måned      Indbetalinger(dkk)    Udbetalinger(dkk)"
                    DELIMITED BY SIZE INTO OUTPUT-RECORD
                PERFORM WRITE-LINE
+
+               PERFORM VARYING WS-IX FROM 1 BY 1 UNTIL WS-IX > 12
+                   MOVE WS-TOTAL-MONTHLY-INCOMING OF WS-MONTHLY-CASHFLOW(WS-YEAR-IX, WS-IX) TO WS-TOTAL-DISPLAY
+                   MOVE WS-TOTAL-MONTHLY-OUTGOING OF WS-MONTHLY-CASHFLOW(WS-YEAR-IX, WS-IX) TO WS-TOTAL-DISPLAY-NEGATIVE
+                   STRING WS-IX " "
+                       FUNCTION TRIM(WS-TOTAL-DISPLAY) " "
+                       FUNCTION TRIM(WS-TOTAL-DISPLAY-NEGATIVE)
+                       DELIMITED BY SIZE INTO OUTPUT-RECORD
+                   PERFORM WRITE-LINE
+
+                   MOVE SPACES TO MONTHLY-CASHFLOW-CSV-RECORD
+                   STRING YEAR-VALUE OF WS-YEAR-INFO(WS-YEAR-IX) "," WS-IX ","
+                       FUNCTION TRIM(WS-TOTAL-DISPLAY) ","
+                       FUNCTION TRIM(WS-TOTAL-DISPLAY-NEGATIVE)
+                       DELIMITED BY SIZE INTO MONTHLY-CASHFLOW-CSV-RECORD
+                   WRITE MONTHLY-CASHFLOW-CSV-RECORD
+               END-PERFORM
            END-PERFORM
        EXIT.
  
+      *> ranked by turnover, highest first — shop-sorted-file is already
+      *> built and ordered for WRITE-TOP5-SHOPS-SECTION, so this just
+      *> walks the whole thing instead of the unranked WS-SHOP-INFO table
        WRITE-ALL-SHOPS-SECTION.
            MOVE SPACES TO OUTPUT-RECORD
            PERFORM WRITE-LINE
-           STRING "Butik         Antal transactioner"
+           STRING "Rang  Butik         Antal transactioner"
                DELIMITED BY SIZE INTO OUTPUT-RECORD
            PERFORM WRITE-LINE
- 
-           PERFORM VARYING WS-IX FROM 1 BY 1 UNTIL WS-IX > WS-SHOP-INFO-IX
-               STRING SHOP-NAME OF WS-SHOP-INFO(WS-IX) "    " SHOP-TRANSACTION-COUNTER    OF WS-SHOP-INFO(WS-IX)
+
+           MOVE 0 TO WS-SHOP-RANK
+           MOVE "N" TO END-OF-SHOP-SORTED-FILE
+           OPEN INPUT shop-sorted-file
+           PERFORM UNTIL END-OF-SHOP-SORTED-FILE = "Y"
+               READ shop-sorted-file
+                   AT END
+                       MOVE "Y" TO END-OF-SHOP-SORTED-FILE
+                   NOT AT END
+                       ADD 1 TO WS-SHOP-RANK
+                       STRING WS-SHOP-RANK "    "
+                           SR-SHOP-NAME OF SHOP-SORTED-RECORD "    "
+                           SR-TRANSACTION-COUNTER OF SHOP-SORTED-RECORD
+                           DELIMITED BY SIZE INTO OUTPUT-RECORD
+                       PERFORM WRITE-LINE
+               END-READ
+           END-PERFORM
+           CLOSE shop-sorted-file
+       EXIT.
+
+      *> --- Turnover/cashflow rolled up per branch (FILIAL-NR), printed
+      *> unsorted since there are at most 20 branches in a run ---
+       WRITE-BRANCH-SECTION.
+           MOVE SPACES TO OUTPUT-RECORD
+           PERFORM WRITE-LINE
+           STRING "Filial  Antal transaktioner  Omsaetning"
+               DELIMITED BY SIZE INTO OUTPUT-RECORD
+           PERFORM WRITE-LINE
+
+           PERFORM VARYING WS-BRANCH-KX FROM 1 BY 1 UNTIL WS-BRANCH-KX > WS-BRANCH-INFO-IX
+               MOVE BRANCH-TURNOVER OF WS-BRANCH-INFO(WS-BRANCH-KX) TO WS-TOTAL-DISPLAY
+               STRING FUNCTION TRIM(BRANCH-FILIAL-NR OF WS-BRANCH-INFO(WS-BRANCH-KX)) "    "
+                   FUNCTION TRIM(BRANCH-TRANSACTION-COUNTER OF WS-BRANCH-INFO(WS-BRANCH-KX)) "    "
+                   FUNCTION TRIM(WS-TOTAL-DISPLAY) " DKK"
                    DELIMITED BY SIZE INTO OUTPUT-RECORD
                PERFORM WRITE-LINE
            END-PERFORM
        EXIT.
  
+       WRITE-SHOP-RAW-FILE.
+           OPEN OUTPUT shop-raw-file
+           PERFORM VARYING WS-JX FROM 1 BY 1 UNTIL WS-JX > WS-SHOP-INFO-IX
+               MOVE SHOP-TURNOVER             OF WS-SHOP-INFO(WS-JX) TO SR-TURNOVER OF SHOP-RAW-RECORD
+               MOVE SHOP-NAME                 OF WS-SHOP-INFO(WS-JX) TO SR-SHOP-NAME OF SHOP-RAW-RECORD
+               MOVE SHOP-TRANSACTION-COUNTER  OF WS-SHOP-INFO(WS-JX) TO SR-TRANSACTION-COUNTER OF SHOP-RAW-RECORD
+               MOVE SHOP-LARGEST-AMOUNT       OF WS-SHOP-INFO(WS-JX) TO SR-LARGEST-AMOUNT OF SHOP-RAW-RECORD
+               MOVE SHOP-LARGEST-DATE         OF WS-SHOP-INFO(WS-JX) TO SR-LARGEST-DATE OF SHOP-RAW-RECORD
+               WRITE SHOP-RAW-RECORD
+           END-PERFORM
+           CLOSE shop-raw-file
+       EXIT.
+
+       SORT-SHOPS.
+           SORT shop-sort-file ON DESCENDING KEY SR-TURNOVER OF SHOP-SORT-RECORD
+
+               USING shop-raw-file
+               GIVING shop-sorted-file
+       EXIT.
+
        WRITE-TOP5-SHOPS-SECTION.
            MOVE SPACES TO OUTPUT-RECORD
            PERFORM WRITE-LINE
            STRING "top 5 butiker"
                DELIMITED BY SIZE INTO OUTPUT-RECORD
            PERFORM WRITE-LINE
- 
-           MOVE "Y" TO WS-SWAP
-           MOVE 14  TO WS-LENGTH
-           PERFORM BUBBLE-SORT-SHOPS
- 
+
            MOVE SPACES TO OUTPUT-RECORD
            MOVE 1      TO WS-SHOP-INFO-IX
- 
-           PERFORM UNTIL WS-SHOP-INFO-IX > 5
-               MOVE SHOP-TURNOVER OF WS-SHOP-INFO(WS-SHOP-INFO-IX) TO WS-TOTAL-DISPLAY
-               STRING "Butik navn:" FUNCTION TRIM(SHOP-NAME OF WS-SHOP-INFO(WS-SHOP-INFO-IX)) ", Omsætning: " FUNCTION TRIM(WS-TOTAL-DISPLAY) " DKK"
-                   DELIMITED BY SIZE INTO OUTPUT-RECORD
-               PERFORM WRITE-LINE
-               ADD 1 TO WS-SHOP-INFO-IX
+           MOVE "N"    TO END-OF-SHOP-SORTED-FILE
+
+           OPEN INPUT shop-sorted-file
+           PERFORM UNTIL WS-SHOP-INFO-IX > 5 OR END-OF-SHOP-SORTED-FILE = "Y"
+               READ shop-sorted-file
+                   AT END
+                       MOVE "Y" TO END-OF-SHOP-SORTED-FILE
+                   NOT AT END
+                       MOVE SR-TURNOVER OF SHOP-SORTED-RECORD TO WS-TOTAL-DISPLAY
+                       MOVE SR-LARGEST-AMOUNT OF SHOP-SORTED-RECORD TO WS-LARGEST-DISPLAY
+                       STRING "Butik navn:" FUNCTION TRIM(SR-SHOP-NAME OF SHOP-SORTED-RECORD) ", Omsætning: " FUNCTION TRIM(WS-TOTAL-DISPLAY) " DKK"
+                           ", Storste transaktion: " FUNCTION TRIM(WS-LARGEST-DISPLAY) " DKK (" FUNCTION TRIM(SR-LARGEST-DATE OF SHOP-SORTED-RECORD) ")"
+                           DELIMITED BY SIZE INTO OUTPUT-RECORD
+                       PERFORM WRITE-LINE
+
+                       MOVE SPACES TO TOP5-SHOPS-CSV-RECORD
+                       STRING FUNCTION TRIM(SR-SHOP-NAME OF SHOP-SORTED-RECORD) ","
+                           FUNCTION TRIM(WS-TOTAL-DISPLAY)
+                           DELIMITED BY SIZE INTO TOP5-SHOPS-CSV-RECORD
+                       WRITE TOP5-SHOPS-CSV-RECORD
+
+                       ADD 1 TO WS-SHOP-INFO-IX
+               END-READ
            END-PERFORM
+           CLOSE shop-sorted-file
        EXIT.
  
        WRITE-PAYMENT-TYPES-SECTION.
-           MOVE SPACES TO OUTPUT-RECORD
-           PERFORM WRITE-LINE
-           MOVE 1 TO WS-IX
- 
-           PERFORM VARYING WS-IX FROM 1 BY 1 UNTIL WS-IX > 12
-               STRING WS-IX " " TYPE-NAME OF WS-MONTHLY-PAYMENT-TYPES(WS-IX, 1) " : " TYPE-NUMBER OF WS-MONTHLY-PAYMENT-TYPES(WS-IX, 1)
-                   DELIMITED BY SIZE INTO OUTPUT-RECORD
-               PERFORM WRITE-LINE
- 
-               STRING WS-IX " " TYPE-NAME OF WS-MONTHLY-PAYMENT-TYPES(WS-IX, 2) " : " TYPE-NUMBER OF WS-MONTHLY-PAYMENT-TYPES(WS-IX, 2)
-                   DELIMITED BY SIZE INTO OUTPUT-RECORD
+           PERFORM VARYING WS-YEAR-IX FROM 1 BY 1 UNTIL WS-YEAR-IX > WS-YEAR-COUNT
+               MOVE SPACES TO OUTPUT-RECORD
                PERFORM WRITE-LINE
- 
-               STRING WS-IX " " TYPE-NAME OF WS-MONTHLY-PAYMENT-TYPES(WS-IX, 3) " : " TYPE-NUMBER OF WS-MONTHLY-PAYMENT-TYPES(WS-IX, 3)
+               STRING "Ar " YEAR-VALUE OF WS-YEAR-INFO(WS-YEAR-IX)
                    DELIMITED BY SIZE INTO OUTPUT-RECORD
                PERFORM WRITE-LINE
+
+               PERFORM VARYING WS-IX FROM 1 BY 1 UNTIL WS-IX > 12
+                   PERFORM VARYING WS-TYPE-IX FROM 1 BY 1 UNTIL WS-TYPE-IX > WS-TYPE-COUNT(WS-YEAR-IX, WS-IX)
+                       STRING WS-IX " " TYPE-NAME OF WS-MONTHLY-PAYMENT-TYPES(WS-YEAR-IX, WS-IX, WS-TYPE-IX) " : " TYPE-NUMBER OF WS-MONTHLY-PAYMENT-TYPES(WS-YEAR-IX, WS-IX, WS-TYPE-IX)
+                           DELIMITED BY SIZE INTO OUTPUT-RECORD
+                       PERFORM WRITE-LINE
+                   END-PERFORM
+               END-PERFORM
            END-PERFORM
        EXIT.
  
@@ -321,8 +817,9 @@ IDENTIFICATION DIVISION.
        CALCULATE-STANDARD-DEVIATION.
            CLOSE transactions-file
            OPEN INPUT transactions-file
+           OPEN OUTPUT amount-raw-file
            MOVE "N" TO END-OF-TRANSACTIONS-FILE
- 
+
            PERFORM UNTIL END-OF-TRANSACTIONS-FILE = "Y"
                READ transactions-file
                    AT END
@@ -334,85 +831,140 @@ IDENTIFICATION DIVISION.
                        STRING "STD DEV: " WS-TOTAL-DISPLAY
                            DELIMITED BY SIZE INTO OUTPUT-RECORD
                        PERFORM WRITE-LINE
+                       CLOSE amount-raw-file
+                       PERFORM CALCULATE-MEDIAN
+                       PERFORM WRITE-STATS-FILE
                        MOVE "Y" TO END-OF-TRANSACTIONS-FILE
- 
+
                    NOT AT END
-                       PERFORM CONVERT-BELOEB
-                       SUBTRACT AVERAGE    FROM WS-BELOEB-NUM
-                       MULTIPLY WS-BELOEB-NUM BY WS-BELOEB-NUM GIVING WS-STD-SQUARED
-                       ADD WS-STD-SQUARED TO WS-STANDARD-DEVIATION-TOTAL
+                      *> same date-range filter as the first pass, so the
+                      *> population behind std-dev/median matches AVERAGE
+                       IF TIDSPUNKT(1:10) >= WS-DATE-FROM AND TIDSPUNKT(1:10) <= WS-DATE-TO
+                           PERFORM CONVERT-BELOEB
+                           MOVE WS-BELOEB-NUM TO AMOUNT-RAW-RECORD
+                           WRITE AMOUNT-RAW-RECORD
+                           SUBTRACT AVERAGE    FROM WS-BELOEB-NUM
+                           MULTIPLY WS-BELOEB-NUM BY WS-BELOEB-NUM GIVING WS-STD-SQUARED
+                           ADD WS-STD-SQUARED TO WS-STANDARD-DEVIATION-TOTAL
+                       END-IF
                END-READ
            END-PERFORM
        EXIT.
+
+      *> --- Median, via SORT over every converted transaction amount this run ---
+       CALCULATE-MEDIAN.
+           SORT amount-sort-file ON ASCENDING KEY AMOUNT-SORT-RECORD
+               USING amount-raw-file
+               GIVING amount-sorted-file
+
+           COMPUTE WS-MEDIAN-INDEX = (WS-AUDIT-COUNT + 1) / 2
+           MOVE 0 TO WS-MEDIAN-COUNTER
+           MOVE "N" TO END-OF-AMOUNT-SORTED-FILE
+
+           OPEN INPUT amount-sorted-file
+           PERFORM UNTIL END-OF-AMOUNT-SORTED-FILE = "Y"
+               READ amount-sorted-file
+                   AT END
+                       MOVE "Y" TO END-OF-AMOUNT-SORTED-FILE
+                   NOT AT END
+                       ADD 1 TO WS-MEDIAN-COUNTER
+                       IF WS-MEDIAN-COUNTER = WS-MEDIAN-INDEX
+                           MOVE AMOUNT-SORTED-RECORD TO WS-MEDIAN-VALUE
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE amount-sorted-file
+
+           MOVE SPACES TO OUTPUT-RECORD
+           MOVE WS-MEDIAN-VALUE TO WS-TOTAL-DISPLAY
+           STRING "MEDIAN: " WS-TOTAL-DISPLAY
+               DELIMITED BY SIZE INTO OUTPUT-RECORD
+           PERFORM WRITE-LINE
+       EXIT.
  
+      *> --- Hand this run's average/std-dev/median to Kontoudskrift so its
+      *> balance-carry-forward can flag customers against the network figures ---
+       WRITE-STATS-FILE.
+           OPEN OUTPUT stats-output-file
+           MOVE SPACES TO STATS-OUTPUT-RECORD
+           MOVE AVERAGE TO WS-AVERAGE-DISPLAY
+           MOVE WS-STANDARD-DEVIATION TO WS-STANDARD-DEVIATION-DISPLAY
+           MOVE WS-MEDIAN-VALUE TO WS-MEDIAN-DISPLAY
+           STRING FUNCTION TRIM(WS-AVERAGE-DISPLAY) "," DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-STANDARD-DEVIATION-DISPLAY) "," DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-MEDIAN-DISPLAY) DELIMITED BY SIZE
+                  INTO STATS-OUTPUT-RECORD
+           WRITE STATS-OUTPUT-RECORD
+           CLOSE stats-output-file
+       EXIT.
+
+      *> optional "YYYY-MM-DD,YYYY-MM-DD" date range; no file means no filter
+       LOAD-DATE-RANGE-PARAMETER.
+           OPEN INPUT param-file
+           IF WS-PARAM-STATUS = "00"
+               READ param-file
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       UNSTRING PARAM-RECORD DELIMITED BY ","
+                           INTO WS-DATE-FROM, WS-DATE-TO
+               END-READ
+               CLOSE param-file
+           END-IF
+       EXIT.
+
+      *> rates now come from the shared Kursopslag lookup so Kontoudskrift
+      *> and Statistiker agree on one rate for a currency, not two
+       LOAD-RATES.
+           CALL "Kursopslag" USING WS-USD-RATE WS-EUR-RATE WS-RATES-STATUS
+       EXIT.
+
        CONVERT-BELOEB.
            MOVE FUNCTION NUMVAL(BELOEB) TO WS-BELOEB-NUM
            IF FUNCTION TRIM(VALUTA) = "USD"
-               MULTIPLY 6.8 BY WS-BELOEB-NUM
+               MULTIPLY WS-USD-RATE BY WS-BELOEB-NUM
            END-IF
            IF FUNCTION TRIM(VALUTA) = "EUR"
-               MULTIPLY 7.5 BY WS-BELOEB-NUM
+               MULTIPLY WS-EUR-RATE BY WS-BELOEB-NUM
            END-IF
        EXIT.
  
        CONVERT-BELOEB-W-TOTAL.
            MOVE FUNCTION NUMVAL(BELOEB) TO WS-BELOEB-NUM
            IF FUNCTION TRIM(VALUTA) = "USD"
-               MULTIPLY 6.8 BY WS-BELOEB-NUM
+               MULTIPLY WS-USD-RATE BY WS-BELOEB-NUM
            END-IF
            IF FUNCTION TRIM(VALUTA) = "EUR"
-               MULTIPLY 7.5 BY WS-BELOEB-NUM
+               MULTIPLY WS-EUR-RATE BY WS-BELOEB-NUM
            END-IF
            ADD WS-BELOEB-NUM TO WS-TOTAL
        EXIT.
  
-
-       BUBBLE-SORT-CUSTOMERS.
-           MOVE 1 TO WS-IX
-           PERFORM UNTIL WS-SWAP = "N"
-               MOVE "N" TO WS-SWAP
-               PERFORM UNTIL WS-IX = WS-LENGTH
-                   MOVE 1 TO WS-JX
-                   PERFORM UNTIL WS-JX = WS-LENGTH - WS-IX
-                       MOVE WS-JX TO WS-NEXT
-                       ADD 1      TO WS-NEXT
-                       IF TOTAL OF WS-CUSTOMER-INFO(WS-JX) < TOTAL OF WS-CUSTOMER-INFO(WS-NEXT)
-                           MOVE WS-CUSTOMER-INFO(WS-JX)   TO WS-CUSTOMER-INFO(10001)
-                           MOVE WS-CUSTOMER-INFO(WS-NEXT) TO WS-CUSTOMER-INFO(WS-JX)
-                           MOVE WS-CUSTOMER-INFO(10001)   TO WS-CUSTOMER-INFO(WS-NEXT)
-                           MOVE "Y" TO WS-SWAP
-                       END-IF
-                       ADD 1 TO WS-JX
-                   END-PERFORM
-                   ADD 1 TO WS-IX
-               END-PERFORM
-           END-PERFORM
-       EXIT.
- 
-       BUBBLE-SORT-SHOPS.
-           MOVE 1 TO WS-IX
-           PERFORM UNTIL WS-SWAP = "N"
-               MOVE "N" TO WS-SWAP
-               PERFORM UNTIL WS-IX = WS-LENGTH
-                   MOVE 1 TO WS-JX
-                   PERFORM UNTIL WS-JX = WS-LENGTH - WS-IX
-                       MOVE WS-JX TO WS-NEXT
-                       ADD 1      TO WS-NEXT
-                       IF SHOP-TURNOVER OF WS-SHOP-INFO(WS-JX) < SHOP-TURNOVER OF WS-SHOP-INFO(WS-NEXT)
-                           MOVE WS-SHOP-INFO(WS-JX)   TO WS-SHOP-INFO(500)
-                           MOVE WS-SHOP-INFO(WS-NEXT) TO WS-SHOP-INFO(WS-JX)
-                           MOVE WS-SHOP-INFO(500)     TO WS-SHOP-INFO(WS-NEXT)
-                           MOVE "Y" TO WS-SWAP
-                       END-IF
-                       ADD 1 TO WS-JX
-                   END-PERFORM
-                   ADD 1 TO WS-IX
-               END-PERFORM
-           END-PERFORM
-       EXIT.
-
        WRITE-LINE.
            WRITE OUTPUT-RECORD
            MOVE SPACES TO OUTPUT-RECORD
        EXIT.
+
+      *> --- Append one line to the shared run-history audit log for month-end sign-off ---
+       WRITE-AUDIT-LOG-LINE.
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+           MOVE WS-AUDIT-COUNT TO WS-AUDIT-COUNT-DISPLAY
+           MOVE WS-AUDIT-TOTAL TO WS-AUDIT-TOTAL-DISPLAY
+
+           OPEN EXTEND audit-log-file
+           IF WS-AUDIT-LOG-STATUS = "35"
+               OPEN OUTPUT audit-log-file
+           END-IF
+
+           MOVE SPACES TO AUDIT-LOG-RECORD
+           STRING WS-AUDIT-TIMESTAMP(1:8) "-" WS-AUDIT-TIMESTAMP(9:6) DELIMITED BY SIZE
+                  ", Program: Statistiker" DELIMITED BY SIZE
+                  ", Transaktioner: " DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-AUDIT-COUNT-DISPLAY) DELIMITED BY SIZE
+                  ", Samlet beloeb: " DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-AUDIT-TOTAL-DISPLAY) DELIMITED BY SIZE
+                  INTO AUDIT-LOG-RECORD
+           WRITE AUDIT-LOG-RECORD
+           CLOSE audit-log-file
+       EXIT.
        
\ No newline at end of file
