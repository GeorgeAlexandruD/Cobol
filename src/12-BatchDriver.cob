@@ -0,0 +1,219 @@
+identification division.
+       program-id. BatchDriver.
+
+environment division.
+input-output section.
+file-control.
+       select banks-file assign to "10-Banker.txt"
+           organization is indexed
+           access mode is sequential
+           record key is REG-NR of banks-in
+           file status is WS-BANKS-STATUS.
+
+       select transactions-file assign to "10-Transaktioner.txt"
+           organization is indexed
+           access mode is sequential
+           record key is CPR of transactions-in with duplicates
+           file status is WS-TRANS-STATUS.
+
+       select audit-log-file assign to "10-RunAuditLog.txt"
+           organization line sequential
+           file status is WS-AUDIT-LOG-STATUS.
+
+       select batch-status-file assign to "12-BatchStatusReport.txt"
+           organization line sequential
+           file status is WS-BATCH-STATUS-STATUS.
+
+data division.
+file section.
+FD banks-file.
+       01 banks-in.
+           copy "10-BANKER.cpy".
+
+FD transactions-file.
+       01 transactions-in.
+           copy "10-TRANSAKTIONER.cpy".
+
+FD audit-log-file.
+       01 AUDIT-LOG-RECORD pic x(100).
+
+FD batch-status-file.
+       01 BATCH-STATUS-RECORD pic x(100).
+
+WORKING-STORAGE SECTION.
+       01 WS-BANKS-STATUS pic XX value spaces.
+       01 WS-TRANS-STATUS pic XX value spaces.
+       01 WS-PRECHECK-OK pic x value "Y".
+       01 WS-BANKS-RECORD-COUNT pic 9(7) value 0.
+       01 WS-TRANS-RECORD-COUNT pic 9(7) value 0.
+       01 WS-END-OF-FILE pic x value "N".
+
+      *> --- Consolidated daily status report, built from the run-history
+      *> audit log both Kontoudskrift and Statistiker append a line to ---
+       01 WS-AUDIT-LOG-STATUS pic XX value spaces.
+       01 WS-BATCH-STATUS-STATUS pic XX value spaces.
+       01 WS-KONTO-AUDIT-LINE pic x(100) value spaces.
+       01 WS-STAT-AUDIT-LINE pic x(100) value spaces.
+       01 WS-BATCH-TIMESTAMP pic x(21) value spaces.
+
+PROCEDURE DIVISION.
+       perform PRE-CHECK-BANKS-FILE
+       perform PRE-CHECK-TRANSACTIONS-FILE
+
+       IF WS-PRECHECK-OK <> "Y"
+           DISPLAY "Batch aborted - pre-check failed, see messages above"
+           MOVE 1 TO RETURN-CODE
+           STOP RUN
+       END-IF
+
+       perform RUN-KONTOUDSKRIFT
+       perform RUN-STATISTIKER
+       perform WRITE-BATCH-STATUS-REPORT
+
+       DISPLAY "Batch completed - Kontoudskrift and Statistiker both ran cleanly"
+stop run.
+
+      *> --- 10-Banker.txt must exist and contain at least one record;
+      *> the full record count is displayed so an operator can sanity-check
+      *> it against the expected bank-master size before the batch runs ---
+       PRE-CHECK-BANKS-FILE.
+           MOVE 0 TO WS-BANKS-RECORD-COUNT
+           MOVE "N" TO WS-END-OF-FILE
+           OPEN INPUT banks-file
+           IF WS-BANKS-STATUS = "35"
+               DISPLAY "Pre-check failed: 10-Banker.txt not found"
+               MOVE "N" TO WS-PRECHECK-OK
+           ELSE
+               PERFORM UNTIL WS-END-OF-FILE = "Y"
+                   READ banks-file
+                       AT END
+                           MOVE "Y" TO WS-END-OF-FILE
+                       NOT AT END
+                           ADD 1 TO WS-BANKS-RECORD-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE banks-file
+               IF WS-BANKS-RECORD-COUNT = 0
+                   DISPLAY "Pre-check failed: 10-Banker.txt is empty"
+                   MOVE "N" TO WS-PRECHECK-OK
+               ELSE
+                   DISPLAY "Pre-check: 10-Banker.txt has "
+                       WS-BANKS-RECORD-COUNT " record(s)"
+               END-IF
+           END-IF
+       exit.
+
+      *> --- 10-Transaktioner.txt must exist and contain at least one
+      *> record; same full-count display as the bank-master pre-check ---
+       PRE-CHECK-TRANSACTIONS-FILE.
+           MOVE 0 TO WS-TRANS-RECORD-COUNT
+           MOVE "N" TO WS-END-OF-FILE
+           OPEN INPUT transactions-file
+           IF WS-TRANS-STATUS = "35"
+               DISPLAY "Pre-check failed: 10-Transaktioner.txt not found"
+               MOVE "N" TO WS-PRECHECK-OK
+           ELSE
+               PERFORM UNTIL WS-END-OF-FILE = "Y"
+                   READ transactions-file
+                       AT END
+                           MOVE "Y" TO WS-END-OF-FILE
+                       NOT AT END
+                           ADD 1 TO WS-TRANS-RECORD-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE transactions-file
+               IF WS-TRANS-RECORD-COUNT = 0
+                   DISPLAY "Pre-check failed: 10-Transaktioner.txt is empty"
+                   MOVE "N" TO WS-PRECHECK-OK
+               ELSE
+                   DISPLAY "Pre-check: 10-Transaktioner.txt has "
+                       WS-TRANS-RECORD-COUNT " record(s)"
+               END-IF
+           END-IF
+       exit.
+
+      *> --- Run Kontoudskrift as its own OS process, since STOP RUN in a
+      *> CALLed program would end this driver too ---
+       RUN-KONTOUDSKRIFT.
+           CALL "SYSTEM" USING "10-Kontoudskrift"
+           IF RETURN-CODE <> 0
+               DISPLAY "Batch aborted - Kontoudskrift abended with return code " RETURN-CODE
+               STOP RUN
+           END-IF
+       exit.
+
+       RUN-STATISTIKER.
+           CALL "SYSTEM" USING "11-Statistiker"
+           IF RETURN-CODE <> 0
+               DISPLAY "Batch aborted - Statistiker abended with return code " RETURN-CODE
+               STOP RUN
+           END-IF
+       exit.
+
+      *> --- Both programs append their own line to 10-RunAuditLog.txt on
+      *> every run; pick out the latest line from each and fold them into
+      *> one consolidated status report for the day's batch ---
+       WRITE-BATCH-STATUS-REPORT.
+           MOVE "N" TO WS-END-OF-FILE
+           OPEN INPUT audit-log-file
+           IF WS-AUDIT-LOG-STATUS = "00"
+               PERFORM UNTIL WS-END-OF-FILE = "Y"
+                   READ audit-log-file
+                       AT END
+                           MOVE "Y" TO WS-END-OF-FILE
+                       NOT AT END
+                           IF AUDIT-LOG-RECORD(16:24) = ", Program: Kontoudskrift"
+                               MOVE AUDIT-LOG-RECORD TO WS-KONTO-AUDIT-LINE
+                           END-IF
+                           IF AUDIT-LOG-RECORD(16:22) = ", Program: Statistiker"
+                               MOVE AUDIT-LOG-RECORD TO WS-STAT-AUDIT-LINE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE audit-log-file
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO WS-BATCH-TIMESTAMP
+
+           OPEN EXTEND batch-status-file
+           IF WS-BATCH-STATUS-STATUS = "35"
+               OPEN OUTPUT batch-status-file
+           END-IF
+
+           MOVE SPACES TO BATCH-STATUS-RECORD
+           STRING "=== Batch kørsel " DELIMITED BY SIZE
+                  WS-BATCH-TIMESTAMP(1:8) DELIMITED BY SIZE
+                  "-" DELIMITED BY SIZE
+                  WS-BATCH-TIMESTAMP(9:6) DELIMITED BY SIZE
+                  " ===" DELIMITED BY SIZE
+                  INTO BATCH-STATUS-RECORD
+           WRITE BATCH-STATUS-RECORD
+
+           MOVE SPACES TO BATCH-STATUS-RECORD
+           STRING "Pre-check: 10-Banker.txt " DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-BANKS-RECORD-COUNT) DELIMITED BY SIZE
+                  " record(s), 10-Transaktioner.txt " DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-TRANS-RECORD-COUNT) DELIMITED BY SIZE
+                  " record(s)" DELIMITED BY SIZE
+                  INTO BATCH-STATUS-RECORD
+           WRITE BATCH-STATUS-RECORD
+
+           IF WS-KONTO-AUDIT-LINE = SPACES
+               MOVE "Kontoudskrift: ingen log-linje fundet" TO BATCH-STATUS-RECORD
+           ELSE
+               MOVE WS-KONTO-AUDIT-LINE TO BATCH-STATUS-RECORD
+           END-IF
+           WRITE BATCH-STATUS-RECORD
+
+           IF WS-STAT-AUDIT-LINE = SPACES
+               MOVE "Statistiker: ingen log-linje fundet" TO BATCH-STATUS-RECORD
+           ELSE
+               MOVE WS-STAT-AUDIT-LINE TO BATCH-STATUS-RECORD
+           END-IF
+           WRITE BATCH-STATUS-RECORD
+
+           MOVE "Batch status: COMPLETED OK" TO BATCH-STATUS-RECORD
+           WRITE BATCH-STATUS-RECORD
+
+           CLOSE batch-status-file
+       exit.
