@@ -0,0 +1,261 @@
+identification division.
+       program-id. Afstemning.
+
+environment division.
+input-output section.
+file-control.
+       select transactions-file assign to "10-Transaktioner.txt"
+           organization is indexed
+           access mode is sequential
+           record key is CPR of transactions-in with duplicates
+           file status is WS-TRANS-STATUS.
+
+       select account-file assign to "8-KontoData.txt"
+           organization is line sequential.
+
+       select output-file assign to "9-Afstemningsrapport.txt"
+           organization line sequential.
+
+       select param-file assign to "9-AfstemningParam.txt"
+           organization line sequential
+           file status is WS-PARAM-STATUS.
+
+      *> --- per-account running total/last-activity-date, keyed by
+      *> KONTO-ID, built from transactions-file in the first pass and
+      *> looked up by key in the second - not an in-memory table capped
+      *> at a fixed number of accounts ---
+       select account-totals-file assign to "WS-AccountTotals.tmp"
+           organization is indexed
+           access mode is dynamic
+           record key is ACCOUNT-KONTO-ID OF ACCOUNT-TOTALS-RECORD
+           file status is WS-TOTALS-STATUS.
+
+data division.
+file section.
+FD transactions-file.
+       01 transactions-in.
+           copy "10-TRANSAKTIONER.cpy".
+
+FD account-file.
+       01 csv-lines2 pic x(100).
+
+FD output-file.
+       01 OUTPUT-RECORD pic x(100).
+
+FD param-file.
+       01 PARAM-RECORD pic x(10).
+
+FD account-totals-file.
+       01 ACCOUNT-TOTALS-RECORD.
+           02 ACCOUNT-KONTO-ID           PIC X(15).
+           02 ACCOUNT-RUNNING-TOTAL      PIC S9(13)V99.
+           02 ACCOUNT-LAST-TIDSPUNKT     PIC X(10).
+
+WORKING-STORAGE SECTION.
+       01 WS-KONTO.
+           copy "8-KONTOOPL.cpy".
+
+       01 END-OF-TRANSACTIONS-FILE   PIC X VALUE "N".
+       01 END-OF-ACCOUNT-FILE        PIC X VALUE "N".
+       01 WS-RATES-STATUS            pic XX value spaces.
+       01 WS-TRANS-STATUS            pic XX value spaces.
+       01 WS-USD-RATE                pic S9(5)v9999 value 6.8.
+       01 WS-EUR-RATE                pic S9(5)v9999 value 7.5.
+       01 WS-BELOEB-NUM              PIC S9(13)v99.
+
+       01 WS-TOTALS-STATUS            PIC XX VALUE SPACES.
+
+       01 WS-DIFFERENCE              PIC S9(13)v99.
+       01 WS-TOLERANCE               PIC S9(13)v99 value 0.01.
+       01 WS-TOTAL-DISPLAY           PIC -Z(11).99.
+       01 WS-BALANCE-DISPLAY         PIC -Z(11).99.
+       01 WS-DIFF-DISPLAY            PIC -Z(11).99.
+
+      *> --- Dormancy is judged against the most recent TIDSPUNKT seen for
+      *> an account, not merely "never seen"; the threshold in months is
+      *> read from an optional parameter file, defaulting when absent ---
+       01 WS-PARAM-STATUS             pic XX value spaces.
+       01 WS-DORMANT-MONTHS           pic 9(3) value 6.
+       01 WS-DORMANT-REASON           pic x value space.
+
+       01 WS-TODAY-YYYYMMDD           pic 9(8).
+       01 WS-TODAY-INTEGER            pic 9(8) comp.
+       01 WS-DORMANT-CUTOFF-INTEGER   pic 9(8) comp.
+
+       01 WS-LAST-DATE-TEXT           pic x(10).
+       01 WS-LAST-DATE-YYYYMMDD       pic 9(8).
+       01 WS-LAST-DATE-INTEGER        pic 9(8) comp.
+
+PROCEDURE DIVISION.
+       perform LOAD-DORMANT-MONTHS-PARAMETER
+       perform COMPUTE-DORMANT-CUTOFF-DATE
+
+       OPEN INPUT transactions-file
+       perform LOAD-RATES
+
+       OPEN OUTPUT account-totals-file
+       CLOSE account-totals-file
+       OPEN I-O account-totals-file
+
+       perform UNTIL END-OF-TRANSACTIONS-FILE = "Y"
+           read transactions-file
+               at end
+                   move "Y" to END-OF-TRANSACTIONS-FILE
+               not at end
+                   perform ACCUMULATE-ACCOUNT-TOTAL
+           end-read
+       end-perform
+       close transactions-file
+
+       OPEN OUTPUT output-file
+       OPEN INPUT account-file
+       perform UNTIL END-OF-ACCOUNT-FILE = "Y"
+           read account-file into csv-lines2
+               at end
+                   move "Y" to END-OF-ACCOUNT-FILE
+               not at end
+                   unstring csv-lines2 delimited by ","
+                       into KUNDE-ID OF WS-KONTO, KONTO-ID OF WS-KONTO,
+                            KONTO-TYPE OF WS-KONTO, BALANCE OF WS-KONTO,
+                            VALUTA-KD OF WS-KONTO, KONTO-STATUS OF WS-KONTO
+                   perform RECONCILE-ACCOUNT
+           end-read
+       end-perform
+       close account-file
+       close output-file
+       close account-totals-file
+stop run.
+
+      *> --- Build the per-account running total from every transaction,
+      *> keyed by KONTO-ID in account-totals-file - not an in-memory table
+      *> capped at a fixed number of accounts ---
+       ACCUMULATE-ACCOUNT-TOTAL.
+           PERFORM CONVERT-BELOEB
+
+           MOVE KONTO-ID OF transactions-in TO ACCOUNT-KONTO-ID OF ACCOUNT-TOTALS-RECORD
+           READ account-totals-file
+               INVALID KEY
+                   MOVE WS-BELOEB-NUM TO ACCOUNT-RUNNING-TOTAL OF ACCOUNT-TOTALS-RECORD
+                   MOVE TIDSPUNKT OF transactions-in(1:10) TO ACCOUNT-LAST-TIDSPUNKT OF ACCOUNT-TOTALS-RECORD
+                   WRITE ACCOUNT-TOTALS-RECORD
+               NOT INVALID KEY
+                   ADD WS-BELOEB-NUM TO ACCOUNT-RUNNING-TOTAL OF ACCOUNT-TOTALS-RECORD
+                   IF TIDSPUNKT OF transactions-in(1:10) > ACCOUNT-LAST-TIDSPUNKT OF ACCOUNT-TOTALS-RECORD
+                       MOVE TIDSPUNKT OF transactions-in(1:10) TO ACCOUNT-LAST-TIDSPUNKT OF ACCOUNT-TOTALS-RECORD
+                   END-IF
+                   REWRITE ACCOUNT-TOTALS-RECORD
+           END-READ
+       exit.
+
+      *> --- Compare the accumulated running total against the account file's stored balance ---
+       RECONCILE-ACCOUNT.
+           MOVE 0 TO WS-DIFFERENCE
+           MOVE KONTO-ID OF WS-KONTO TO ACCOUNT-KONTO-ID OF ACCOUNT-TOTALS-RECORD
+           READ account-totals-file
+               INVALID KEY
+                   MOVE "Z" TO WS-DORMANT-REASON
+                   PERFORM WRITE-DORMANT-ACCOUNT-LINE
+               NOT INVALID KEY
+                   MOVE ACCOUNT-RUNNING-TOTAL OF ACCOUNT-TOTALS-RECORD TO WS-DIFFERENCE
+                   SUBTRACT BALANCE OF WS-KONTO FROM WS-DIFFERENCE
+                   PERFORM WRITE-DISCREPANCY-IF-ANY
+
+                   MOVE ACCOUNT-LAST-TIDSPUNKT OF ACCOUNT-TOTALS-RECORD TO WS-LAST-DATE-TEXT
+                   STRING WS-LAST-DATE-TEXT(1:4) WS-LAST-DATE-TEXT(6:2) WS-LAST-DATE-TEXT(9:2)
+                       DELIMITED BY SIZE INTO WS-LAST-DATE-YYYYMMDD
+                   COMPUTE WS-LAST-DATE-INTEGER = FUNCTION INTEGER-OF-DATE(WS-LAST-DATE-YYYYMMDD)
+                   IF WS-LAST-DATE-INTEGER < WS-DORMANT-CUTOFF-INTEGER
+                       MOVE "S" TO WS-DORMANT-REASON
+                       PERFORM WRITE-DORMANT-ACCOUNT-LINE
+                   END-IF
+           END-READ
+       exit.
+
+      *> --- Reported as dormant/inactive either when no transaction was ever
+      *> seen for the account (reason "Z") or when the most recent one
+      *> predates the configurable dormancy-months threshold (reason "S") ---
+       WRITE-DORMANT-ACCOUNT-LINE.
+           MOVE BALANCE OF WS-KONTO TO WS-BALANCE-DISPLAY
+           MOVE SPACES TO OUTPUT-RECORD
+           IF WS-DORMANT-REASON = "S"
+               STRING "Inaktiv konto - Konto: " DELIMITED BY SIZE
+                      FUNCTION TRIM(KONTO-ID OF WS-KONTO) DELIMITED BY SIZE
+                      ", Kundenr: " DELIMITED BY SIZE
+                      FUNCTION TRIM(KUNDE-ID OF WS-KONTO) DELIMITED BY SIZE
+                      ", Kontofil saldo: " DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-BALANCE-DISPLAY) DELIMITED BY SIZE
+                      " - ingen transaktioner seneste " DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-DORMANT-MONTHS) DELIMITED BY SIZE
+                      " maaneder" DELIMITED BY SIZE
+                      INTO OUTPUT-RECORD
+           ELSE
+               STRING "Inaktiv konto - Konto: " DELIMITED BY SIZE
+                      FUNCTION TRIM(KONTO-ID OF WS-KONTO) DELIMITED BY SIZE
+                      ", Kundenr: " DELIMITED BY SIZE
+                      FUNCTION TRIM(KUNDE-ID OF WS-KONTO) DELIMITED BY SIZE
+                      ", Kontofil saldo: " DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-BALANCE-DISPLAY) DELIMITED BY SIZE
+                      " - ingen transaktioner fundet" DELIMITED BY SIZE
+                      INTO OUTPUT-RECORD
+           END-IF
+           WRITE OUTPUT-RECORD
+           MOVE SPACES TO OUTPUT-RECORD
+       exit.
+
+       WRITE-DISCREPANCY-IF-ANY.
+           IF FUNCTION ABS(WS-DIFFERENCE) > WS-TOLERANCE
+               MOVE ACCOUNT-RUNNING-TOTAL OF ACCOUNT-TOTALS-RECORD TO WS-TOTAL-DISPLAY
+               MOVE BALANCE OF WS-KONTO TO WS-BALANCE-DISPLAY
+               MOVE WS-DIFFERENCE TO WS-DIFF-DISPLAY
+
+               MOVE SPACES TO OUTPUT-RECORD
+               STRING "Afvigelse - Konto: " DELIMITED BY SIZE
+                      FUNCTION TRIM(KONTO-ID OF WS-KONTO) DELIMITED BY SIZE
+                      ", Beregnet saldo: " DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-TOTAL-DISPLAY) DELIMITED BY SIZE
+                      ", Kontofil saldo: " DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-BALANCE-DISPLAY) DELIMITED BY SIZE
+                      ", Difference: " DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-DIFF-DISPLAY) DELIMITED BY SIZE
+                      INTO OUTPUT-RECORD
+               WRITE OUTPUT-RECORD
+               MOVE SPACES TO OUTPUT-RECORD
+           END-IF
+       exit.
+
+       CONVERT-BELOEB.
+           MOVE FUNCTION NUMVAL(BELOEB) TO WS-BELOEB-NUM
+           IF FUNCTION TRIM(VALUTA) = "USD"
+               MULTIPLY WS-USD-RATE BY WS-BELOEB-NUM
+           END-IF
+           IF FUNCTION TRIM(VALUTA) = "EUR"
+               MULTIPLY WS-EUR-RATE BY WS-BELOEB-NUM
+           END-IF
+       exit.
+
+      *> optional dormancy threshold in months, default 6 when the parameter file is absent
+       LOAD-DORMANT-MONTHS-PARAMETER.
+           OPEN INPUT param-file
+           IF WS-PARAM-STATUS = "00"
+               READ param-file
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE FUNCTION NUMVAL(PARAM-RECORD) TO WS-DORMANT-MONTHS
+               END-READ
+               CLOSE param-file
+           END-IF
+       exit.
+
+       COMPUTE-DORMANT-CUTOFF-DATE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-YYYYMMDD
+           COMPUTE WS-TODAY-INTEGER = FUNCTION INTEGER-OF-DATE(WS-TODAY-YYYYMMDD)
+           COMPUTE WS-DORMANT-CUTOFF-INTEGER = WS-TODAY-INTEGER - (WS-DORMANT-MONTHS * 30)
+       exit.
+
+      *> rates now come from the shared Kursopslag lookup so Afstemning
+      *> agrees with Kontoudskrift/Statistiker/Genudskrift on one rate
+      *> for a currency, not a duplicated inline file read
+       LOAD-RATES.
+           CALL "Kursopslag" USING WS-USD-RATE WS-EUR-RATE WS-RATES-STATUS
+       exit.
