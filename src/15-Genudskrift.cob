@@ -0,0 +1,706 @@
+identification division.
+       program-id. Genudskrift.
+
+      *> --- On-demand reprint of a single customer's statement, e.g. when
+      *> a customer calls in asking for a copy. Reads the same master and
+      *> transaction files as the regular batch run but is strictly
+      *> read-only: it never rewrites balance-carry-file, never advances
+      *> the checkpoint, and never touches 10-Kontoudskrifter.txt - it
+      *> writes to its own 15-Genudskrift.txt instead. ---
+
+environment division.
+input-output section.
+file-control.
+       select param-file assign to "15-GenudskriftParam.txt"
+           organization line sequential
+           file status is WS-PARAM-STATUS.
+
+       select banks-file assign to "10-Banker.txt"
+           organization is indexed
+           access mode is dynamic
+           record key is REG-NR of banks-in
+           file status is WS-BANKS-STATUS.
+
+       select transactions-file assign to "10-Transaktioner.txt"
+           organization is indexed
+           access mode is dynamic
+           record key is CPR of transactions-in with duplicates
+           file status is WS-TRANS-STATUS.
+
+       select balance-carry-file assign to "10-SaldoCarry.txt"
+           organization is indexed
+           access mode is dynamic
+           record key is CARRY-CPR
+           file status is WS-CARRY-STATUS.
+
+       select stats-file assign to "11-StatistikStats.txt"
+           organization line sequential
+           file status is WS-STATS-STATUS.
+
+       select output-file assign to "15-Genudskrift.txt"
+           organization line sequential.
+
+data division.
+file section.
+FD param-file.
+       01 PARAM-RECORD pic x(15).
+
+FD banks-file.
+01 banks-in.
+       copy "10-BANKER.cpy".
+FD transactions-file.
+01 transactions-in.
+       copy "10-TRANSAKTIONER.cpy".
+
+FD balance-carry-file.
+01 balance-carry-record.
+       copy "10-SALDOCARRY.cpy".
+
+FD stats-file.
+       01 STATS-RECORD pic x(60).
+
+FD output-file.
+       01 OUTPUT-RECORD pic x(100).
+
+WORKING-STORAGE SECTION.
+       01 WS-PARAM-STATUS pic XX value spaces.
+       01 WS-BANKS-STATUS pic XX value spaces.
+       01 WS-TRANS-STATUS pic XX value spaces.
+       01 WS-CARRY-STATUS pic XX value spaces.
+       01 WS-STATS-STATUS pic XX value spaces.
+       01 WS-RATES-STATUS pic XX value spaces.
+
+       01 END-OF-TRANSACTIONS-FILE pic x value "N".
+       01 WS-CPR pic x(15) value spaces.
+       01 WS-CUSTOMER-FOUND pic x value "N".
+       01 WS-TOTAL-INDBETALT pic S9(13)v99 value 0.
+       01 WS-TOTAL-UDBETALT pic S9(13)v99 value 0.
+       01 WS-TOTAL-BALANCE pic S9(13)v99 value 0.
+       01 WS-OPENING-BALANCE pic S9(13)v99 value 0.
+       01 WS-INTEREST-RATE pic S9v9(4) value 0.0015.
+       01 WS-INTEREST-AMOUNT pic S9(13)v99 value 0.
+
+      *> --- Itemized per-transaction fee: a small percentage on Overforsel
+      *> transactions only, other transaction types are free ---
+       01 WS-FEE-RATE pic S9v9(4) value 0.0025.
+       01 WS-FEE-AMOUNT pic S9(7)v99 value 0.
+       01 WS-TOTAL-FEES pic S9(13)v99 value 0.
+       01 WS-TOTAL-DISPLAY PIC -Z(11).99.
+       01 WS-BELOEB-NUM PIC S9(13)v99.
+       01 WS-USD-RATE pic S9(5)v9999 value 6.8.
+       01 WS-EUR-RATE pic S9(5)v9999 value 7.5.
+
+       01 WS-BELOEB-VALID pic x value "Y".
+       01 WS-VALUTA-VALID pic x value "Y".
+
+       01 WS-TYPE-COUNT pic 9(2) value 0.
+       01 WS-TYPE-IX pic 9(2) value 0.
+       01 WS-TYPE-FOUND pic x value "N".
+       01 WS-CUSTOMER-TYPE-INFO OCCURS 10 TIMES.
+           05 TYPE-NAME pic X(15).
+           05 TYPE-SUBTOTAL pic S9(13)v99.
+
+      *> --- Per-currency running subtotal, kept in the transaction's
+      *> original currency (not converted to DKK) ---
+       01 WS-CURRENCY-COUNT pic 9 value 0.
+       01 WS-CURRENCY-IX pic 9 value 0.
+       01 WS-CURRENCY-FOUND pic x value "N".
+       01 WS-CURRENCY-NUM pic S9(13)v99.
+       01 WS-CUSTOMER-CURRENCY-INFO OCCURS 5 TIMES.
+           05 CURRENCY-NAME pic X(3).
+           05 CURRENCY-SUBTOTAL pic S9(13)v99.
+
+      *> --- Per-account running subtotal, since one CPR can hold several
+      *> KONTO-ID's and the transactions file is only ordered on CPR ---
+       01 WS-ACCOUNT-COUNT pic 9(2) value 0.
+       01 WS-ACCOUNT-IX pic 9(2) value 0.
+       01 WS-ACCOUNT-FOUND pic x value "N".
+       01 WS-CUSTOMER-ACCOUNT-INFO OCCURS 10 TIMES.
+           05 ACCOUNT-KONTO-ID pic x(15).
+           05 ACCOUNT-SUBTOTAL pic S9(13)v99.
+           05 ACCOUNT-TALLY pic 9(5).
+
+      *> --- Network-wide average/std-dev/median, handed over from the most
+      *> recent Statistiker run; used to benchmark the reprinted balance.
+      *> Read-only here - this utility never saves a benchmark anywhere ---
+       01 WS-NETWORK-AVERAGE pic S9(13)v99 value 0.
+       01 WS-NETWORK-STDDEV pic S9(13)v99 value 0.
+       01 WS-NETWORK-MEDIAN pic S9(13)v99 value 0.
+       01 WS-STATS-LOADED pic x value "N".
+      *> 11-StatistikStats.txt's figures are written through an edited
+      *> picture (sign + decimal point) so UNSTRING must land them here
+      *> first and convert with FUNCTION NUMVAL, not MOVE them straight
+      *> into a non-edited numeric field - that would just absorb the
+      *> "-"/"." characters as digits and drop the sign.
+       01 WS-NETWORK-AVERAGE-TEXT pic x(15) value spaces.
+       01 WS-NETWORK-STDDEV-TEXT pic x(15) value spaces.
+       01 WS-NETWORK-MEDIAN-TEXT pic x(15) value spaces.
+       01 WS-CARRY-BENCHMARK pic x value space.
+
+PROCEDURE DIVISION.
+       perform LOAD-TARGET-CPR
+       IF WS-CPR = SPACES
+           DISPLAY "Genudskrift: ingen CPR angivet i 15-GenudskriftParam.txt"
+           MOVE 1 TO RETURN-CODE
+           STOP RUN
+       END-IF
+
+       OPEN INPUT banks-file
+       OPEN INPUT transactions-file
+       OPEN INPUT balance-carry-file
+       OPEN OUTPUT output-file
+
+       perform LOAD-RATES
+       perform LOAD-NETWORK-STATS
+
+       perform PRINT-CUSTOMER-STATEMENT
+
+       close banks-file
+       close transactions-file
+       close balance-carry-file
+       close output-file
+
+       IF WS-CUSTOMER-FOUND = "N"
+           MOVE 1 TO RETURN-CODE
+       END-IF
+stop run.
+
+      *> --- 15-GenudskriftParam.txt holds one CPR per run, e.g. from an
+      *> operator script invoked off a customer-service request ---
+       LOAD-TARGET-CPR.
+           MOVE SPACES TO WS-CPR
+           OPEN INPUT param-file
+           IF WS-PARAM-STATUS = "00"
+               READ param-file
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PARAM-RECORD TO WS-CPR
+               END-READ
+               CLOSE param-file
+           END-IF
+       exit.
+
+      *> rates come from the shared Kursopslag lookup so this reprint agrees
+      *> with Kontoudskrift and Statistiker on one rate for a currency
+       LOAD-RATES.
+           CALL "Kursopslag" USING WS-USD-RATE WS-EUR-RATE WS-RATES-STATUS
+       exit.
+
+      *> --- optional: 11-StatistikStats.txt only exists once Statistiker has
+      *> run at least once; no file just means no benchmark is available yet ---
+       LOAD-NETWORK-STATS.
+           OPEN INPUT stats-file
+           IF WS-STATS-STATUS = "00"
+               READ stats-file
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       UNSTRING STATS-RECORD DELIMITED BY ","
+                           INTO WS-NETWORK-AVERAGE-TEXT, WS-NETWORK-STDDEV-TEXT, WS-NETWORK-MEDIAN-TEXT
+                       COMPUTE WS-NETWORK-AVERAGE = FUNCTION NUMVAL(WS-NETWORK-AVERAGE-TEXT)
+                       COMPUTE WS-NETWORK-STDDEV = FUNCTION NUMVAL(WS-NETWORK-STDDEV-TEXT)
+                       COMPUTE WS-NETWORK-MEDIAN = FUNCTION NUMVAL(WS-NETWORK-MEDIAN-TEXT)
+                       MOVE "Y" TO WS-STATS-LOADED
+               END-READ
+               CLOSE stats-file
+           END-IF
+       exit.
+
+      *> --- Jump straight to the target CPR via START instead of scanning
+      *> the whole file sequentially like the regular batch run does ---
+       PRINT-CUSTOMER-STATEMENT.
+           MOVE 0 TO WS-TOTAL-INDBETALT
+           MOVE 0 TO WS-TOTAL-UDBETALT
+           MOVE 0 TO WS-TOTAL-FEES
+           MOVE 0 TO WS-TYPE-COUNT
+           MOVE 0 TO WS-CURRENCY-COUNT
+           MOVE 0 TO WS-ACCOUNT-COUNT
+           MOVE "N" TO END-OF-TRANSACTIONS-FILE
+
+           MOVE WS-CPR TO CPR OF transactions-in
+           START transactions-file KEY IS EQUAL TO CPR OF transactions-in
+               INVALID KEY
+                   MOVE "Y" TO END-OF-TRANSACTIONS-FILE
+           END-START
+
+           IF END-OF-TRANSACTIONS-FILE = "Y"
+               DISPLAY "Genudskrift: CPR " FUNCTION TRIM(WS-CPR) " blev ikke fundet"
+           ELSE
+               perform READ-BALANCE-CARRY
+
+               perform USERNAME-LINE
+               perform WRITE-LINE
+               perform ADDRESS-LINE
+               perform WRITE-LINE
+               perform LOOKUP-BANK
+               perform KONTO-LINE
+               perform WRITE-LINE
+
+               IF WS-INTEREST-AMOUNT > 0
+                   perform INTEREST-LINE
+                   perform WRITE-LINE
+               END-IF
+
+               perform UNTIL END-OF-TRANSACTIONS-FILE = "Y"
+                   READ transactions-file NEXT RECORD
+                       AT END
+                           MOVE "Y" TO END-OF-TRANSACTIONS-FILE
+                       NOT AT END
+                           IF CPR OF transactions-in <> WS-CPR
+                               MOVE "Y" TO END-OF-TRANSACTIONS-FILE
+                           ELSE
+                               MOVE "Y" TO WS-CUSTOMER-FOUND
+                               perform VALIDATE-BELOEB-VALUTA
+                               IF WS-BELOEB-VALID = "Y" AND WS-VALUTA-VALID = "Y"
+                                   perform CALCULATE-TRANSACTION-FEE
+                                   perform TRANSACTION-LINE
+                                   perform WRITE-LINE
+
+                                   perform TOTAL-INDBETALT
+                                   perform TOTAL-UDBETALT
+                                   perform ACCUMULATE-TYPE-SUBTOTAL
+                                   perform ACCUMULATE-CURRENCY-SUBTOTAL
+                                   perform ACCUMULATE-ACCOUNT-SUBTOTAL
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+
+               IF WS-CUSTOMER-FOUND = "Y"
+                   perform WRITE-LINE
+                   perform WRITE-TYPE-SUBTOTALS-SECTION
+                   perform WRITE-LINE
+                   perform WRITE-CURRENCY-SUBTOTALS-SECTION
+                   perform WRITE-LINE
+                   perform WRITE-ACCOUNT-SUBTOTALS-SECTION
+                   perform WRITE-LINE
+                   perform PREVIOUS-TOTAL-POSITIVE-LINE
+                   perform WRITE-LINE
+                   perform PREVIOUS-TOTAL-NEGATIVE-LINE
+                   perform WRITE-LINE
+                   perform PREVIOUS-TOTAL-BALANCE-LINE
+                   perform WRITE-LINE
+                   perform FEE-TOTAL-LINE
+                   perform WRITE-LINE
+                   perform BENCHMARK-BALANCE
+                   perform BENCHMARK-LINE
+                   perform WRITE-LINE
+               ELSE
+                   DISPLAY "Genudskrift: CPR " FUNCTION TRIM(WS-CPR) " blev ikke fundet"
+               END-IF
+           END-IF
+       exit.
+
+       LOOKUP-BANK.
+           MOVE REG-NR IN transactions-in TO REG-NR IN banks-in
+           READ banks-file
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   perform BANK-REGNR-LINE
+                   perform WRITE-LINE
+
+                   perform BANK-FILIAL-LINE
+                   perform WRITE-LINE
+
+                   perform BANK-NAME-LINE
+                   perform WRITE-LINE
+
+                   perform BANK-ADRESSE-LINE
+                   perform WRITE-LINE
+
+                   perform BANK-TELEFON-LINE
+                   perform WRITE-LINE
+
+                   perform BANK-EMAIL-LINE
+                   perform WRITE-LINE
+
+                   perform BANK-BIC-LINE
+                   perform WRITE-LINE
+           END-READ
+       exit.
+
+      *> --- Read-only: seeds the opening balance and accrued interest for
+      *> display, same formula Kontoudskrift uses, but never rewritten ---
+       READ-BALANCE-CARRY.
+           MOVE 0 TO WS-OPENING-BALANCE
+           MOVE 0 TO WS-INTEREST-AMOUNT
+           MOVE WS-CPR TO CARRY-CPR
+           READ balance-carry-file
+               INVALID KEY
+                   MOVE 0 TO WS-OPENING-BALANCE
+               NOT INVALID KEY
+                   MOVE CARRY-SALDO TO WS-OPENING-BALANCE
+           END-READ
+           perform ACCRUE-INTEREST
+       exit.
+
+       ACCRUE-INTEREST.
+           IF WS-OPENING-BALANCE > 0
+               COMPUTE WS-INTEREST-AMOUNT = WS-OPENING-BALANCE * WS-INTEREST-RATE
+               ADD WS-INTEREST-AMOUNT TO WS-OPENING-BALANCE
+           END-IF
+       exit.
+
+       INTEREST-LINE.
+           MOVE WS-INTEREST-AMOUNT TO WS-TOTAL-DISPLAY
+           STRING "Rente tilskrevet saldo: " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-TOTAL-DISPLAY) DELIMITED BY SIZE
+               " DKK" DELIMITED BY SIZE
+               INTO OUTPUT-RECORD
+       exit.
+
+      *> --- Compare against the network average from the latest Statistiker
+      *> run; computed fresh for display only, never saved back anywhere ---
+       BENCHMARK-BALANCE.
+           MOVE SPACE TO WS-CARRY-BENCHMARK
+           IF WS-STATS-LOADED = "Y"
+               IF WS-TOTAL-BALANCE > WS-NETWORK-AVERAGE + WS-NETWORK-STDDEV
+                   MOVE "H" TO WS-CARRY-BENCHMARK
+               ELSE
+                   IF WS-TOTAL-BALANCE < WS-NETWORK-AVERAGE - WS-NETWORK-STDDEV
+                       MOVE "L" TO WS-CARRY-BENCHMARK
+                   ELSE
+                       MOVE "N" TO WS-CARRY-BENCHMARK
+                   END-IF
+               END-IF
+           END-IF
+       exit.
+
+       BENCHMARK-LINE.
+           IF WS-CARRY-BENCHMARK = "H"
+               STRING "Saldo-benchmark: over gennemsnittet for alle kunder" DELIMITED BY SIZE
+                   INTO OUTPUT-RECORD
+           END-IF
+           IF WS-CARRY-BENCHMARK = "L"
+               STRING "Saldo-benchmark: under gennemsnittet for alle kunder" DELIMITED BY SIZE
+                   INTO OUTPUT-RECORD
+           END-IF
+           IF WS-CARRY-BENCHMARK = "N"
+               STRING "Saldo-benchmark: omkring gennemsnittet for alle kunder" DELIMITED BY SIZE
+                   INTO OUTPUT-RECORD
+           END-IF
+       exit.
+
+      *> --- Flag BELOEB values that aren't numeric and VALUTA codes we don't recognize ---
+       VALIDATE-BELOEB-VALUTA.
+           MOVE "Y" TO WS-BELOEB-VALID
+           MOVE "Y" TO WS-VALUTA-VALID
+
+           IF FUNCTION TEST-NUMVAL(BELOEB) <> 0
+               MOVE "N" TO WS-BELOEB-VALID
+           END-IF
+
+           IF FUNCTION TRIM(VALUTA) <> "DKK" AND
+              FUNCTION TRIM(VALUTA) <> "USD" AND
+              FUNCTION TRIM(VALUTA) <> "EUR"
+               MOVE "N" TO WS-VALUTA-VALID
+           END-IF
+       exit.
+
+      *> --- Itemized fee: a small percentage on Overforsel transactions only,
+      *> other transaction types are free ---
+       CALCULATE-TRANSACTION-FEE.
+           MOVE FUNCTION NUMVAL(BELOEB) TO WS-BELOEB-NUM
+           if function trim(VALUTA) = "USD"
+               MULTIPLY WS-USD-RATE BY WS-BELOEB-NUM
+           end-if
+           if function trim(VALUTA) = "EUR"
+               multiply WS-EUR-RATE by WS-BELOEB-NUM
+           end-if
+
+           MOVE 0 TO WS-FEE-AMOUNT
+           IF FUNCTION TRIM(TRANSAKTIONSTYPE) = "Overforsel"
+               COMPUTE WS-FEE-AMOUNT = FUNCTION ABS(WS-BELOEB-NUM) * WS-FEE-RATE
+               ADD WS-FEE-AMOUNT TO WS-TOTAL-FEES
+           END-IF
+       exit.
+
+       TRANSACTION-LINE.
+           string TIDSPUNKT(1:10)  delimited by size
+               " " delimited by size
+               TIDSPUNKT(12:8) delimited by size
+               " " delimited by size
+               function trim(TRANSAKTIONSTYPE) delimited by size
+               " " delimited by size
+               function trim(BELOEB) delimited by size
+               " " delimited by size
+               function trim(VALUTA) delimited by size
+               " " delimited by size
+               function trim(BUTIK) delimited by size
+               " Ref: " delimited by size
+               function trim(TRANS-REF) delimited by size
+               into OUTPUT-RECORD
+
+           IF WS-FEE-AMOUNT > 0
+               MOVE WS-FEE-AMOUNT TO WS-TOTAL-DISPLAY
+               STRING FUNCTION TRIM(OUTPUT-RECORD) DELIMITED BY SIZE
+                      " Gebyr: " DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-TOTAL-DISPLAY) DELIMITED BY SIZE
+                      " DKK" DELIMITED BY SIZE
+                      INTO OUTPUT-RECORD
+           END-IF
+       exit.
+
+       FEE-TOTAL-LINE.
+           MOVE WS-TOTAL-FEES TO WS-TOTAL-DISPLAY
+           STRING "Gebyrer i alt: " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-TOTAL-DISPLAY) DELIMITED BY SIZE
+               " DKK" DELIMITED BY SIZE
+               INTO OUTPUT-RECORD
+       exit.
+
+       TOTAL-UDBETALT.
+           MOVE FUNCTION NUMVAL(BELOEB) TO WS-BELOEB-NUM
+
+           if function trim(VALUTA) = "USD"
+               MULTIPLY WS-USD-RATE BY WS-BELOEB-NUM
+           end-if
+           if function trim(VALUTA) = "EUR"
+               multiply WS-EUR-RATE by WS-BELOEB-NUM
+           end-if
+           if WS-BELOEB-NUM < 0
+               add WS-BELOEB-NUM to WS-TOTAL-UDBETALT
+           end-if
+       exit.
+
+       TOTAL-INDBETALT.
+           MOVE FUNCTION NUMVAL(BELOEB) TO WS-BELOEB-NUM
+
+           if function trim(VALUTA) = "USD"
+               MULTIPLY WS-USD-RATE BY WS-BELOEB-NUM
+           end-if
+           if function trim(VALUTA) = "EUR"
+               multiply WS-EUR-RATE by WS-BELOEB-NUM
+           end-if
+           if WS-BELOEB-NUM > 0
+               add WS-BELOEB-NUM to WS-TOTAL-INDBETALT
+           end-if
+       exit.
+
+      *> --- Per-transaction-type running subtotal ---
+       ACCUMULATE-TYPE-SUBTOTAL.
+           MOVE FUNCTION NUMVAL(BELOEB) TO WS-BELOEB-NUM
+
+           if function trim(VALUTA) = "USD"
+               MULTIPLY WS-USD-RATE BY WS-BELOEB-NUM
+           end-if
+           if function trim(VALUTA) = "EUR"
+               multiply WS-EUR-RATE by WS-BELOEB-NUM
+           end-if
+
+           MOVE "N" TO WS-TYPE-FOUND
+           PERFORM VARYING WS-TYPE-IX FROM 1 BY 1 UNTIL WS-TYPE-IX > WS-TYPE-COUNT
+               IF TRANSAKTIONSTYPE = TYPE-NAME(WS-TYPE-IX)
+                   ADD WS-BELOEB-NUM TO TYPE-SUBTOTAL(WS-TYPE-IX)
+                   MOVE "Y" TO WS-TYPE-FOUND
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF WS-TYPE-FOUND = "N"
+               IF WS-TYPE-COUNT < 10
+                   ADD 1 TO WS-TYPE-COUNT
+                   MOVE TRANSAKTIONSTYPE TO TYPE-NAME(WS-TYPE-COUNT)
+                   MOVE WS-BELOEB-NUM TO TYPE-SUBTOTAL(WS-TYPE-COUNT)
+               END-IF
+           END-IF
+       exit.
+
+       WRITE-TYPE-SUBTOTALS-SECTION.
+           PERFORM VARYING WS-TYPE-IX FROM 1 BY 1 UNTIL WS-TYPE-IX > WS-TYPE-COUNT
+               MOVE TYPE-SUBTOTAL(WS-TYPE-IX) TO WS-TOTAL-DISPLAY
+               STRING FUNCTION TRIM(TYPE-NAME(WS-TYPE-IX)) DELIMITED BY SIZE
+                      ": " DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-TOTAL-DISPLAY) DELIMITED BY SIZE
+                      INTO OUTPUT-RECORD
+               IF WS-TYPE-IX < WS-TYPE-COUNT
+                   PERFORM WRITE-LINE
+               END-IF
+           END-PERFORM
+       exit.
+
+      *> --- Per-currency running subtotal, kept in the transaction's
+      *> original currency so the DKK-converted totals above don't hide
+      *> what was actually paid in/out in USD/EUR ---
+       ACCUMULATE-CURRENCY-SUBTOTAL.
+           MOVE FUNCTION NUMVAL(BELOEB) TO WS-CURRENCY-NUM
+
+           MOVE "N" TO WS-CURRENCY-FOUND
+           PERFORM VARYING WS-CURRENCY-IX FROM 1 BY 1 UNTIL WS-CURRENCY-IX > WS-CURRENCY-COUNT
+               IF FUNCTION TRIM(VALUTA) = FUNCTION TRIM(CURRENCY-NAME(WS-CURRENCY-IX))
+                   ADD WS-CURRENCY-NUM TO CURRENCY-SUBTOTAL(WS-CURRENCY-IX)
+                   MOVE "Y" TO WS-CURRENCY-FOUND
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF WS-CURRENCY-FOUND = "N"
+               IF WS-CURRENCY-COUNT < 5
+                   ADD 1 TO WS-CURRENCY-COUNT
+                   MOVE VALUTA TO CURRENCY-NAME(WS-CURRENCY-COUNT)
+                   MOVE WS-CURRENCY-NUM TO CURRENCY-SUBTOTAL(WS-CURRENCY-COUNT)
+               END-IF
+           END-IF
+       exit.
+
+       WRITE-CURRENCY-SUBTOTALS-SECTION.
+           STRING "Oprindelig valuta:" DELIMITED BY SIZE INTO OUTPUT-RECORD
+           PERFORM WRITE-LINE
+           PERFORM VARYING WS-CURRENCY-IX FROM 1 BY 1 UNTIL WS-CURRENCY-IX > WS-CURRENCY-COUNT
+               MOVE CURRENCY-SUBTOTAL(WS-CURRENCY-IX) TO WS-TOTAL-DISPLAY
+               STRING FUNCTION TRIM(CURRENCY-NAME(WS-CURRENCY-IX)) DELIMITED BY SIZE
+                      ": " DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-TOTAL-DISPLAY) DELIMITED BY SIZE
+                      INTO OUTPUT-RECORD
+               IF WS-CURRENCY-IX < WS-CURRENCY-COUNT
+                   PERFORM WRITE-LINE
+               END-IF
+           END-PERFORM
+       exit.
+
+      *> --- Per-account subtotal, since the transactions file only
+      *> guarantees CPR order, not KONTO-ID order ---
+       ACCUMULATE-ACCOUNT-SUBTOTAL.
+           MOVE "N" TO WS-ACCOUNT-FOUND
+           PERFORM VARYING WS-ACCOUNT-IX FROM 1 BY 1 UNTIL WS-ACCOUNT-IX > WS-ACCOUNT-COUNT
+               IF KONTO-ID = ACCOUNT-KONTO-ID(WS-ACCOUNT-IX)
+                   ADD WS-BELOEB-NUM TO ACCOUNT-SUBTOTAL(WS-ACCOUNT-IX)
+                   ADD 1 TO ACCOUNT-TALLY(WS-ACCOUNT-IX)
+                   MOVE "Y" TO WS-ACCOUNT-FOUND
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF WS-ACCOUNT-FOUND = "N"
+               IF WS-ACCOUNT-COUNT < 10
+                   ADD 1 TO WS-ACCOUNT-COUNT
+                   MOVE KONTO-ID TO ACCOUNT-KONTO-ID(WS-ACCOUNT-COUNT)
+                   MOVE WS-BELOEB-NUM TO ACCOUNT-SUBTOTAL(WS-ACCOUNT-COUNT)
+                   MOVE 1 TO ACCOUNT-TALLY(WS-ACCOUNT-COUNT)
+               END-IF
+           END-IF
+       exit.
+
+       WRITE-ACCOUNT-SUBTOTALS-SECTION.
+           STRING "Fordelt pa konti:" DELIMITED BY SIZE INTO OUTPUT-RECORD
+           PERFORM WRITE-LINE
+           PERFORM VARYING WS-ACCOUNT-IX FROM 1 BY 1 UNTIL WS-ACCOUNT-IX > WS-ACCOUNT-COUNT
+               MOVE ACCOUNT-SUBTOTAL(WS-ACCOUNT-IX) TO WS-TOTAL-DISPLAY
+               STRING "Konto " DELIMITED BY SIZE
+                      FUNCTION TRIM(ACCOUNT-KONTO-ID(WS-ACCOUNT-IX)) DELIMITED BY SIZE
+                      ": " DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-TOTAL-DISPLAY) DELIMITED BY SIZE
+                      " DKK (" DELIMITED BY SIZE
+                      FUNCTION TRIM(ACCOUNT-TALLY(WS-ACCOUNT-IX)) DELIMITED BY SIZE
+                      " transaktioner)" DELIMITED BY SIZE
+                      INTO OUTPUT-RECORD
+               IF WS-ACCOUNT-IX < WS-ACCOUNT-COUNT
+                   PERFORM WRITE-LINE
+               END-IF
+           END-PERFORM
+       exit.
+
+       PREVIOUS-TOTAL-POSITIVE-LINE.
+           MOVE WS-TOTAL-INDBETALT TO WS-TOTAL-DISPLAY
+               STRING "Total indbetalt: " DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-TOTAL-DISPLAY) DELIMITED BY SIZE
+                      INTO OUTPUT-RECORD
+       exit.
+
+       PREVIOUS-TOTAL-NEGATIVE-LINE.
+           MOVE WS-TOTAL-UDBETALT TO WS-TOTAL-DISPLAY
+               STRING "Total udbetalt: " DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-TOTAL-DISPLAY) DELIMITED BY SIZE
+                      INTO OUTPUT-RECORD
+       exit.
+
+       PREVIOUS-TOTAL-BALANCE-LINE.
+           MOVE ZERO TO WS-TOTAL-BALANCE
+           add WS-OPENING-BALANCE to WS-TOTAL-BALANCE
+           add WS-TOTAL-UDBETALT to WS-TOTAL-BALANCE
+           add WS-TOTAL-INDBETALT to WS-TOTAL-BALANCE
+           subtract WS-TOTAL-FEES from WS-TOTAL-BALANCE
+
+           move WS-TOTAL-BALANCE to WS-TOTAL-DISPLAY
+           STRING "SALDO: " DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-TOTAL-DISPLAY) DELIMITED BY SIZE
+                      INTO OUTPUT-RECORD
+       exit.
+
+       KONTO-LINE.
+           string "Genudskrift - kontonr.: " delimited by size
+               function trim(KONTO-ID) delimited by size
+               into OUTPUT-RECORD
+       exit.
+
+       BANK-TELEFON-LINE.
+           string "                                            Telefon: " delimited by size
+               function trim(TELEFON) delimited by size
+               into OUTPUT-RECORD
+       exit.
+
+       BANK-EMAIL-LINE.
+           string "                                            Email: " delimited by size
+               function trim(EMAIL) delimited by size
+               into OUTPUT-RECORD
+       exit.
+
+       BANK-ADRESSE-LINE.
+           string "                                            Bankadresse: " delimited by size
+               function  trim(BANKADRESSE) delimited by size
+               into OUTPUT-RECORD
+       exit.
+
+       BANK-NAME-LINE.
+           string "                                            Bank: " delimited by size
+               function trim(BANKNAVN) delimited by size
+               into OUTPUT-RECORD
+       exit.
+
+       BANK-BIC-LINE.
+           string "                                            BIC/SWIFT: " delimited by size
+               function trim(BIC-SWIFT) delimited by size
+               into OUTPUT-RECORD
+       exit.
+
+       BANK-REGNR-LINE.
+           STRING "                                            Registreringsnummer: " DELIMITED BY SIZE
+               FUNCTION TRIM(REG-NR in banks-in) DELIMITED BY SIZE
+               INTO OUTPUT-RECORD.
+       exit.
+
+      *> branch code comes from the transaction row, not banks-in - a bank
+      *> (one REG-NR) can have several branches (FILIAL-NR) across its
+      *> customers; flagged when it differs from the bank's own head-branch
+      *> code (HOVEDFILIAL-NR), so an operator can spot a cross-branch
+      *> transaction at a glance
+       BANK-FILIAL-LINE.
+           STRING "                                            Filial: " DELIMITED BY SIZE
+               FUNCTION TRIM(FILIAL-NR IN transactions-in) DELIMITED BY SIZE
+               INTO OUTPUT-RECORD
+           IF FILIAL-NR IN transactions-in <> HOVEDFILIAL-NR IN banks-in
+               STRING FUNCTION TRIM(OUTPUT-RECORD) DELIMITED BY SIZE
+                      " (afviger fra hovedfilial " DELIMITED BY SIZE
+                      FUNCTION TRIM(HOVEDFILIAL-NR IN banks-in) DELIMITED BY SIZE
+                      ")" DELIMITED BY SIZE
+                      INTO OUTPUT-RECORD
+           END-IF
+       exit.
+
+       USERNAME-LINE.
+           STRING "Kunde: " DELIMITED BY SIZE
+               FUNCTION TRIM(NAVN) DELIMITED BY SIZE
+               INTO OUTPUT-RECORD.
+       exit.
+
+       ADDRESS-LINE.
+           STRING "Adresse: " DELIMITED BY SIZE
+               FUNCTION TRIM(ADRESSE) DELIMITED BY SIZE
+               INTO OUTPUT-RECORD.
+       exit.
+
+       WRITE-LINE.
+               WRITE OUTPUT-RECORD
+               MOVE SPACES TO OUTPUT-RECORD.
