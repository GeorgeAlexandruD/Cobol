@@ -0,0 +1,65 @@
+identification division.
+       program-id. Kursopslag.
+
+      *> --- Shared daily-rates lookup, CALLed by Kontoudskrift and
+      *> Statistiker so a new currency is added to 10-Valutakurser.txt
+      *> and this one subprogram, not to every CONVERT-BELOEB-style
+      *> paragraph in both callers ---
+
+environment division.
+input-output section.
+file-control.
+       select rates-file assign to "10-Valutakurser.txt"
+           organization line sequential
+           file status is WS-RATES-STATUS.
+
+data division.
+file section.
+FD rates-file.
+       01 RATE-RECORD.
+           05 RATE-CURRENCY pic x(3).
+           05 FILLER pic x.
+           05 RATE-VALUE pic x(10).
+
+WORKING-STORAGE SECTION.
+       01 WS-RATES-STATUS pic XX value spaces.
+       01 END-OF-RATES-FILE pic x value "N".
+
+linkage section.
+       01 LK-USD-RATE pic S9(5)v9999.
+       01 LK-EUR-RATE pic S9(5)v9999.
+       01 LK-RATES-STATUS pic XX.
+
+procedure division using LK-USD-RATE LK-EUR-RATE LK-RATES-STATUS.
+       MOVE "N" TO END-OF-RATES-FILE
+       MOVE "00" TO LK-RATES-STATUS
+
+      *> fall back to the last known rates if 10-Valutakurser.txt is missing
+       IF LK-USD-RATE = 0
+           MOVE 6.8 TO LK-USD-RATE
+       END-IF
+       IF LK-EUR-RATE = 0
+           MOVE 7.5 TO LK-EUR-RATE
+       END-IF
+
+       OPEN INPUT rates-file
+       IF WS-RATES-STATUS = "35"
+           MOVE "35" TO LK-RATES-STATUS
+       ELSE
+           PERFORM UNTIL END-OF-RATES-FILE = "Y"
+               READ rates-file
+                   AT END
+                       MOVE "Y" TO END-OF-RATES-FILE
+                   NOT AT END
+                       IF FUNCTION TRIM(RATE-CURRENCY) = "USD"
+                           MOVE FUNCTION NUMVAL(RATE-VALUE) TO LK-USD-RATE
+                       END-IF
+                       IF FUNCTION TRIM(RATE-CURRENCY) = "EUR"
+                           MOVE FUNCTION NUMVAL(RATE-VALUE) TO LK-EUR-RATE
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE rates-file
+       END-IF
+
+       GOBACK.
