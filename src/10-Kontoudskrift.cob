@@ -5,14 +5,68 @@ environment division.
 input-output section.
 file-control.
        select banks-file assign to "10-Banker.txt"
-           organization is line sequential.
+           organization is indexed
+           access mode is dynamic
+           record key is REG-NR of banks-in
+           file status is WS-BANKS-STATUS.
 
        select transactions-file assign to "10-Transaktioner.txt"
-           organization is line sequential.
+           organization is indexed
+           access mode is sequential
+           record key is CPR of transactions-in with duplicates
+           file status is WS-TRANS-STATUS.
 
        select output-file assign to "10-Kontoudskrifter.txt"
            organization line sequential.
 
+      *> --- restart-truncation scratch copies of output-file/machine-output-file,
+      *> used only to discard a crashed run's partial last-customer block before
+      *> resuming with OPEN EXTEND (see TRUNCATE-OUTPUT-FILES-TO-CHECKPOINT) ---
+       select output-file-temp assign to "10-Kontoudskrifter.tmp"
+           organization line sequential.
+
+       select machine-output-file-temp assign to "10-KontoudskrifterMaskine.tmp"
+           organization line sequential.
+
+       select balance-carry-file assign to "10-SaldoCarry.txt"
+           organization is indexed
+           access mode is dynamic
+           record key is CARRY-CPR
+           file status is WS-CARRY-STATUS.
+
+       select bank-exceptions-file assign to "10-BankExceptions.txt"
+           organization line sequential.
+
+       select cpr-exceptions-file assign to "10-CPRExceptions.txt"
+           organization line sequential.
+
+       select beloeb-exceptions-file assign to "10-BeloebExceptions.txt"
+           organization line sequential.
+
+       select checkpoint-file assign to "10-Checkpoint.txt"
+           organization line sequential
+           file status is WS-CHECKPOINT-STATUS.
+
+       select stats-file assign to "11-StatistikStats.txt"
+           organization line sequential
+           file status is WS-STATS-STATUS.
+
+       select audit-log-file assign to "10-RunAuditLog.txt"
+           organization line sequential
+           file status is WS-AUDIT-LOG-STATUS.
+
+       select machine-output-file assign to "10-KontoudskrifterMaskine.txt"
+           organization line sequential.
+
+      *> --- CPRs flagged by VALIDATE-CPR-NUMBERS's pre-pass, keyed by CPR
+      *> so the main loop can look one up directly instead of scanning an
+      *> in-memory table capped at a fixed number of entries ---
+       select invalid-cpr-file assign to "WS-InvalidCpr.tmp"
+           organization is indexed
+           access mode is dynamic
+           record key is INVALID-CPR-KEY
+           file status is WS-INVALID-CPR-STATUS.
+
 data division.
 file section.
 FD banks-file.
@@ -22,35 +76,221 @@ FD transactions-file.
 01 transactions-in.
        copy "10-TRANSAKTIONER.cpy".
 
-FD output-file. 
-       01 OUTPUT-RECORD pic x(100). 
+FD output-file.
+       01 OUTPUT-RECORD pic x(100).
+
+FD balance-carry-file.
+01 balance-carry-record.
+       copy "10-SALDOCARRY.cpy".
+
+FD bank-exceptions-file.
+       01 EXCEPTION-RECORD pic x(100).
+
+FD cpr-exceptions-file.
+       01 CPR-EXCEPTION-RECORD pic x(100).
+
+FD beloeb-exceptions-file.
+       01 BELOEB-EXCEPTION-RECORD pic x(100).
+
+FD checkpoint-file.
+       01 CHECKPOINT-RECORD.
+           05 CHECKPOINT-CPR pic x(15).
+           05 CHECKPOINT-OUTPUT-LINES pic 9(8).
+           05 CHECKPOINT-MACHINE-LINES pic 9(8).
+
+FD stats-file.
+       01 STATS-RECORD pic x(60).
+
+FD audit-log-file.
+       01 AUDIT-LOG-RECORD pic x(100).
+
+FD machine-output-file.
+       01 MACHINE-OUTPUT-RECORD.
+           copy "10-STATEMENTREC.cpy".
+
+FD invalid-cpr-file.
+       01 INVALID-CPR-RECORD.
+           05 INVALID-CPR-KEY pic x(15).
+
+FD output-file-temp.
+       01 OUTPUT-TEMP-RECORD pic x(100).
+
+FD machine-output-file-temp.
+       01 MACHINE-OUTPUT-TEMP-RECORD pic x(139).
 
 WORKING-STORAGE SECTION.
-       01 END-OF-BANKS-FILE  PIC X VALUE "N". 
-       01 END-OF-TRANSACTIONS-FILE   PIC X VALUE "N". 
-       01 WS-CPR pic x(15) value spaces. 
+       01 END-OF-TRANSACTIONS-FILE   PIC X VALUE "N".
+       01 WS-CPR pic x(15) value spaces.
        01 WS-TOTAL-INDBETALT pic S9(13)v99 value 0.
        01 WS-TOTAL-UDBETALT pic S9(13)v99 value 0.
        01 WS-TOTAL-BALANCE pic S9(13)v99 value 0.
+       01 WS-OPENING-BALANCE pic S9(13)v99 value 0.
+       01 WS-INTEREST-RATE pic S9v9(4) value 0.0015.
+       01 WS-INTEREST-AMOUNT pic S9(13)v99 value 0.
+
+      *> --- Itemized per-transaction fee: a small percentage on Overforsel
+      *> transactions only, other transaction types are free ---
+       01 WS-FEE-RATE pic S9v9(4) value 0.0025.
+       01 WS-FEE-AMOUNT pic S9(7)v99 value 0.
+       01 WS-TOTAL-FEES pic S9(13)v99 value 0.
        01 WS-TOTAL-DISPLAY PIC -Z(11).99.
        01 WS-BELOEB-NUM PIC S9(13)v99.
+       01 WS-CARRY-STATUS pic XX value spaces.
+       01 WS-BANKS-STATUS pic XX value spaces.
+       01 WS-TRANS-STATUS pic XX value spaces.
+       01 WS-RATES-STATUS pic XX value spaces.
+       01 WS-USD-RATE pic S9(5)v9999 value 6.8.
+       01 WS-EUR-RATE pic S9(5)v9999 value 7.5.
+
+       01 WS-BELOEB-VALID pic x value "Y".
+       01 WS-VALUTA-VALID pic x value "Y".
+
+       01 WS-CPR-CHECK pic x(15) value spaces.
+       01 WS-CPR-VALID pic x value "Y".
+       01 WS-CPR-SUM pic 9(4) value 0.
+       01 WS-CPR-QUOTIENT pic 9(4) value 0.
+       01 WS-CPR-REMAINDER pic 9(4) value 0.
+       01 WS-CPR-PRODUCT pic 9(4) value 0.
+       01 WS-CPR-IX pic 9 value 0.
+       01 WS-CPR-DIGITS-X pic x(10) value spaces.
+       01 WS-CPR-DIGITS-R redefines WS-CPR-DIGITS-X.
+           05 WS-CPR-DIGIT pic 9 occurs 10 times.
+       01 WS-CPR-WEIGHTS-X pic x(10) value "4327654321".
+       01 WS-CPR-WEIGHTS-R redefines WS-CPR-WEIGHTS-X.
+           05 WS-CPR-WEIGHT pic 9 occurs 10 times.
+
+      *> --- CPRs failing the modulus-11 check are reported AND rejected:
+      *> the pre-pass collects them here so the main loop can skip
+      *> generating a statement for any customer whose CPR is on it ---
+       01 WS-INVALID-CPR-STATUS pic xx value spaces.
+       01 WS-PROCESSING-VALID-CUSTOMER pic x value "Y".
+
+       01 WS-TYPE-COUNT pic 9(2) value 0.
+       01 WS-TYPE-IX pic 9(2) value 0.
+       01 WS-TYPE-FOUND pic x value "N".
+       01 WS-CUSTOMER-TYPE-INFO OCCURS 10 TIMES.
+           05 TYPE-NAME pic X(15).
+           05 TYPE-SUBTOTAL pic S9(13)v99.
+
+       01 WS-CHECKPOINT-STATUS pic XX value spaces.
+       01 WS-LAST-CHECKPOINT-CPR pic x(15) value spaces.
+       01 WS-LAST-CHECKPOINT-OUTPUT-LINES pic 9(8) comp value 0.
+       01 WS-LAST-CHECKPOINT-MACHINE-LINES pic 9(8) comp value 0.
+       01 WS-OUTPUT-LINE-COUNT pic 9(8) comp value 0.
+       01 WS-MACHINE-LINE-COUNT pic 9(8) comp value 0.
+       01 WS-TRUNCATE-LINE-IX pic 9(8) comp value 0.
+       01 WS-TRUNCATE-EOF pic x value "N".
+
+      *> --- Network-wide average/std-dev/median, handed over from the most
+      *> recent Statistiker run; used to benchmark each carried-forward balance ---
+       01 WS-STATS-STATUS pic XX value spaces.
+       01 WS-NETWORK-AVERAGE pic S9(13)v99 value 0.
+       01 WS-NETWORK-STDDEV pic S9(13)v99 value 0.
+       01 WS-NETWORK-MEDIAN pic S9(13)v99 value 0.
+       01 WS-STATS-LOADED pic x value "N".
+      *> 11-StatistikStats.txt's figures are written through an edited
+      *> picture (sign + decimal point) so UNSTRING must land them here
+      *> first and convert with FUNCTION NUMVAL, not MOVE them straight
+      *> into a non-edited numeric field - that would just absorb the
+      *> "-"/"." characters as digits and drop the sign.
+       01 WS-NETWORK-AVERAGE-TEXT pic x(15) value spaces.
+       01 WS-NETWORK-STDDEV-TEXT pic x(15) value spaces.
+       01 WS-NETWORK-MEDIAN-TEXT pic x(15) value spaces.
+
+      *> --- Run-history audit log, shared with Statistiker ---
+       01 WS-AUDIT-LOG-STATUS pic XX value spaces.
+       01 WS-AUDIT-COUNT pic 9(7) value 0.
+       01 WS-AUDIT-TOTAL pic S9(13)v99 value 0.
+       01 WS-AUDIT-TOTAL-DISPLAY pic -Z(11).99.
+       01 WS-AUDIT-TIMESTAMP pic X(21) value spaces.
+       01 WS-AUDIT-COUNT-DISPLAY pic Z(6)9.
 
-PROCEDURE DIVISION. 
+      *> --- Run-wide grand-total trailer ---
+       01 WS-GRAND-CUSTOMER-COUNT pic 9(7) value 0.
+       01 WS-GRAND-BALANCE-TOTAL pic S9(13)v99 value 0.
+       01 WS-GRAND-BALANCE-DISPLAY pic -Z(11).99.
+       01 WS-GRAND-COUNT-DISPLAY pic Z(6)9.
+
+      *> --- Per-currency running subtotal for the current customer, kept
+      *> in the transaction's original currency (not converted to DKK) ---
+       01 WS-CURRENCY-COUNT pic 9 value 0.
+       01 WS-CURRENCY-IX pic 9 value 0.
+       01 WS-CURRENCY-FOUND pic x value "N".
+       01 WS-CURRENCY-NUM pic S9(13)v99.
+       01 WS-CUSTOMER-CURRENCY-INFO OCCURS 5 TIMES.
+           05 CURRENCY-NAME pic X(3).
+           05 CURRENCY-SUBTOTAL pic S9(13)v99.
+
+      *> --- Per-account running subtotal for the current customer, since one
+      *> CPR can hold several KONTO-ID's and the transactions file is only
+      *> ordered on CPR, not CPR+KONTO-ID ---
+       01 WS-ACCOUNT-COUNT pic 9(2) value 0.
+       01 WS-ACCOUNT-IX pic 9(2) value 0.
+       01 WS-ACCOUNT-FOUND pic x value "N".
+       01 WS-CUSTOMER-ACCOUNT-INFO OCCURS 10 TIMES.
+           05 ACCOUNT-KONTO-ID pic x(15).
+           05 ACCOUNT-SUBTOTAL pic S9(13)v99.
+           05 ACCOUNT-TALLY pic 9(5).
+
+PROCEDURE DIVISION.
        OPEN INPUT banks-file
        OPEN INPUT transactions-file
-       OPEN OUTPUT output-file 
+
+       perform LOAD-CHECKPOINT
+       IF WS-LAST-CHECKPOINT-CPR = SPACES
+           OPEN OUTPUT output-file
+           OPEN OUTPUT machine-output-file
+       ELSE
+           *> a crash could have left partial lines for the customer that was
+           *> in progress when the run stopped - discard anything past the
+           *> last checkpointed line count before resuming with OPEN EXTEND
+           perform TRUNCATE-OUTPUT-FILES-TO-CHECKPOINT
+           OPEN EXTEND output-file
+           OPEN EXTEND machine-output-file
+           MOVE WS-LAST-CHECKPOINT-OUTPUT-LINES TO WS-OUTPUT-LINE-COUNT
+           MOVE WS-LAST-CHECKPOINT-MACHINE-LINES TO WS-MACHINE-LINE-COUNT
+       END-IF
+
+       OPEN I-O balance-carry-file
+       IF WS-CARRY-STATUS = "35"
+           OPEN OUTPUT balance-carry-file
+           CLOSE balance-carry-file
+           OPEN I-O balance-carry-file
+       END-IF
+
+       OPEN OUTPUT bank-exceptions-file
+       OPEN OUTPUT cpr-exceptions-file
+       OPEN OUTPUT beloeb-exceptions-file
+
+       OPEN OUTPUT invalid-cpr-file
+       CLOSE invalid-cpr-file
+       OPEN I-O invalid-cpr-file
+
+       perform LOAD-RATES
+       perform LOAD-NETWORK-STATS
+       perform VALIDATE-CPR-NUMBERS
 
        perform UNTIL END-OF-TRANSACTIONS-FILE = "Y" 
            read transactions-file
                At end 
                    move "Y" to END-OF-TRANSACTIONS-FILE
                not at end
-                   
+                   *> checkpoint/restart: skip customers already completed and checkpointed by an earlier run
+                   if WS-LAST-CHECKPOINT-CPR = spaces or CPR > WS-LAST-CHECKPOINT-CPR
+
                    MOVE SPACES TO OUTPUT-RECORD
-                   *> for "optimal" functionality, make sure the Transaktioner file is ordered by cpr numbers
+                   *> transactions-file is indexed and keyed on CPR, so a sequential
+                   *> READ always returns records in CPR order regardless of how
+                   *> 10-Transaktioner.txt was originally loaded - no upstream sort needed
                    if WS-CPR <> CPR
                    *> since code is linear, the total of the previous person gets calculated at the beginning of a new person (cpr)
                        if WS-CPR <> spaces
+                           perform WRITE-LINE
+                           perform WRITE-TYPE-SUBTOTALS-SECTION
+                           perform WRITE-LINE
+                           perform WRITE-CURRENCY-SUBTOTALS-SECTION
+                           perform WRITE-LINE
+                           perform WRITE-ACCOUNT-SUBTOTALS-SECTION
                            perform WRITE-LINE
                            perform PREVIOUS-TOTAL-POSITIVE-LINE
                            perform WRITE-LINE
@@ -58,89 +298,479 @@ PROCEDURE DIVISION.
                            perform WRITE-LINE
                            perform PREVIOUS-TOTAL-BALANCE-LINE
                            perform WRITE-LINE
+                           perform FEE-TOTAL-LINE
+                           perform WRITE-LINE
+                           perform SAVE-BALANCE-CARRY
+                           perform BENCHMARK-LINE
+                           perform WRITE-LINE
+                           perform WRITE-MACHINE-STATEMENT-RECORD
+                           perform SAVE-CHECKPOINT
                            perform GREETING-LINE1
                            perform WRITE-LINE
                            perform GREETING-LINE2
                            perform WRITE-LINE
-    
+
                            MOVE SPACES TO OUTPUT-RECORD
                            perform WRITE-LINE
                            perform WRITE-LINE
                        end-if
-                       
-                       move CPR to WS-CPR
-                       move 0 to WS-TOTAL-INDBETALT
-                       move 0 to WS-TOTAL-UDBETALT
-                       perform USERNAME-LINE
-                       perform WRITE-LINE
-    
-                       perform ADDRESS-LINE
-                       perform WRITE-LINE
-    
-                       IF END-OF-TRANSACTIONS-FILE = "N"
-                             MOVE "N" TO END-OF-BANKS-FILE
-                       end-if
 
-                       CLOSE banks-file
-                       OPEN INPUT banks-file
-        
-                       PERFORM UNTIL END-OF-BANKS-FILE = "Y"
-                           READ banks-file
-        
-                               AT END 
-                                   MOVE "Y" TO END-OF-BANKS-FILE
-                               NOT AT END
-                                   if REG-NR in transactions-in = REG-NR in banks-in
-    
-                                       perform BANK-REGNR-LINE
-                                       perform WRITE-LINE
-    
-                                       perform BANK-NAME-LINE
-                                       perform WRITE-LINE
-    
-                                       perform BANK-ADRESSE-LINE
-                                       perform WRITE-LINE
-    
-                                       perform BANK-TELEFON-LINE
-                                       perform WRITE-LINE
-    
-                                       perform BANK-EMAIL-LINE
-                                       perform WRITE-LINE
-
-                                   end-if
-
-                           end-read
-                       end-perform
-
-                       perform KONTO-LINE
-                       perform WRITE-LINE
+                      *> a CPR flagged invalid is rejected outright - no statement
+                      *> is generated for that customer at all, not just reported
+                      *> to 10-CPRExceptions.txt
+                       perform CHECK-CPR-REJECTED
+                       if WS-PROCESSING-VALID-CUSTOMER = "Y"
+                           move CPR to WS-CPR
+                           move 0 to WS-TOTAL-INDBETALT
+                           move 0 to WS-TOTAL-UDBETALT
+                           move 0 to WS-TOTAL-FEES
+                           move 0 to WS-TYPE-COUNT
+                           move 0 to WS-CURRENCY-COUNT
+                           move 0 to WS-ACCOUNT-COUNT
+                           perform READ-BALANCE-CARRY
+                           perform USERNAME-LINE
+                           perform WRITE-LINE
+
+                           perform ADDRESS-LINE
+                           perform WRITE-LINE
+
+                           perform LOOKUP-BANK
+
+                           perform KONTO-LINE
+                           perform WRITE-LINE
+
+                           if WS-INTEREST-AMOUNT > 0
+                               perform INTEREST-LINE
+                               perform WRITE-LINE
+                           end-if
+                       else
+                           move spaces to WS-CPR
+                       end-if
                    end-if
 
-               perform TRANSACTION-LINE
-               perform WRITE-LINE
+               if WS-PROCESSING-VALID-CUSTOMER = "Y"
+               perform VALIDATE-BELOEB-VALUTA
+               if WS-BELOEB-VALID = "Y" and WS-VALUTA-VALID = "Y"
+                   perform CALCULATE-TRANSACTION-FEE
+                   perform TRANSACTION-LINE
+                   perform WRITE-LINE
 
-               perform TOTAL-INDBETALT
-               perform TOTAL-UDBETALT
+                   perform TOTAL-INDBETALT
+                   perform TOTAL-UDBETALT
+                   perform ACCUMULATE-TYPE-SUBTOTAL
+                   perform ACCUMULATE-CURRENCY-SUBTOTAL
+                   perform ACCUMULATE-ACCOUNT-SUBTOTAL
+                   perform ACCUMULATE-AUDIT-TOTALS
+               else
+                   perform LOG-BELOEB-EXCEPTION
+               end-if
+               end-if
+                   end-if
            end-read
        end-perform
-       *> last person needs his totals too. 
-       perform WRITE-LINE
-       perform PREVIOUS-TOTAL-POSITIVE-LINE
-       perform WRITE-LINE
-       perform PREVIOUS-TOTAL-NEGATIVE-LINE
-       perform WRITE-LINE
-       perform PREVIOUS-TOTAL-BALANCE-LINE
-       perform WRITE-LINE
-       perform GREETING-LINE1
-       perform WRITE-LINE
-       perform GREETING-LINE2
-       perform WRITE-LINE
+       *> last person needs his totals too - but only if a person was
+       *> actually seen this run; on a restart where every record was
+       *> already checkpointed, WS-CPR never leaves SPACES and this
+       *> trailer must not fire a bogus blank-CPR statement
+       if WS-CPR <> spaces
+           perform WRITE-LINE
+           perform WRITE-TYPE-SUBTOTALS-SECTION
+           perform WRITE-LINE
+           perform WRITE-CURRENCY-SUBTOTALS-SECTION
+           perform WRITE-LINE
+           perform WRITE-ACCOUNT-SUBTOTALS-SECTION
+           perform WRITE-LINE
+           perform PREVIOUS-TOTAL-POSITIVE-LINE
+           perform WRITE-LINE
+           perform PREVIOUS-TOTAL-NEGATIVE-LINE
+           perform WRITE-LINE
+           perform PREVIOUS-TOTAL-BALANCE-LINE
+           perform WRITE-LINE
+           perform FEE-TOTAL-LINE
+           perform WRITE-LINE
+           perform SAVE-BALANCE-CARRY
+           perform BENCHMARK-LINE
+           perform WRITE-LINE
+           perform WRITE-MACHINE-STATEMENT-RECORD
+           perform SAVE-CHECKPOINT
+           perform GREETING-LINE1
+           perform WRITE-LINE
+           perform GREETING-LINE2
+           perform WRITE-LINE
+       end-if
+
+       *> the whole file has now been processed cleanly; clear the checkpoint so the next run starts fresh
+       perform CLEAR-CHECKPOINT
+
+       perform WRITE-GRAND-TOTAL-TRAILER
+       perform WRITE-AUDIT-LOG-LINE
 
        close banks-file
        close transactions-file
        close output-file
+       close machine-output-file
+       close balance-carry-file
+       close bank-exceptions-file
+       close cpr-exceptions-file
+       close beloeb-exceptions-file
+       close invalid-cpr-file
 stop run.
 
+      *> --- Pre-pass: flag CPR numbers that fail the modulus-11 check before the main run ---
+       VALIDATE-CPR-NUMBERS.
+           MOVE SPACES TO WS-CPR-CHECK
+           PERFORM UNTIL END-OF-TRANSACTIONS-FILE = "Y"
+               READ transactions-file
+                   AT END
+                       MOVE "Y" TO END-OF-TRANSACTIONS-FILE
+                   NOT AT END
+                       IF CPR <> WS-CPR-CHECK
+                           MOVE CPR TO WS-CPR-CHECK
+                           PERFORM CHECK-CPR-MODULUS11
+                           IF WS-CPR-VALID = "N"
+                               PERFORM LOG-CPR-EXCEPTION
+                               MOVE WS-CPR-CHECK TO INVALID-CPR-KEY
+                               WRITE INVALID-CPR-RECORD
+                                   INVALID KEY
+                                       CONTINUE
+                               END-WRITE
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE transactions-file
+           OPEN INPUT transactions-file
+           MOVE "N" TO END-OF-TRANSACTIONS-FILE
+       exit.
+
+      *> --- Danish CPR modulus-11 check digit validation, format DDMMYY-XXXX ---
+       CHECK-CPR-MODULUS11.
+           MOVE "Y" TO WS-CPR-VALID
+           IF WS-CPR-CHECK(7:1) <> "-"
+               MOVE "N" TO WS-CPR-VALID
+           ELSE
+               MOVE WS-CPR-CHECK(1:6) TO WS-CPR-DIGITS-X(1:6)
+               MOVE WS-CPR-CHECK(8:4) TO WS-CPR-DIGITS-X(7:4)
+
+               PERFORM VARYING WS-CPR-IX FROM 1 BY 1 UNTIL WS-CPR-IX > 10
+                   IF WS-CPR-DIGIT(WS-CPR-IX) NOT NUMERIC
+                       MOVE "N" TO WS-CPR-VALID
+                   END-IF
+               END-PERFORM
+
+               IF WS-CPR-VALID = "Y"
+                   MOVE 0 TO WS-CPR-SUM
+                   PERFORM VARYING WS-CPR-IX FROM 1 BY 1 UNTIL WS-CPR-IX > 10
+                       MULTIPLY WS-CPR-DIGIT(WS-CPR-IX) BY WS-CPR-WEIGHT(WS-CPR-IX) GIVING WS-CPR-PRODUCT
+                       ADD WS-CPR-PRODUCT TO WS-CPR-SUM
+                   END-PERFORM
+                   DIVIDE WS-CPR-SUM BY 11 GIVING WS-CPR-QUOTIENT REMAINDER WS-CPR-REMAINDER
+                   IF WS-CPR-REMAINDER <> 0
+                       MOVE "N" TO WS-CPR-VALID
+                   END-IF
+               END-IF
+           END-IF
+       exit.
+
+      *> --- looks the current transaction's CPR up in the invalid table
+      *> built by VALIDATE-CPR-NUMBERS's pre-pass, so the main loop can
+      *> reject (skip) a customer instead of only reporting it ---
+       CHECK-CPR-REJECTED.
+           MOVE "Y" TO WS-PROCESSING-VALID-CUSTOMER
+           MOVE CPR TO INVALID-CPR-KEY
+           READ invalid-cpr-file
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE "N" TO WS-PROCESSING-VALID-CUSTOMER
+           END-READ
+       exit.
+
+       LOG-CPR-EXCEPTION.
+           MOVE SPACES TO CPR-EXCEPTION-RECORD
+           STRING "Ugyldigt CPR (modulus-11): " DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CPR-CHECK) DELIMITED BY SIZE
+                  INTO CPR-EXCEPTION-RECORD
+           WRITE CPR-EXCEPTION-RECORD
+       exit.
+
+      *> --- Checkpoint/restart: remember the last fully completed customer,
+      *> along with how many lines output-file/machine-output-file held as
+      *> of that point, so a restart can discard any partial block a
+      *> crashed run left behind for the customer in progress ---
+       LOAD-CHECKPOINT.
+           OPEN INPUT checkpoint-file
+           IF WS-CHECKPOINT-STATUS = "00"
+               READ checkpoint-file
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CHECKPOINT-CPR TO WS-LAST-CHECKPOINT-CPR
+                       MOVE CHECKPOINT-OUTPUT-LINES TO WS-LAST-CHECKPOINT-OUTPUT-LINES
+                       MOVE CHECKPOINT-MACHINE-LINES TO WS-LAST-CHECKPOINT-MACHINE-LINES
+               END-READ
+               CLOSE checkpoint-file
+           END-IF
+       exit.
+
+       SAVE-CHECKPOINT.
+           MOVE WS-CPR TO CHECKPOINT-CPR
+           MOVE WS-OUTPUT-LINE-COUNT TO CHECKPOINT-OUTPUT-LINES
+           MOVE WS-MACHINE-LINE-COUNT TO CHECKPOINT-MACHINE-LINES
+           OPEN OUTPUT checkpoint-file
+           WRITE CHECKPOINT-RECORD
+           CLOSE checkpoint-file
+       exit.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT checkpoint-file
+           CLOSE checkpoint-file
+       exit.
+
+      *> --- Restart recovery: rebuild output-file/machine-output-file
+      *> holding only the lines that existed as of the last checkpoint,
+      *> so a crash mid-customer leaves no partial block for OPEN EXTEND
+      *> to append after - the rest of that customer's lines are simply
+      *> regenerated from transactions-file by the normal main loop ---
+       TRUNCATE-OUTPUT-FILES-TO-CHECKPOINT.
+           perform TRUNCATE-OUTPUT-FILE
+           perform TRUNCATE-MACHINE-OUTPUT-FILE
+       exit.
+
+       TRUNCATE-OUTPUT-FILE.
+           MOVE 0 TO WS-TRUNCATE-LINE-IX
+           MOVE "N" TO WS-TRUNCATE-EOF
+           OPEN INPUT output-file
+           OPEN OUTPUT output-file-temp
+           PERFORM UNTIL WS-TRUNCATE-EOF = "Y" OR WS-TRUNCATE-LINE-IX >= WS-LAST-CHECKPOINT-OUTPUT-LINES
+               READ output-file INTO OUTPUT-TEMP-RECORD
+                   AT END
+                       MOVE "Y" TO WS-TRUNCATE-EOF
+                   NOT AT END
+                       WRITE OUTPUT-TEMP-RECORD
+                       ADD 1 TO WS-TRUNCATE-LINE-IX
+               END-READ
+           END-PERFORM
+           CLOSE output-file
+           CLOSE output-file-temp
+
+           MOVE "N" TO WS-TRUNCATE-EOF
+           OPEN INPUT output-file-temp
+           OPEN OUTPUT output-file
+           PERFORM UNTIL WS-TRUNCATE-EOF = "Y"
+               READ output-file-temp INTO OUTPUT-RECORD
+                   AT END
+                       MOVE "Y" TO WS-TRUNCATE-EOF
+                   NOT AT END
+                       WRITE OUTPUT-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE output-file-temp
+           CLOSE output-file
+       exit.
+
+       TRUNCATE-MACHINE-OUTPUT-FILE.
+           MOVE 0 TO WS-TRUNCATE-LINE-IX
+           MOVE "N" TO WS-TRUNCATE-EOF
+           OPEN INPUT machine-output-file
+           OPEN OUTPUT machine-output-file-temp
+           PERFORM UNTIL WS-TRUNCATE-EOF = "Y" OR WS-TRUNCATE-LINE-IX >= WS-LAST-CHECKPOINT-MACHINE-LINES
+               READ machine-output-file INTO MACHINE-OUTPUT-TEMP-RECORD
+                   AT END
+                       MOVE "Y" TO WS-TRUNCATE-EOF
+                   NOT AT END
+                       WRITE MACHINE-OUTPUT-TEMP-RECORD
+                       ADD 1 TO WS-TRUNCATE-LINE-IX
+               END-READ
+           END-PERFORM
+           CLOSE machine-output-file
+           CLOSE machine-output-file-temp
+
+           MOVE "N" TO WS-TRUNCATE-EOF
+           OPEN INPUT machine-output-file-temp
+           OPEN OUTPUT machine-output-file
+           PERFORM UNTIL WS-TRUNCATE-EOF = "Y"
+               READ machine-output-file-temp INTO MACHINE-OUTPUT-RECORD
+                   AT END
+                       MOVE "Y" TO WS-TRUNCATE-EOF
+                   NOT AT END
+                       WRITE MACHINE-OUTPUT-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE machine-output-file-temp
+           CLOSE machine-output-file
+       exit.
+
+       LOOKUP-BANK.
+           MOVE REG-NR IN transactions-in TO REG-NR IN banks-in
+           READ banks-file
+               INVALID KEY
+                   perform LOG-BANK-EXCEPTION
+               NOT INVALID KEY
+                   perform BANK-REGNR-LINE
+                   perform WRITE-LINE
+
+                   perform BANK-FILIAL-LINE
+                   perform WRITE-LINE
+
+                   perform BANK-NAME-LINE
+                   perform WRITE-LINE
+
+                   perform BANK-ADRESSE-LINE
+                   perform WRITE-LINE
+
+                   perform BANK-TELEFON-LINE
+                   perform WRITE-LINE
+
+                   perform BANK-EMAIL-LINE
+                   perform WRITE-LINE
+
+                   perform BANK-BIC-LINE
+                   perform WRITE-LINE
+           END-READ
+       exit.
+
+      *> rates now come from the shared Kursopslag lookup so Kontoudskrift
+      *> and Statistiker agree on one rate for a currency, not two
+       LOAD-RATES.
+           CALL "Kursopslag" USING WS-USD-RATE WS-EUR-RATE WS-RATES-STATUS
+       exit.
+
+      *> --- optional: 11-StatistikStats.txt only exists once Statistiker has
+      *> run at least once; no file just means no benchmark is available yet ---
+       LOAD-NETWORK-STATS.
+           OPEN INPUT stats-file
+           IF WS-STATS-STATUS = "00"
+               READ stats-file
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       UNSTRING STATS-RECORD DELIMITED BY ","
+                           INTO WS-NETWORK-AVERAGE-TEXT, WS-NETWORK-STDDEV-TEXT, WS-NETWORK-MEDIAN-TEXT
+                       COMPUTE WS-NETWORK-AVERAGE = FUNCTION NUMVAL(WS-NETWORK-AVERAGE-TEXT)
+                       COMPUTE WS-NETWORK-STDDEV = FUNCTION NUMVAL(WS-NETWORK-STDDEV-TEXT)
+                       COMPUTE WS-NETWORK-MEDIAN = FUNCTION NUMVAL(WS-NETWORK-MEDIAN-TEXT)
+                       MOVE "Y" TO WS-STATS-LOADED
+               END-READ
+               CLOSE stats-file
+           END-IF
+       exit.
+
+      *> --- Compare this customer's carried-forward balance to the network
+      *> average ± one std-dev from the latest Statistiker run ---
+       BENCHMARK-BALANCE-CARRY.
+           MOVE SPACE TO CARRY-BENCHMARK
+           IF WS-STATS-LOADED = "Y"
+               IF WS-TOTAL-BALANCE > WS-NETWORK-AVERAGE + WS-NETWORK-STDDEV
+                   MOVE "H" TO CARRY-BENCHMARK
+               ELSE
+                   IF WS-TOTAL-BALANCE < WS-NETWORK-AVERAGE - WS-NETWORK-STDDEV
+                       MOVE "L" TO CARRY-BENCHMARK
+                   ELSE
+                       MOVE "N" TO CARRY-BENCHMARK
+                   END-IF
+               END-IF
+           END-IF
+       exit.
+
+       BENCHMARK-LINE.
+           IF CARRY-BENCHMARK = "H"
+               STRING "Saldo-benchmark: over gennemsnittet for alle kunder" DELIMITED BY SIZE
+                   INTO OUTPUT-RECORD
+           END-IF
+           IF CARRY-BENCHMARK = "L"
+               STRING "Saldo-benchmark: under gennemsnittet for alle kunder" DELIMITED BY SIZE
+                   INTO OUTPUT-RECORD
+           END-IF
+           IF CARRY-BENCHMARK = "N"
+               STRING "Saldo-benchmark: omkring gennemsnittet for alle kunder" DELIMITED BY SIZE
+                   INTO OUTPUT-RECORD
+           END-IF
+       exit.
+
+       LOG-BANK-EXCEPTION.
+           MOVE SPACES TO EXCEPTION-RECORD
+           STRING "Ukendt REG-NR - CPR: " DELIMITED BY SIZE
+                  FUNCTION TRIM(CPR IN transactions-in) DELIMITED BY SIZE
+                  ", KONTO-ID: " DELIMITED BY SIZE
+                  FUNCTION TRIM(KONTO-ID IN transactions-in) DELIMITED BY SIZE
+                  ", REG-NR: " DELIMITED BY SIZE
+                  FUNCTION TRIM(REG-NR IN transactions-in) DELIMITED BY SIZE
+                  INTO EXCEPTION-RECORD
+           WRITE EXCEPTION-RECORD
+       exit.
+
+      *> --- Flag BELOEB values that aren't numeric and VALUTA codes we don't recognize ---
+       VALIDATE-BELOEB-VALUTA.
+           MOVE "Y" TO WS-BELOEB-VALID
+           MOVE "Y" TO WS-VALUTA-VALID
+
+           IF FUNCTION TEST-NUMVAL(BELOEB) <> 0
+               MOVE "N" TO WS-BELOEB-VALID
+           END-IF
+
+           IF FUNCTION TRIM(VALUTA) <> "DKK" AND
+              FUNCTION TRIM(VALUTA) <> "USD" AND
+              FUNCTION TRIM(VALUTA) <> "EUR"
+               MOVE "N" TO WS-VALUTA-VALID
+           END-IF
+       exit.
+
+       LOG-BELOEB-EXCEPTION.
+           MOVE SPACES TO BELOEB-EXCEPTION-RECORD
+           STRING "Ugyldigt BELOEB/VALUTA - CPR: " DELIMITED BY SIZE
+                  FUNCTION TRIM(CPR) DELIMITED BY SIZE
+                  ", KONTO-ID: " DELIMITED BY SIZE
+                  FUNCTION TRIM(KONTO-ID) DELIMITED BY SIZE
+                  ", BELOEB: " DELIMITED BY SIZE
+                  FUNCTION TRIM(BELOEB) DELIMITED BY SIZE
+                  ", VALUTA: " DELIMITED BY SIZE
+                  FUNCTION TRIM(VALUTA) DELIMITED BY SIZE
+                  INTO BELOEB-EXCEPTION-RECORD
+           WRITE BELOEB-EXCEPTION-RECORD
+       exit.
+
+       READ-BALANCE-CARRY.
+           MOVE 0 TO WS-OPENING-BALANCE
+           MOVE 0 TO WS-INTEREST-AMOUNT
+           MOVE WS-CPR TO CARRY-CPR
+           READ balance-carry-file
+               INVALID KEY
+                   MOVE 0 TO WS-OPENING-BALANCE
+               NOT INVALID KEY
+                   MOVE CARRY-SALDO TO WS-OPENING-BALANCE
+           END-READ
+           perform ACCRUE-INTEREST
+       exit.
+
+      *> --- Credit interest on a positive carried-forward balance before
+      *> this run's transactions are added on top of it; overdrawn
+      *> balances do not accrue (no penalty interest modelled here) ---
+       ACCRUE-INTEREST.
+           IF WS-OPENING-BALANCE > 0
+               COMPUTE WS-INTEREST-AMOUNT = WS-OPENING-BALANCE * WS-INTEREST-RATE
+               ADD WS-INTEREST-AMOUNT TO WS-OPENING-BALANCE
+           END-IF
+       exit.
+
+       INTEREST-LINE.
+           MOVE WS-INTEREST-AMOUNT TO WS-TOTAL-DISPLAY
+           STRING "Rente tilskrevet saldo: " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-TOTAL-DISPLAY) DELIMITED BY SIZE
+               " DKK" DELIMITED BY SIZE
+               INTO OUTPUT-RECORD
+       exit.
+
+       SAVE-BALANCE-CARRY.
+           MOVE WS-CPR TO CARRY-CPR
+           MOVE WS-TOTAL-BALANCE TO CARRY-SALDO
+           PERFORM BENCHMARK-BALANCE-CARRY
+           REWRITE balance-carry-record
+               INVALID KEY
+                   WRITE balance-carry-record
+           END-REWRITE
+       exit.
+
        GREETING-LINE2.
            string " -G(angsta)-Bank"
                into OUTPUT-RECORD
@@ -153,9 +783,13 @@ stop run.
 
        PREVIOUS-TOTAL-BALANCE-LINE.
            MOVE ZERO TO WS-TOTAL-BALANCE
-           add 50000 to WS-TOTAL-BALANCE
+           add WS-OPENING-BALANCE to WS-TOTAL-BALANCE
            add WS-TOTAL-UDBETALT to WS-TOTAL-BALANCE
            add WS-TOTAL-INDBETALT to WS-TOTAL-BALANCE
+           subtract WS-TOTAL-FEES from WS-TOTAL-BALANCE
+
+           add 1 to WS-GRAND-CUSTOMER-COUNT
+           add WS-TOTAL-BALANCE to WS-GRAND-BALANCE-TOTAL
 
            move WS-TOTAL-BALANCE to WS-TOTAL-DISPLAY
            STRING "SALDO: " DELIMITED BY SIZE
@@ -163,6 +797,41 @@ stop run.
                       INTO OUTPUT-RECORD
        exit.
 
+      *> --- End-of-run sanity check: customers processed and sum of closing balances ---
+       WRITE-GRAND-TOTAL-TRAILER.
+           MOVE WS-GRAND-CUSTOMER-COUNT TO WS-GRAND-COUNT-DISPLAY
+           MOVE WS-GRAND-BALANCE-TOTAL TO WS-GRAND-BALANCE-DISPLAY
+
+           MOVE SPACES TO OUTPUT-RECORD
+           perform WRITE-LINE
+           STRING "===================================================="
+               DELIMITED BY SIZE INTO OUTPUT-RECORD
+           perform WRITE-LINE
+           STRING "Kunder behandlet: " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-GRAND-COUNT-DISPLAY) DELIMITED BY SIZE
+               INTO OUTPUT-RECORD
+           perform WRITE-LINE
+           STRING "Samlet saldo, alle kunder: " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-GRAND-BALANCE-DISPLAY) DELIMITED BY SIZE
+               INTO OUTPUT-RECORD
+           perform WRITE-LINE
+       exit.
+
+      *> --- Fixed-field companion record for downstream mailing/print systems ---
+       WRITE-MACHINE-STATEMENT-RECORD.
+           MOVE SPACES TO MACHINE-OUTPUT-RECORD
+           MOVE WS-CPR TO STMT-CPR
+           MOVE KONTO-ID TO STMT-KONTO-ID
+           MOVE NAVN TO STMT-NAVN
+           MOVE "DKK" TO STMT-VALUTA
+           MOVE WS-TOTAL-INDBETALT TO STMT-TOTAL-INDBETALT
+           MOVE WS-TOTAL-UDBETALT TO STMT-TOTAL-UDBETALT
+           MOVE WS-TOTAL-BALANCE TO STMT-SALDO
+           MOVE BIC-SWIFT IN banks-in TO STMT-BIC
+           WRITE MACHINE-OUTPUT-RECORD
+           ADD 1 TO WS-MACHINE-LINE-COUNT
+       exit.
+
        PREVIOUS-TOTAL-POSITIVE-LINE.
            MOVE WS-TOTAL-INDBETALT TO WS-TOTAL-DISPLAY
                STRING "Total indbetalt: " DELIMITED BY SIZE
@@ -181,10 +850,10 @@ stop run.
            MOVE FUNCTION NUMVAL(BELOEB) TO WS-BELOEB-NUM
 
            if function trim(VALUTA) = "USD"
-               MULTIPLY 6.8 BY WS-BELOEB-NUM
+               MULTIPLY WS-USD-RATE BY WS-BELOEB-NUM
            end-if
            if function trim(VALUTA) = "EUR"
-               multiply 7.5 by WS-BELOEB-NUM  
+               multiply WS-EUR-RATE by WS-BELOEB-NUM  
            end-if 
            if WS-BELOEB-NUM < 0
                add WS-BELOEB-NUM to WS-TOTAL-UDBETALT
@@ -195,15 +864,156 @@ stop run.
            MOVE FUNCTION NUMVAL(BELOEB) TO WS-BELOEB-NUM
 
            if function trim(VALUTA) = "USD"
-               MULTIPLY 6.8 BY WS-BELOEB-NUM
+               MULTIPLY WS-USD-RATE BY WS-BELOEB-NUM
            end-if
            if function trim(VALUTA) = "EUR"
-               multiply 7.5 by WS-BELOEB-NUM    
+               multiply WS-EUR-RATE by WS-BELOEB-NUM    
            end-if
            if WS-BELOEB-NUM > 0
                add WS-BELOEB-NUM to WS-TOTAL-INDBETALT
        exit.
-       
+
+      *> --- Per-transaction-type running subtotal for the current customer ---
+       ACCUMULATE-TYPE-SUBTOTAL.
+           MOVE FUNCTION NUMVAL(BELOEB) TO WS-BELOEB-NUM
+
+           if function trim(VALUTA) = "USD"
+               MULTIPLY WS-USD-RATE BY WS-BELOEB-NUM
+           end-if
+           if function trim(VALUTA) = "EUR"
+               multiply WS-EUR-RATE by WS-BELOEB-NUM
+           end-if
+
+           MOVE "N" TO WS-TYPE-FOUND
+           PERFORM VARYING WS-TYPE-IX FROM 1 BY 1 UNTIL WS-TYPE-IX > WS-TYPE-COUNT
+               IF TRANSAKTIONSTYPE = TYPE-NAME(WS-TYPE-IX)
+                   ADD WS-BELOEB-NUM TO TYPE-SUBTOTAL(WS-TYPE-IX)
+                   MOVE "Y" TO WS-TYPE-FOUND
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF WS-TYPE-FOUND = "N"
+               IF WS-TYPE-COUNT < 10
+                   ADD 1 TO WS-TYPE-COUNT
+                   MOVE TRANSAKTIONSTYPE TO TYPE-NAME(WS-TYPE-COUNT)
+                   MOVE WS-BELOEB-NUM TO TYPE-SUBTOTAL(WS-TYPE-COUNT)
+               END-IF
+           END-IF
+       exit.
+
+       WRITE-TYPE-SUBTOTALS-SECTION.
+           PERFORM VARYING WS-TYPE-IX FROM 1 BY 1 UNTIL WS-TYPE-IX > WS-TYPE-COUNT
+               MOVE TYPE-SUBTOTAL(WS-TYPE-IX) TO WS-TOTAL-DISPLAY
+               STRING FUNCTION TRIM(TYPE-NAME(WS-TYPE-IX)) DELIMITED BY SIZE
+                      ": " DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-TOTAL-DISPLAY) DELIMITED BY SIZE
+                      INTO OUTPUT-RECORD
+               IF WS-TYPE-IX < WS-TYPE-COUNT
+                   PERFORM WRITE-LINE
+               END-IF
+           END-PERFORM
+       exit.
+
+      *> --- Per-currency running subtotal for the current customer, kept in the
+      *> transaction's original currency so the DKK-converted totals above don't
+      *> hide what was actually paid in/out in USD/EUR ---
+       ACCUMULATE-CURRENCY-SUBTOTAL.
+           MOVE FUNCTION NUMVAL(BELOEB) TO WS-CURRENCY-NUM
+
+           MOVE "N" TO WS-CURRENCY-FOUND
+           PERFORM VARYING WS-CURRENCY-IX FROM 1 BY 1 UNTIL WS-CURRENCY-IX > WS-CURRENCY-COUNT
+               IF FUNCTION TRIM(VALUTA) = FUNCTION TRIM(CURRENCY-NAME(WS-CURRENCY-IX))
+                   ADD WS-CURRENCY-NUM TO CURRENCY-SUBTOTAL(WS-CURRENCY-IX)
+                   MOVE "Y" TO WS-CURRENCY-FOUND
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF WS-CURRENCY-FOUND = "N"
+               IF WS-CURRENCY-COUNT < 5
+                   ADD 1 TO WS-CURRENCY-COUNT
+                   MOVE VALUTA TO CURRENCY-NAME(WS-CURRENCY-COUNT)
+                   MOVE WS-CURRENCY-NUM TO CURRENCY-SUBTOTAL(WS-CURRENCY-COUNT)
+               END-IF
+           END-IF
+       exit.
+
+       WRITE-CURRENCY-SUBTOTALS-SECTION.
+           STRING "Oprindelig valuta:" DELIMITED BY SIZE INTO OUTPUT-RECORD
+           PERFORM WRITE-LINE
+           PERFORM VARYING WS-CURRENCY-IX FROM 1 BY 1 UNTIL WS-CURRENCY-IX > WS-CURRENCY-COUNT
+               MOVE CURRENCY-SUBTOTAL(WS-CURRENCY-IX) TO WS-TOTAL-DISPLAY
+               STRING FUNCTION TRIM(CURRENCY-NAME(WS-CURRENCY-IX)) DELIMITED BY SIZE
+                      ": " DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-TOTAL-DISPLAY) DELIMITED BY SIZE
+                      INTO OUTPUT-RECORD
+               IF WS-CURRENCY-IX < WS-CURRENCY-COUNT
+                   PERFORM WRITE-LINE
+               END-IF
+           END-PERFORM
+       exit.
+
+      *> --- Per-account subtotal within the current customer, since the
+      *> transactions file only guarantees CPR order, not KONTO-ID order ---
+       ACCUMULATE-ACCOUNT-SUBTOTAL.
+           MOVE "N" TO WS-ACCOUNT-FOUND
+           PERFORM VARYING WS-ACCOUNT-IX FROM 1 BY 1 UNTIL WS-ACCOUNT-IX > WS-ACCOUNT-COUNT
+               IF KONTO-ID = ACCOUNT-KONTO-ID(WS-ACCOUNT-IX)
+                   ADD WS-BELOEB-NUM TO ACCOUNT-SUBTOTAL(WS-ACCOUNT-IX)
+                   ADD 1 TO ACCOUNT-TALLY(WS-ACCOUNT-IX)
+                   MOVE "Y" TO WS-ACCOUNT-FOUND
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF WS-ACCOUNT-FOUND = "N"
+               IF WS-ACCOUNT-COUNT < 10
+                   ADD 1 TO WS-ACCOUNT-COUNT
+                   MOVE KONTO-ID TO ACCOUNT-KONTO-ID(WS-ACCOUNT-COUNT)
+                   MOVE WS-BELOEB-NUM TO ACCOUNT-SUBTOTAL(WS-ACCOUNT-COUNT)
+                   MOVE 1 TO ACCOUNT-TALLY(WS-ACCOUNT-COUNT)
+               END-IF
+           END-IF
+       exit.
+
+       WRITE-ACCOUNT-SUBTOTALS-SECTION.
+           STRING "Fordelt pa konti:" DELIMITED BY SIZE INTO OUTPUT-RECORD
+           PERFORM WRITE-LINE
+           PERFORM VARYING WS-ACCOUNT-IX FROM 1 BY 1 UNTIL WS-ACCOUNT-IX > WS-ACCOUNT-COUNT
+               MOVE ACCOUNT-SUBTOTAL(WS-ACCOUNT-IX) TO WS-TOTAL-DISPLAY
+               STRING "Konto " DELIMITED BY SIZE
+                      FUNCTION TRIM(ACCOUNT-KONTO-ID(WS-ACCOUNT-IX)) DELIMITED BY SIZE
+                      ": " DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-TOTAL-DISPLAY) DELIMITED BY SIZE
+                      " DKK (" DELIMITED BY SIZE
+                      FUNCTION TRIM(ACCOUNT-TALLY(WS-ACCOUNT-IX)) DELIMITED BY SIZE
+                      " transaktioner)" DELIMITED BY SIZE
+                      INTO OUTPUT-RECORD
+               IF WS-ACCOUNT-IX < WS-ACCOUNT-COUNT
+                   PERFORM WRITE-LINE
+               END-IF
+           END-PERFORM
+       exit.
+
+      *> --- Itemized fee: a small percentage on Overforsel transactions only,
+      *> other transaction types are free ---
+       CALCULATE-TRANSACTION-FEE.
+           MOVE FUNCTION NUMVAL(BELOEB) TO WS-BELOEB-NUM
+           if function trim(VALUTA) = "USD"
+               MULTIPLY WS-USD-RATE BY WS-BELOEB-NUM
+           end-if
+           if function trim(VALUTA) = "EUR"
+               multiply WS-EUR-RATE by WS-BELOEB-NUM
+           end-if
+
+           MOVE 0 TO WS-FEE-AMOUNT
+           IF FUNCTION TRIM(TRANSAKTIONSTYPE) = "Overforsel"
+               COMPUTE WS-FEE-AMOUNT = FUNCTION ABS(WS-BELOEB-NUM) * WS-FEE-RATE
+               ADD WS-FEE-AMOUNT TO WS-TOTAL-FEES
+           END-IF
+       exit.
+
        TRANSACTION-LINE.
            string TIDSPUNKT(1:10)  delimited by size
                " " delimited by size
@@ -216,8 +1026,26 @@ stop run.
                function trim(VALUTA) delimited by size
                " " delimited by size
                function trim(BUTIK) delimited by size
-               " " delimited by size
+               " Ref: " delimited by size
+               function trim(TRANS-REF) delimited by size
                into OUTPUT-RECORD
+
+           IF WS-FEE-AMOUNT > 0
+               MOVE WS-FEE-AMOUNT TO WS-TOTAL-DISPLAY
+               STRING FUNCTION TRIM(OUTPUT-RECORD) DELIMITED BY SIZE
+                      " Gebyr: " DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-TOTAL-DISPLAY) DELIMITED BY SIZE
+                      " DKK" DELIMITED BY SIZE
+                      INTO OUTPUT-RECORD
+           END-IF
+       exit.
+
+       FEE-TOTAL-LINE.
+           MOVE WS-TOTAL-FEES TO WS-TOTAL-DISPLAY
+           STRING "Gebyrer i alt: " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-TOTAL-DISPLAY) DELIMITED BY SIZE
+               " DKK" DELIMITED BY SIZE
+               INTO OUTPUT-RECORD
        exit.
 
        KONTO-LINE.
@@ -251,11 +1079,35 @@ stop run.
                into OUTPUT-RECORD
        exit.
 
+       BANK-BIC-LINE.
+           string "                                            BIC/SWIFT: " delimited by size
+               function trim(BIC-SWIFT) delimited by size
+               into OUTPUT-RECORD
+       exit.
+
        BANK-REGNR-LINE.
            STRING "                                            Registreringsnummer: " DELIMITED BY SIZE
                FUNCTION TRIM(REG-NR in banks-in) DELIMITED BY SIZE
                INTO OUTPUT-RECORD.
        exit.
+
+      *> branch code comes from the transaction row, not banks-in - a bank
+      *> (one REG-NR) can have several branches (FILIAL-NR) across its
+      *> customers; flagged when it differs from the bank's own head-branch
+      *> code (HOVEDFILIAL-NR), so an operator can spot a cross-branch
+      *> transaction at a glance
+       BANK-FILIAL-LINE.
+           STRING "                                            Filial: " DELIMITED BY SIZE
+               FUNCTION TRIM(FILIAL-NR IN transactions-in) DELIMITED BY SIZE
+               INTO OUTPUT-RECORD
+           IF FILIAL-NR IN transactions-in <> HOVEDFILIAL-NR IN banks-in
+               STRING FUNCTION TRIM(OUTPUT-RECORD) DELIMITED BY SIZE
+                      " (afviger fra hovedfilial " DELIMITED BY SIZE
+                      FUNCTION TRIM(HOVEDFILIAL-NR IN banks-in) DELIMITED BY SIZE
+                      ")" DELIMITED BY SIZE
+                      INTO OUTPUT-RECORD
+           END-IF
+       exit.
  
        USERNAME-LINE.        
            STRING "Kunde: " DELIMITED BY SIZE
@@ -271,5 +1123,42 @@ stop run.
        
        WRITE-LINE.
                WRITE OUTPUT-RECORD
+               ADD 1 TO WS-OUTPUT-LINE-COUNT
                MOVE SPACES TO OUTPUT-RECORD.
        exit.
+
+      *> --- Keep a running count and grand total of every transaction processed this run ---
+       ACCUMULATE-AUDIT-TOTALS.
+           MOVE FUNCTION NUMVAL(BELOEB) TO WS-BELOEB-NUM
+           if function trim(VALUTA) = "USD"
+               MULTIPLY WS-USD-RATE BY WS-BELOEB-NUM
+           end-if
+           if function trim(VALUTA) = "EUR"
+               multiply WS-EUR-RATE by WS-BELOEB-NUM
+           end-if
+           ADD 1 TO WS-AUDIT-COUNT
+           ADD WS-BELOEB-NUM TO WS-AUDIT-TOTAL
+       exit.
+
+      *> --- Append one line to the shared run-history audit log for month-end sign-off ---
+       WRITE-AUDIT-LOG-LINE.
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+           MOVE WS-AUDIT-COUNT TO WS-AUDIT-COUNT-DISPLAY
+           MOVE WS-AUDIT-TOTAL TO WS-AUDIT-TOTAL-DISPLAY
+
+           OPEN EXTEND audit-log-file
+           IF WS-AUDIT-LOG-STATUS = "35"
+               OPEN OUTPUT audit-log-file
+           END-IF
+
+           MOVE SPACES TO AUDIT-LOG-RECORD
+           STRING WS-AUDIT-TIMESTAMP(1:8) "-" WS-AUDIT-TIMESTAMP(9:6) DELIMITED BY SIZE
+                  ", Program: Kontoudskrift" DELIMITED BY SIZE
+                  ", Transaktioner: " DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-AUDIT-COUNT-DISPLAY) DELIMITED BY SIZE
+                  ", Samlet beloeb: " DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-AUDIT-TOTAL-DISPLAY) DELIMITED BY SIZE
+                  INTO AUDIT-LOG-RECORD
+           WRITE AUDIT-LOG-RECORD
+           CLOSE audit-log-file
+       exit.
