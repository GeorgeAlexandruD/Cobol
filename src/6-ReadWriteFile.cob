@@ -8,42 +8,67 @@ file-control.
            organization is line sequential.
        select output-file assign to "6-KundeOutput.txt"
            organization line sequential.
+       select rejects-file assign to "6-KundeData-rejects.txt"
+           organization line sequential.
 
 data division.
 file section.
 FD input-file.
        01 csv-lines pic x(50).
 
-FD OUTPUT-FILE. 
-       01 OUTPUT-RECORD. 
+FD OUTPUT-FILE.
+       01 OUTPUT-RECORD.
            05 FIRST-NAME    PIC X(6).
            05 AGE     PIC 99.
 
- WORKING-STORAGE SECTION. 
-       01 END-OF-FILE   PIC X VALUE "N". 
+FD rejects-file.
+       01 REJECT-RECORD pic x(50).
+
+ WORKING-STORAGE SECTION.
+       01 END-OF-FILE   PIC X VALUE "N".
        01 persons-datafile-name pic x(6).
-       01 persons-datafile-age pic 99.
+       01 persons-datafile-age pic x(2).
+       01 persons-datafile-extra pic x(10).
+       01 WS-ROW-OK pic x value "Y".
+
 
 
+PROCEDURE DIVISION.
+        OPEN INPUT input-file
+        OPEN OUTPUT output-file
+        OPEN OUTPUT rejects-file
 
-PROCEDURE DIVISION. 
-        OPEN INPUT input-file 
-        OPEN OUTPUT output-file 
-         
-        perform UNTIL END-OF-FILE = "Y" 
+        perform UNTIL END-OF-FILE = "Y"
             read input-file INTO csv-lines
-               At end 
+               At end
                    move "Y" to END-OF-FILE
                not at end
+                   move "Y" to WS-ROW-OK
+                   move spaces to persons-datafile-name persons-datafile-age persons-datafile-extra
                    unstring csv-lines delimited by ","
-                       into persons-datafile-name, persons-datafile-age
-                   move persons-datafile-name to FIRST-NAME
-                   move persons-datafile-age to AGE
-                   write OUTPUT-RECORD
-                   display "NAME: " FIRST-NAME ", Age: " AGE
+                       into persons-datafile-name, persons-datafile-age, persons-datafile-extra
+
+                   if persons-datafile-name = spaces
+                       or persons-datafile-age = spaces
+                       or persons-datafile-extra <> spaces
+                       or FUNCTION TRIM(persons-datafile-age) IS NOT NUMERIC
+                       move "N" to WS-ROW-OK
+                   end-if
+
+                   if WS-ROW-OK = "Y"
+                       move persons-datafile-name to FIRST-NAME
+                       move FUNCTION NUMVAL(persons-datafile-age) to AGE
+                       write OUTPUT-RECORD
+                       display "NAME: " FIRST-NAME ", Age: " AGE
+                   else
+                       move csv-lines to REJECT-RECORD
+                       write REJECT-RECORD
+                       display "REJECTED ROW: " FUNCTION TRIM(csv-lines)
+                   end-if
             end-read
         end-perform
-        
+
         close input-file
         close output-file
+        close rejects-file
 stop run.
