@@ -12,6 +12,15 @@ file-control.
        select output-file assign to "8-KundeKonto.txt"
            organization line sequential.
 
+      *> --- account rows indexed by KUNDE-ID so a customer's accounts are
+      *> found by a keyed START/READ NEXT instead of an in-memory table
+      *> capped at a fixed size ---
+       select account-index-file assign to "WS-AccountIndex.tmp"
+           organization is indexed
+           access mode is dynamic
+           record key is KUNDE-ID OF ACCOUNT-INDEX-RECORD with duplicates
+           file status is WS-ACCOUNT-INDEX-STATUS.
+
 data division.
 file section.
 FD input-file1.
@@ -20,15 +29,26 @@ FD input-file1.
 FD input-file2.
        01 csv-lines2 pic x(100).
 
-FD output-file. 
-       01 OUTPUT-RECORD pic u(100). 
+FD output-file.
+       01 OUTPUT-RECORD pic u(100).
+
+FD account-index-file.
+       01 ACCOUNT-INDEX-RECORD.
+           copy "8-KONTOOPL.cpy".
 
- WORKING-STORAGE SECTION. 
+ WORKING-STORAGE SECTION.
 
        01 WS-KONTO.
            copy "8-KONTOOPL.cpy".
-       01 END-OF-FILE1   PIC X VALUE "N". 
-       01 END-OF-FILE2   PIC X VALUE "N". 
+       01 END-OF-FILE1   PIC X VALUE "N".
+       01 END-OF-FILE2   PIC X VALUE "N".
+
+      *> accounts are loaded once into account-index-file so file2 is only
+      *> read in a single pass; a customer's accounts are then found via a
+      *> keyed START/READ NEXT, not an in-memory table of fixed size
+       01 WS-ACCOUNT-INDEX-STATUS pic xx value spaces.
+       01 WS-MORE-ACCOUNTS pic x value "N".
+
        01 WS_CUSTOMER_ID pic x(10).
        01 WS_FIRST_NAME pic u(15).
        01 WS_LAST_NAME pic x(15).
@@ -41,81 +61,109 @@ FD output-file.
        01 WS_PHONE pic x(15).
        01 WS_EMAIL pic x(30).
 
+       01 WS-CUSTOMER-ACCOUNT-COUNT pic 9(4) value 0.
+       01 WS-CUSTOMER-COMBINED-BALANCE pic S9(9)V99 value 0.
+       01 WS-COMBINED-BALANCE-DISPLAY pic -Z(8).99.
 
-PROCEDURE DIVISION. 
+      *> --- Account tenure, derived from OPENING-DATE versus today ---
+       01 WS-TODAY-YYYYMMDD pic 9(8).
+       01 WS-TODAY-INTEGER pic 9(8) comp.
+       01 WS-OPENING-YYYYMMDD pic 9(8).
+       01 WS-OPENING-INTEGER pic 9(8) comp.
+       01 WS-TENURE-DAYS pic 9(7).
+       01 WS-TENURE-YEARS pic 9(4).
+
+
+PROCEDURE DIVISION.
        OPEN INPUT input-file1
-       OPEN INPUT input-file2
-       OPEN OUTPUT output-file 
-         
-       perform UNTIL END-OF-FILE1 = "Y" 
+       OPEN OUTPUT output-file
+
+       perform LOAD-ACCOUNTS
+
+       perform UNTIL END-OF-FILE1 = "Y"
            read input-file1 INTO csv-lines
-               At end 
+               At end
                    move "Y" to END-OF-FILE1
                not at end
                    unstring csv-lines delimited by ","
                        into WS_CUSTOMER_ID, WS_FIRST_NAME, WS_LAST_NAME, WS_STREET, WS_STREET_NUMBER, WS_FLOOR, WS_SIDE, WS_POSTNR, WS_CITY, WS_PHONE, WS_EMAIL
-                          
+
                    MOVE SPACES TO OUTPUT-RECORD
-                   
+
                    perform BUILD-ID-LINE
                    perform WRITE-LINE
-                   
+
                    perform BUILD-NAME-LINE
                    perform WRITE-LINE
 
                    perform BUILD-ADDRESS-LINE
                    perform WRITE-LINE
-                   
+
                    perform BUILD-LOCATION-LINE
                    perform WRITE-LINE
-                   
+
                    perform BUILD-PHONE-LINE
                    perform WRITE-LINE
-                   
+
                    perform BUILD-EMAIL-LINE
                    perform WRITE-LINE
 
                    write OUTPUT-RECORD
 
-           end-read
-
-               IF END-OF-FILE1 = "N"
-                  MOVE "N" TO END-OF-FILE2
-
-        *> rewind file2 back to start for each file1 record
-                   CLOSE input-file2
-                   OPEN INPUT input-file2
-    
-                   PERFORM UNTIL END-OF-FILE2 = "Y"
-                       READ input-file2 INTO csv-lines2
-    
-                           AT END MOVE "Y" TO END-OF-FILE2
+                   move 0 to WS-CUSTOMER-ACCOUNT-COUNT
+                   move 0 to WS-CUSTOMER-COMBINED-BALANCE
+
+                   MOVE WS_CUSTOMER_ID TO KUNDE-ID OF ACCOUNT-INDEX-RECORD
+                   START account-index-file KEY IS = KUNDE-ID OF ACCOUNT-INDEX-RECORD
+                       INVALID KEY
+                           MOVE "N" TO WS-MORE-ACCOUNTS
+                       NOT INVALID KEY
+                           MOVE "Y" TO WS-MORE-ACCOUNTS
+                   END-START
+
+                   perform UNTIL WS-MORE-ACCOUNTS = "N"
+                       READ account-index-file NEXT RECORD
+                           AT END
+                               MOVE "N" TO WS-MORE-ACCOUNTS
                            NOT AT END
-                               UNSTRING csv-lines2 DELIMITED BY "," INTO KUNDE-ID, KONTO-ID, KONTO-TYPE, BALANCE, VALUTA-KD
-                               IF WS_CUSTOMER_ID = KUNDE-ID
+                               IF KUNDE-ID OF ACCOUNT-INDEX-RECORD <> WS_CUSTOMER_ID
+                                   MOVE "N" TO WS-MORE-ACCOUNTS
+                               ELSE
+                                   IF FUNCTION TRIM(KONTO-STATUS OF ACCOUNT-INDEX-RECORD) <> "LUKKET"
+                                       MOVE ACCOUNT-INDEX-RECORD TO WS-KONTO
+                                       ADD 1 TO WS-CUSTOMER-ACCOUNT-COUNT
+                                       ADD BALANCE OF WS-KONTO TO WS-CUSTOMER-COMBINED-BALANCE
 
-                                   perform BUILD-ACCOUNT-ID-LINE
-                                   perform WRITE-LINE
+                                       perform BUILD-ACCOUNT-ID-LINE
+                                       perform WRITE-LINE
 
-                                   perform BUILD-ACCOUNT-TYPE-LINE
-                                   perform WRITE-LINE
+                                       perform BUILD-ACCOUNT-TYPE-LINE
+                                       perform WRITE-LINE
 
-                                   perform BUILD-ACCOUNT-BALANCE-LINE
-                                   perform WRITE-LINE
+                                       perform BUILD-ACCOUNT-BALANCE-LINE
+                                       perform WRITE-LINE
 
-                                   perform BUILD-ACCOUNT-VALUTA-LINE
-                                   perform WRITE-LINE
-                                   
-                                   write OUTPUT-RECORD
+                                       perform BUILD-ACCOUNT-VALUTA-LINE
+                                       perform WRITE-LINE
+
+                                       perform BUILD-ACCOUNT-TENURE-LINE
+                                       perform WRITE-LINE
+
+                                       write OUTPUT-RECORD
+                                   END-IF
                                END-IF
                        END-READ
-                   END-PERFORM
-               END-IF
+                   end-perform
+
+                   perform BUILD-ACCOUNT-SUMMARY-LINE
+                   perform WRITE-LINE
+                   write OUTPUT-RECORD
+           end-read
        end-perform
-        
+
        close input-file1
-       close input-file2
        close output-file
+       close account-index-file
 stop run.
 
        BUILD-ID-LINE.        
@@ -182,26 +230,87 @@ stop run.
 
        BUILD-ACCOUNT-ID-LINE.
            string "KONTO-ID: " delimited by size
-               function  trim(KONTO-ID) delimited by size
+               function  trim(KONTO-ID OF WS-KONTO) delimited by size
                into OUTPUT-RECORD
        exit.
 
        BUILD-ACCOUNT-TYPE-LINE.
            string "KONTO-TYPE: " delimited by size
-               function  trim(KONTO-TYPE) delimited by size
+               function  trim(KONTO-TYPE OF WS-KONTO) delimited by size
                into OUTPUT-RECORD
        exit.
 
 
        BUILD-ACCOUNT-BALANCE-LINE.
            string "KONTO-BALANCE: " delimited by size
-               function  trim(BALANCE) delimited by size
+               function  trim(BALANCE OF WS-KONTO) delimited by size
                into OUTPUT-RECORD
        exit.
 
 
        BUILD-ACCOUNT-VALUTA-LINE.
            string "KONTO-VALUTA: " delimited by size
-               function  trim(VALUTA-KD) delimited by size
+               function  trim(VALUTA-KD OF WS-KONTO) delimited by size
                into OUTPUT-RECORD
        exit.
+
+      *> --- Account tenure: days and whole years since OPENING-DATE ---
+       BUILD-ACCOUNT-TENURE-LINE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-YYYYMMDD
+           COMPUTE WS-TODAY-INTEGER = FUNCTION INTEGER-OF-DATE(WS-TODAY-YYYYMMDD)
+
+           STRING OPENING-DATE OF WS-KONTO(1:4)
+                  OPENING-DATE OF WS-KONTO(6:2)
+                  OPENING-DATE OF WS-KONTO(9:2)
+                  DELIMITED BY SIZE INTO WS-OPENING-YYYYMMDD
+           COMPUTE WS-OPENING-INTEGER = FUNCTION INTEGER-OF-DATE(WS-OPENING-YYYYMMDD)
+
+           COMPUTE WS-TENURE-DAYS = WS-TODAY-INTEGER - WS-OPENING-INTEGER
+           COMPUTE WS-TENURE-YEARS = WS-TENURE-DAYS / 365
+
+           string "KONTO-OPRETTET: " delimited by size
+               function trim(OPENING-DATE OF WS-KONTO) delimited by size
+               ", KONTO-ALDER: " delimited by size
+               function trim(WS-TENURE-YEARS) delimited by size
+               " aar (" delimited by size
+               function trim(WS-TENURE-DAYS) delimited by size
+               " dage)" delimited by size
+               into OUTPUT-RECORD
+       exit.
+
+      *> --- Trailing line per customer: how many open accounts and their combined balance ---
+       BUILD-ACCOUNT-SUMMARY-LINE.
+           MOVE WS-CUSTOMER-COMBINED-BALANCE TO WS-COMBINED-BALANCE-DISPLAY
+           string "ANTAL KONTI: " delimited by size
+               function trim(WS-CUSTOMER-ACCOUNT-COUNT) delimited by size
+               ", SAMLET SALDO: " delimited by size
+               function trim(WS-COMBINED-BALANCE-DISPLAY) delimited by size
+               into OUTPUT-RECORD
+       exit.
+
+      *> --- Load every account row once into account-index-file, keyed by
+      *> KUNDE-ID, so matching is a single indexed pass - not a file2 rewind
+      *> per customer, and not bounded by an in-memory table size ---
+       LOAD-ACCOUNTS.
+           OPEN OUTPUT account-index-file
+           OPEN INPUT input-file2
+           PERFORM UNTIL END-OF-FILE2 = "Y"
+               READ input-file2 INTO csv-lines2
+                   AT END
+                       MOVE "Y" TO END-OF-FILE2
+                   NOT AT END
+                       UNSTRING csv-lines2 DELIMITED BY ","
+                           INTO KUNDE-ID OF ACCOUNT-INDEX-RECORD,
+                                KONTO-ID OF ACCOUNT-INDEX-RECORD,
+                                KONTO-TYPE OF ACCOUNT-INDEX-RECORD,
+                                BALANCE OF ACCOUNT-INDEX-RECORD,
+                                VALUTA-KD OF ACCOUNT-INDEX-RECORD,
+                                KONTO-STATUS OF ACCOUNT-INDEX-RECORD,
+                                OPENING-DATE OF ACCOUNT-INDEX-RECORD
+                       WRITE ACCOUNT-INDEX-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE input-file2
+           CLOSE account-index-file
+           OPEN INPUT account-index-file
+       exit.
