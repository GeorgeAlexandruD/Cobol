@@ -8,18 +8,22 @@ file-control.
            organization is line sequential.
        select output-file assign to "7-KundeOutput.txt"
            organization line sequential.
+       select rejects-file assign to "7-KundeData-rejects.txt"
+           organization line sequential.
 
 data division.
 file section.
 FD input-file.
        01 csv-lines pic x(100).
 
-FD output-file. 
-       01 OUTPUT-RECORD pic u(100). 
+FD output-file.
+       01 OUTPUT-RECORD pic u(100).
 
+FD rejects-file.
+       01 REJECT-RECORD pic x(100).
 
- WORKING-STORAGE SECTION. 
-       01 END-OF-FILE   PIC X VALUE "N". 
+ WORKING-STORAGE SECTION.
+       01 END-OF-FILE   PIC X VALUE "N".
        01 WS_CUSTOMER_ID pic x(10).
        01 WS_FIRST_NAME pic u(15).
        01 WS_LAST_NAME pic x(15).
@@ -31,23 +35,44 @@ FD output-file.
        01 WS_CITY pic x(20).
        01 WS_PHONE pic x(15).
        01 WS_EMAIL pic x(30).
+       01 WS_EXTRA_FIELD pic x(30).
+       01 WS_FIELD_COUNT pic 99.
+       01 WS_ROW_OK pic x value "Y".
+
 
 
+PROCEDURE DIVISION.
+       OPEN INPUT input-file
+       OPEN OUTPUT output-file
+       OPEN OUTPUT rejects-file
 
-PROCEDURE DIVISION. 
-       OPEN INPUT input-file 
-       OPEN OUTPUT output-file 
-         
-       perform UNTIL END-OF-FILE = "Y" 
+       perform UNTIL END-OF-FILE = "Y"
            read input-file INTO csv-lines
-               At end 
-                 
+               At end
+
                    move "Y" to END-OF-FILE
                not at end
+                   move spaces to WS_CUSTOMER_ID WS_FIRST_NAME WS_LAST_NAME WS_STREET
+                   move spaces to WS_SIDE WS_CITY WS_PHONE WS_EMAIL WS_EXTRA_FIELD
+                   move zeros to WS_STREET_NUMBER WS_FLOOR WS_POSTNR
+                   move 0 to WS_FIELD_COUNT
+                   move "Y" to WS_ROW_OK
+
                    unstring csv-lines delimited by ","
-                       into WS_CUSTOMER_ID, WS_FIRST_NAME, WS_LAST_NAME, WS_STREET, WS_STREET_NUMBER, WS_FLOOR, WS_SIDE, WS_POSTNR, WS_CITY, WS_PHONE, WS_EMAIL
+                       into WS_CUSTOMER_ID, WS_FIRST_NAME, WS_LAST_NAME, WS_STREET, WS_STREET_NUMBER, WS_FLOOR, WS_SIDE, WS_POSTNR, WS_CITY, WS_PHONE, WS_EMAIL, WS_EXTRA_FIELD
+                       TALLYING IN WS_FIELD_COUNT
 
-                   
+                   if WS_FIELD_COUNT <> 11
+                       or WS_EXTRA_FIELD <> spaces
+                       or WS_CUSTOMER_ID = spaces
+                       move "N" to WS_ROW_OK
+                   end-if
+
+                   if WS_ROW_OK = "N"
+                       move csv-lines to REJECT-RECORD
+                       write REJECT-RECORD
+                       display "REJECTED ROW: " FUNCTION TRIM(csv-lines)
+                   else
 
                    MOVE SPACES TO OUTPUT-RECORD
 
@@ -120,9 +145,12 @@ PROCEDURE DIVISION.
                    MOVE SPACES TO OUTPUT-RECORD
                    write OUTPUT-RECORD
 
+                   end-if
+
            end-read
        end-perform
-        
+
        close input-file
        close output-file
+       close rejects-file
 stop run.
