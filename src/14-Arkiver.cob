@@ -0,0 +1,181 @@
+identification division.
+       program-id. Arkiver.
+
+      *> --- Moves transactions older than a configurable retention
+      *> window out of the live 10-Transaktioner.txt into a dated
+      *> archive file, so the live file stays a manageable size for
+      *> Kontoudskrift and Statistiker ---
+
+environment division.
+input-output section.
+file-control.
+       select transactions-file assign to "10-Transaktioner.txt"
+           organization is indexed
+           access mode is sequential
+           record key is CPR of transactions-in with duplicates
+           file status is WS-TRANS-STATUS.
+
+       select kept-file assign to "10-Transaktioner.tmp"
+           organization is indexed
+           access mode is sequential
+           record key is CPR of kept-record with duplicates
+           file status is WS-KEPT-STATUS.
+
+       select archive-file assign to WS-ARCHIVE-FILENAME
+           organization line sequential
+           file status is WS-ARCHIVE-STATUS.
+
+       select param-file assign to "14-ArkiverParam.txt"
+           organization line sequential
+           file status is WS-PARAM-STATUS.
+
+data division.
+file section.
+FD transactions-file.
+01 transactions-in.
+       copy "10-TRANSAKTIONER.cpy".
+
+FD kept-file.
+01 kept-record.
+       copy "10-TRANSAKTIONER.cpy".
+
+FD archive-file.
+       01 ARCHIVE-RECORD.
+           copy "10-TRANSAKTIONER.cpy".
+
+FD param-file.
+       01 PARAM-RECORD pic x(10).
+
+WORKING-STORAGE SECTION.
+       01 WS-TRANS-STATUS pic XX value spaces.
+       01 WS-KEPT-STATUS pic XX value spaces.
+       01 WS-ARCHIVE-STATUS pic XX value spaces.
+       01 WS-PARAM-STATUS pic XX value spaces.
+       01 END-OF-TRANSACTIONS-FILE pic x value "N".
+
+       01 WS-ARCHIVE-FILENAME pic x(40).
+       01 WS-RETENTION-DAYS pic 9(4) value 90.
+
+       01 WS-TODAY-YYYYMMDD pic 9(8).
+       01 WS-TODAY-INTEGER pic 9(8) comp.
+       01 WS-CUTOFF-INTEGER pic 9(8) comp.
+
+       01 WS-TRANS-DATE-TEXT pic x(8).
+       01 WS-TRANS-DATE-YYYYMMDD pic 9(8).
+       01 WS-TRANS-DATE-INTEGER pic 9(8) comp.
+
+       01 WS-ARCHIVE-COUNT pic 9(7) value 0.
+       01 WS-KEPT-COUNT pic 9(7) value 0.
+       01 WS-ARCHIVE-COUNT-DISPLAY pic Z(6)9.
+       01 WS-KEPT-COUNT-DISPLAY pic Z(6)9.
+       01 END-OF-KEPT-FILE pic x value "N".
+
+PROCEDURE DIVISION.
+       perform LOAD-RETENTION-PARAMETER
+       perform COMPUTE-CUTOFF-DATE
+       perform BUILD-ARCHIVE-FILENAME
+
+       OPEN INPUT transactions-file
+       OPEN OUTPUT kept-file
+
+       OPEN EXTEND archive-file
+       IF WS-ARCHIVE-STATUS = "35"
+           OPEN OUTPUT archive-file
+       END-IF
+
+       perform UNTIL END-OF-TRANSACTIONS-FILE = "Y"
+           read transactions-file
+               at end
+                   move "Y" to END-OF-TRANSACTIONS-FILE
+               not at end
+                   perform ARCHIVE-OR-KEEP-TRANSACTION
+           end-read
+       end-perform
+
+       close transactions-file
+       close kept-file
+       close archive-file
+
+       perform REPLACE-LIVE-TRANSACTIONS-FILE
+
+       MOVE WS-ARCHIVE-COUNT TO WS-ARCHIVE-COUNT-DISPLAY
+       MOVE WS-KEPT-COUNT TO WS-KEPT-COUNT-DISPLAY
+       DISPLAY "Arkivering fuldfoert. Arkiveret: "
+           FUNCTION TRIM(WS-ARCHIVE-COUNT-DISPLAY)
+           ", Bevaret: " FUNCTION TRIM(WS-KEPT-COUNT-DISPLAY)
+stop run.
+
+      *> optional retention window in days, default 90 when the parameter file is absent
+       LOAD-RETENTION-PARAMETER.
+           OPEN INPUT param-file
+           IF WS-PARAM-STATUS = "00"
+               READ param-file
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE FUNCTION NUMVAL(PARAM-RECORD) TO WS-RETENTION-DAYS
+               END-READ
+               CLOSE param-file
+           END-IF
+       exit.
+
+       COMPUTE-CUTOFF-DATE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-YYYYMMDD
+           COMPUTE WS-TODAY-INTEGER = FUNCTION INTEGER-OF-DATE(WS-TODAY-YYYYMMDD)
+           COMPUTE WS-CUTOFF-INTEGER = WS-TODAY-INTEGER - WS-RETENTION-DAYS
+       exit.
+
+      *> e.g. 10-Transaktioner-2026-07.txt
+       BUILD-ARCHIVE-FILENAME.
+           MOVE SPACES TO WS-ARCHIVE-FILENAME
+           STRING "10-Transaktioner-" DELIMITED BY SIZE
+               WS-TODAY-YYYYMMDD(1:4) DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               WS-TODAY-YYYYMMDD(5:2) DELIMITED BY SIZE
+               ".txt" DELIMITED BY SIZE
+               INTO WS-ARCHIVE-FILENAME
+       exit.
+
+       ARCHIVE-OR-KEEP-TRANSACTION.
+           STRING TIDSPUNKT OF transactions-in(1:4)
+                  TIDSPUNKT OF transactions-in(6:2)
+                  TIDSPUNKT OF transactions-in(9:2)
+                  DELIMITED BY SIZE INTO WS-TRANS-DATE-TEXT
+           MOVE WS-TRANS-DATE-TEXT TO WS-TRANS-DATE-YYYYMMDD
+           COMPUTE WS-TRANS-DATE-INTEGER = FUNCTION INTEGER-OF-DATE(WS-TRANS-DATE-YYYYMMDD)
+
+           IF WS-TRANS-DATE-INTEGER < WS-CUTOFF-INTEGER
+               MOVE transactions-in TO ARCHIVE-RECORD
+               WRITE ARCHIVE-RECORD
+               ADD 1 TO WS-ARCHIVE-COUNT
+           ELSE
+               WRITE kept-record FROM transactions-in
+               ADD 1 TO WS-KEPT-COUNT
+           END-IF
+       exit.
+
+      *> the new, purged master replaces the live file. transactions-file
+      *> and kept-file are both ORGANIZATION INDEXED, and an indexed
+      *> handler's data and index are not necessarily one renameable OS
+      *> file, so the swap is done record-by-record through COBOL I/O
+      *> (the same handler that built kept-file's index in the first
+      *> place) rather than shelling out to "mv" the base filename ---
+       REPLACE-LIVE-TRANSACTIONS-FILE.
+           MOVE "N" TO END-OF-KEPT-FILE
+           OPEN INPUT kept-file
+           OPEN OUTPUT transactions-file
+           PERFORM UNTIL END-OF-KEPT-FILE = "Y"
+               READ kept-file
+                   AT END
+                       MOVE "Y" TO END-OF-KEPT-FILE
+                   NOT AT END
+                       MOVE kept-record TO transactions-in
+                       WRITE transactions-in
+               END-READ
+           END-PERFORM
+           CLOSE kept-file
+           CLOSE transactions-file
+      *> kept-file itself is left on disk; OPEN OUTPUT kept-file at the
+      *> start of the next run recreates it from scratch, so there is
+      *> nothing further to clean up here
+       exit.
