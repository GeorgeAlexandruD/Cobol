@@ -0,0 +1,10 @@
+      *> Fixed-field statement record for downstream mailing/print systems,
+      *> mirroring the per-customer totals printed on the free-text statement.
+           05 STMT-CPR               PIC X(15).
+           05 STMT-KONTO-ID          PIC X(15).
+           05 STMT-NAVN              PIC X(50).
+           05 STMT-VALUTA            PIC X(3).
+           05 STMT-TOTAL-INDBETALT   PIC S9(13)V99.
+           05 STMT-TOTAL-UDBETALT    PIC S9(13)V99.
+           05 STMT-SALDO             PIC S9(13)V99.
+           05 STMT-BIC               PIC X(11).
