@@ -0,0 +1,10 @@
+      *> Bank master record, keyed on REG-NR.
+           05 REG-NR            PIC X(4).
+           05 BANKNAVN          PIC X(30).
+           05 BANKADRESSE       PIC X(50).
+           05 TELEFON           PIC X(15).
+           05 EMAIL             PIC X(30).
+           05 BIC-SWIFT         PIC X(11).
+      *> Head-office branch code for this bank, distinct from the
+      *> per-transaction FILIAL-NR in 10-TRANSAKTIONER.cpy.
+           05 HOVEDFILIAL-NR    PIC X(4).
