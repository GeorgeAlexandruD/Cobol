@@ -0,0 +1,13 @@
+      *> Transaction record. TIDSPUNKT is YYYY-MM-DD HH:MM:SS (19 chars).
+           05 CPR               PIC X(15).
+           05 KONTO-ID           PIC X(15).
+           05 REG-NR             PIC X(4).
+           05 FILIAL-NR          PIC X(4).
+           05 NAVN               PIC X(50).
+           05 ADRESSE            PIC X(50).
+           05 TIDSPUNKT          PIC X(19).
+           05 TRANSAKTIONSTYPE   PIC X(15).
+           05 BELOEB             PIC X(15).
+           05 VALUTA             PIC X(3).
+           05 BUTIK              PIC X(15).
+           05 TRANS-REF          PIC X(20).
