@@ -0,0 +1,6 @@
+      *> Per-shop turnover summary, ranked by SR-TURNOVER via the SORT facility.
+           05 SR-TURNOVER                PIC S9(13)V99.
+           05 SR-SHOP-NAME                PIC X(15).
+           05 SR-TRANSACTION-COUNTER      PIC 9(5).
+           05 SR-LARGEST-AMOUNT           PIC S9(13)V99.
+           05 SR-LARGEST-DATE             PIC X(10).
