@@ -0,0 +1,6 @@
+      *> Carried-forward closing balance per customer, keyed on CPR.
+           05 CARRY-CPR         PIC X(15).
+           05 CARRY-SALDO       PIC S9(13)V99.
+      *> benchmark against Statistiker's network-wide average/std-dev at
+      *> the time of the carry: "H" high, "L" low, "N" normal, SPACE unknown
+           05 CARRY-BENCHMARK   PIC X(01).
