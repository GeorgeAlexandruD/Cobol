@@ -0,0 +1,10 @@
+      *> Per-customer summary record, ranked by CR-TOTAL via the SORT facility.
+           05 CR-TOTAL           PIC S9(13)V99.
+           05 CR-KONTO-ID        PIC X(15).
+           05 CR-NAVN            PIC X(50).
+           05 CR-T-NUMBER        PIC 99.
+           05 CR-AVG             PIC S9(13)V99.
+           05 CR-TOP-SHOP        PIC X(15).
+           05 CR-TOP-TYPE        PIC X(15).
+           05 CR-LARGEST-AMOUNT  PIC S9(13)V99.
+           05 CR-LARGEST-DATE    PIC X(10).
