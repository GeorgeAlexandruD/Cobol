@@ -0,0 +1,8 @@
+      *> Account record, one row per KONTO-ID, CSV-sourced.
+           05 KUNDE-ID           PIC X(10).
+           05 KONTO-ID           PIC X(15).
+           05 KONTO-TYPE         PIC X(15).
+           05 BALANCE            PIC S9(9)V99.
+           05 VALUTA-KD          PIC X(3).
+           05 KONTO-STATUS       PIC X(6).
+           05 OPENING-DATE       PIC X(10).
