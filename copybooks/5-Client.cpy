@@ -0,0 +1,6 @@
+      *> Client address fields.
+           05 VEJNAVN            PIC X(20).
+           05 HUSNR              PIC X(10).
+           05 CITY               PIC X(20).
+           05 POSTNR             PIC X(10).
+           05 LAND               PIC X(20).
